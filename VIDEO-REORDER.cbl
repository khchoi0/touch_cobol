@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEO-REORDER.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              VIDEO-FILE ASSIGN TO "IDXVIDEO"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS VIDEO-CODE
+              ALTERNATE RECORD KEY IS VIDEO-TITLE
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SUPPLIER-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS VIDEO-STATUS.
+
+           SELECT
+              SUPPLIER-FILE ASSIGN TO "RELSUPP.DAT"
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS DYNAMIC
+              RELATIVE KEY IS SUPPLIER-KEY
+              FILE STATUS IS SUPPLIER-STATUS.
+
+           SELECT
+              REORDER-REPORT-FILE ASSIGN TO "REORDER.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           02 VIDEO-CODE PIC 9(5).
+           02 VIDEO-TITLE PIC X(40).
+           02 SUPPLIER-CODE PIC 99.
+           02 RENTAL-STATUS PIC X.
+              88 VIDEO-AVAILABLE VALUE "A".
+              88 VIDEO-CHECKED-OUT VALUE "O".
+           02 RENTAL-DATE PIC 9(8).
+           02 RENTER-ID PIC X(10).
+
+       FD SUPPLIER-FILE.
+       01  SUPPLIER-REC.
+           02 SUPPLIER-CODE PIC 99.
+           02 SUPPLIER-NAME PIC X(20).
+           02 SUPPLIER-ADDR PIC X(50).
+           02 SUPPLIER-PHONE PIC X(12).
+           02 SUPPLIER-EMAIL PIC X(30).
+
+       FD  REORDER-REPORT-FILE.
+       01  REORDER-REPORT-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  VIDEO-STATUS PIC X(2).
+           88 RECORD-FOUND VALUE "00".
+       01  SUPPLIER-STATUS PIC X(2).
+           88 SUPPLIER-RECORD-FOUND VALUE "00".
+       01  SUPPLIER-KEY PIC 99.
+       01  REORDER-THRESHOLD PIC 9(3).
+       01  END-OF-VIDEO-FILE-FLAG PIC X VALUE "N".
+           88 END-OF-VIDEO-FILE VALUE "Y".
+       01  SUPPLIER-TABLE-INDEX PIC 9(3).
+       01  SUPPLIER-TOTALS-TABLE.
+           02 SUPPLIER-TOTALS OCCURS 100 TIMES.
+              03 SC-AVAILABLE-COUNT PIC 9(5) VALUE 0.
+       01  REPORT-LINE-BUFFER PIC X(100).
+       01  PRINT-SUPPLIER-CODE PIC 99.
+       01  PRINT-AVAILABLE-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT VIDEO-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           OPEN OUTPUT REORDER-REPORT-FILE.
+
+           DISPLAY "ENTER REORDER THRESHOLD (3 DIGITS) --> "
+              WITH NO ADVANCING.
+           ACCEPT REORDER-THRESHOLD.
+
+           READ VIDEO-FILE NEXT RECORD
+              AT END SET END-OF-VIDEO-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-VIDEO-FILE
+              PERFORM TALLY-VIDEO-RECORD
+              READ VIDEO-FILE NEXT RECORD
+                 AT END SET END-OF-VIDEO-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+
+           MOVE
+       "SUPPLIER  ON HAND  NAME                    PHONE         EMAIL"
+              TO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO REORDER-REPORT-LINE.
+           WRITE REORDER-REPORT-LINE.
+           DISPLAY REORDER-REPORT-LINE.
+
+           PERFORM VARYING SUPPLIER-TABLE-INDEX FROM 1 BY 1
+              UNTIL SUPPLIER-TABLE-INDEX > 100
+              IF SC-AVAILABLE-COUNT (SUPPLIER-TABLE-INDEX) <
+                 REORDER-THRESHOLD THEN
+                 PERFORM PRINT-REORDER-LINE
+              END-IF
+           END-PERFORM.
+
+           CLOSE VIDEO-FILE.
+           CLOSE SUPPLIER-FILE.
+           CLOSE REORDER-REPORT-FILE.
+           STOP RUN.
+
+       TALLY-VIDEO-RECORD.
+           COMPUTE SUPPLIER-TABLE-INDEX = SUPPLIER-CODE IN VIDEO-REC
+              + 1.
+           IF VIDEO-AVAILABLE THEN
+              ADD 1 TO SC-AVAILABLE-COUNT (SUPPLIER-TABLE-INDEX)
+           END-IF.
+
+       PRINT-REORDER-LINE.
+           COMPUTE PRINT-SUPPLIER-CODE = SUPPLIER-TABLE-INDEX - 1.
+           MOVE PRINT-SUPPLIER-CODE TO SUPPLIER-KEY.
+           READ SUPPLIER-FILE
+              INVALID KEY MOVE SPACES TO SUPPLIER-NAME
+                 MOVE SPACES TO SUPPLIER-PHONE
+                 MOVE SPACES TO SUPPLIER-EMAIL
+           END-READ.
+           MOVE SC-AVAILABLE-COUNT (SUPPLIER-TABLE-INDEX)
+              TO PRINT-AVAILABLE-COUNT.
+           STRING PRINT-SUPPLIER-CODE "        " PRINT-AVAILABLE-COUNT
+              "       " SUPPLIER-NAME "  " SUPPLIER-PHONE "  "
+              SUPPLIER-EMAIL
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO REORDER-REPORT-LINE.
+           WRITE REORDER-REPORT-LINE.
+           DISPLAY REORDER-REPORT-LINE.
+
+       END PROGRAM VIDEO-REORDER.
