@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEO-SUPPLIER-CHECK.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              VIDEO-FILE ASSIGN TO "IDXVIDEO"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS VIDEO-CODE
+              ALTERNATE RECORD KEY IS VIDEO-TITLE
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SUPPLIER-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS VIDEO-STATUS.
+
+           SELECT
+              SUPPLIER-FILE ASSIGN TO "RELSUPP.DAT"
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS DYNAMIC
+              RELATIVE KEY IS SUPPLIER-KEY
+              FILE STATUS IS SUPPLIER-STATUS.
+
+           SELECT
+              REFCHECK-REPORT-FILE ASSIGN TO "REFCHECK.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           02 VIDEO-CODE PIC 9(5).
+           02 VIDEO-TITLE PIC X(40).
+           02 SUPPLIER-CODE PIC 99.
+           02 RENTAL-STATUS PIC X.
+              88 VIDEO-AVAILABLE VALUE "A".
+              88 VIDEO-CHECKED-OUT VALUE "O".
+           02 RENTAL-DATE PIC 9(8).
+           02 RENTER-ID PIC X(10).
+
+       FD SUPPLIER-FILE.
+       01  SUPPLIER-REC.
+           02 SUPPLIER-CODE PIC 99.
+           02 SUPPLIER-NAME PIC X(20).
+           02 SUPPLIER-ADDR PIC X(50).
+           02 SUPPLIER-PHONE PIC X(12).
+           02 SUPPLIER-EMAIL PIC X(30).
+
+       FD  REFCHECK-REPORT-FILE.
+       01  REFCHECK-REPORT-LINE PIC X(70).
+
+       WORKING-STORAGE SECTION.
+       01  VIDEO-STATUS PIC X(2).
+           88 RECORD-FOUND VALUE "00".
+       01  SUPPLIER-STATUS PIC X(2).
+           88 SUPPLIER-RECORD-FOUND VALUE "00".
+       01  SUPPLIER-KEY PIC 99.
+       01  END-OF-VIDEO-FILE-FLAG PIC X VALUE "N".
+           88 END-OF-VIDEO-FILE VALUE "Y".
+       01  MISMATCH-COUNT PIC 9(5) VALUE 0.
+       01  REPORT-LINE-BUFFER PIC X(70).
+       01  PRINT-VIDEO-CODE PIC 9(5).
+       01  PRINT-SUPPLIER-CODE PIC 99.
+       01  PRINT-MISMATCH-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT VIDEO-FILE.
+           OPEN INPUT SUPPLIER-FILE.
+           OPEN OUTPUT REFCHECK-REPORT-FILE.
+
+           READ VIDEO-FILE NEXT RECORD
+              AT END SET END-OF-VIDEO-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-VIDEO-FILE
+              PERFORM CHECK-SUPPLIER-REFERENCE
+              READ VIDEO-FILE NEXT RECORD
+                 AT END SET END-OF-VIDEO-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+
+           MOVE MISMATCH-COUNT TO PRINT-MISMATCH-COUNT.
+           STRING "TOTAL VIDEOS WITH NO MATCHING SUPPLIER: "
+              PRINT-MISMATCH-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO REFCHECK-REPORT-LINE.
+           WRITE REFCHECK-REPORT-LINE.
+           DISPLAY REFCHECK-REPORT-LINE.
+
+           CLOSE VIDEO-FILE.
+           CLOSE SUPPLIER-FILE.
+           CLOSE REFCHECK-REPORT-FILE.
+           STOP RUN.
+
+       CHECK-SUPPLIER-REFERENCE.
+           MOVE SUPPLIER-CODE IN VIDEO-REC TO SUPPLIER-KEY.
+           READ SUPPLIER-FILE
+              INVALID KEY PERFORM WRITE-MISMATCH-LINE
+           END-READ.
+
+       WRITE-MISMATCH-LINE.
+           ADD 1 TO MISMATCH-COUNT.
+           MOVE VIDEO-CODE TO PRINT-VIDEO-CODE.
+           MOVE SUPPLIER-CODE IN VIDEO-REC TO PRINT-SUPPLIER-CODE.
+           STRING "VIDEO " PRINT-VIDEO-CODE " REFERENCES SUPPLIER "
+              PRINT-SUPPLIER-CODE " WHICH DOES NOT EXIST"
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO REFCHECK-REPORT-LINE.
+           WRITE REFCHECK-REPORT-LINE.
+           DISPLAY REFCHECK-REPORT-LINE.
+
+       END PROGRAM VIDEO-SUPPLIER-CHECK.
