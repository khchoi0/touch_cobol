@@ -23,26 +23,111 @@
        DATA DIVISION. 
        FILE SECTION. 
        FD  STUDENT-FILE.
-       01  STUDENT-REC PIC X(30).
+       01  STUDENT-REC PIC X(31).
 
        FD  INSERTIONS-FILE.
-       01  INSERTION-REC PIC X(30).
+       01  INSERTION-REC PIC X(31).
 
        FD NEW-STUDENT-FILE.
-       01  NEW-STUDENT-REC PIC X(30).
+       01  NEW-STUDENT-REC PIC X(31).
 
        SD  WORK-FILE.
        01  WORK-REC.
            02 W-STUDENT-ID PIC X(7).
            02 FILLER PIC X(23).
+           02 W-STUDENT-STATUS PIC X.
+              88 STUDENT-ACTIVE VALUE "A", " ".
+              88 STUDENT-WITHDRAWN VALUE "W".
+              88 STUDENT-GRADUATED VALUE "G".
+
+       WORKING-STORAGE SECTION.
+       01  STUDENT-FILE-EOF-FLAG PIC X VALUE "N".
+           88 STUDENT-FILE-AT-END VALUE "Y".
+       01  INSERTIONS-FILE-EOF-FLAG PIC X VALUE "N".
+           88 INSERTIONS-FILE-AT-END VALUE "Y".
+       01  STUDENT-FILE-COUNT PIC 9(7) VALUE 0.
+       01  INSERTIONS-FILE-COUNT PIC 9(7) VALUE 0.
+       01  NEW-STUDENT-FILE-COUNT PIC 9(7) VALUE 0.
+       01  EXCLUDED-STUDENT-COUNT PIC 9(7) VALUE 0.
+       01  PRINT-STUDENT-FILE-COUNT PIC ZZZZZZ9.
+       01  PRINT-INSERTIONS-FILE-COUNT PIC ZZZZZZ9.
+       01  PRINT-NEW-STUDENT-FILE-COUNT PIC ZZZZZZ9.
+       01  PRINT-EXCLUDED-STUDENT-COUNT PIC ZZZZZZ9.
+       01  WORK-FILE-EOF-FLAG PIC X VALUE "N".
+           88 WORK-FILE-AT-END VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN.
-           MERGE WORK-FILE 
-              ON ASCENDING KEY W-STUDENT-ID 
-              USING INSERTIONS-FILE, STUDENT-FILE 
-              GIVING NEW-STUDENT-FILE.
+           PERFORM COUNT-STUDENT-FILE.
+           PERFORM COUNT-INSERTIONS-FILE.
+
+           MERGE WORK-FILE
+              ON ASCENDING KEY W-STUDENT-ID
+              USING INSERTIONS-FILE, STUDENT-FILE
+              OUTPUT PROCEDURE IS WRITE-ACTIVE-STUDENTS.
+
+           PERFORM DISPLAY-MERGE-AUDIT.
            STOP RUN.
 
+       WRITE-ACTIVE-STUDENTS.
+           OPEN OUTPUT NEW-STUDENT-FILE.
+           RETURN WORK-FILE
+              AT END SET WORK-FILE-AT-END TO TRUE
+           END-RETURN.
+           PERFORM UNTIL WORK-FILE-AT-END
+              IF STUDENT-ACTIVE THEN
+                 WRITE NEW-STUDENT-REC FROM WORK-REC
+                 ADD 1 TO NEW-STUDENT-FILE-COUNT
+              ELSE
+                 ADD 1 TO EXCLUDED-STUDENT-COUNT
+              END-IF
+              RETURN WORK-FILE
+                 AT END SET WORK-FILE-AT-END TO TRUE
+              END-RETURN
+           END-PERFORM.
+           CLOSE NEW-STUDENT-FILE.
+
+       COUNT-STUDENT-FILE.
+           OPEN INPUT STUDENT-FILE.
+           READ STUDENT-FILE
+              AT END SET STUDENT-FILE-AT-END TO TRUE
+           END-READ.
+           PERFORM UNTIL STUDENT-FILE-AT-END
+              ADD 1 TO STUDENT-FILE-COUNT
+              READ STUDENT-FILE
+                 AT END SET STUDENT-FILE-AT-END TO TRUE
+              END-READ
+           END-PERFORM.
+           CLOSE STUDENT-FILE.
+
+       COUNT-INSERTIONS-FILE.
+           OPEN INPUT INSERTIONS-FILE.
+           READ INSERTIONS-FILE
+              AT END SET INSERTIONS-FILE-AT-END TO TRUE
+           END-READ.
+           PERFORM UNTIL INSERTIONS-FILE-AT-END
+              ADD 1 TO INSERTIONS-FILE-COUNT
+              READ INSERTIONS-FILE
+                 AT END SET INSERTIONS-FILE-AT-END TO TRUE
+              END-READ
+           END-PERFORM.
+           CLOSE INSERTIONS-FILE.
+
+       DISPLAY-MERGE-AUDIT.
+           MOVE STUDENT-FILE-COUNT TO PRINT-STUDENT-FILE-COUNT.
+           MOVE INSERTIONS-FILE-COUNT TO PRINT-INSERTIONS-FILE-COUNT.
+           MOVE NEW-STUDENT-FILE-COUNT TO
+              PRINT-NEW-STUDENT-FILE-COUNT.
+           MOVE EXCLUDED-STUDENT-COUNT TO
+              PRINT-EXCLUDED-STUDENT-COUNT.
+           DISPLAY "MERGE AUDIT -- FROM STUDENTS.DAT: "
+              PRINT-STUDENT-FILE-COUNT.
+           DISPLAY "MERGE AUDIT -- FROM TRANSINS.DAT: "
+              PRINT-INSERTIONS-FILE-COUNT.
+           DISPLAY "MERGE AUDIT -- TOTAL IN NEW FILE: "
+              PRINT-NEW-STUDENT-FILE-COUNT.
+           DISPLAY "MERGE AUDIT -- WITHDRAWN/GRADUATED EXCLUDED: "
+              PRINT-EXCLUDED-STUDENT-COUNT.
+
        END PROGRAM MERGE-FILE.
        
\ No newline at end of file
