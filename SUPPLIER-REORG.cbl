@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-REORG.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              SUPPLIER-FILE ASSIGN TO "RELSUPP.DAT"
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS DYNAMIC
+              RELATIVE KEY IS SUPPLIER-KEY
+              FILE STATUS IS SUPPLIER-STATUS.
+
+           SELECT
+              NEW-SUPPLIER-FILE ASSIGN TO "RELSUPP.DAT.NEW"
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS DYNAMIC
+              RELATIVE KEY IS NEW-SUPPLIER-KEY
+              FILE STATUS IS NEW-SUPPLIER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIER-FILE.
+       01  SUPPLIER-REC.
+           02 SUPPLIER-CODE PIC 99.
+           02 SUPPLIER-NAME PIC X(20).
+           02 SUPPLIER-ADDR PIC X(50).
+           02 SUPPLIER-PHONE PIC X(12).
+           02 SUPPLIER-EMAIL PIC X(30).
+
+       FD NEW-SUPPLIER-FILE.
+       01  NEW-SUPPLIER-REC.
+           02 NEW-SUPPLIER-CODE PIC 99.
+           02 NEW-SUPPLIER-NAME PIC X(20).
+           02 NEW-SUPPLIER-ADDR PIC X(50).
+           02 NEW-SUPPLIER-PHONE PIC X(12).
+           02 NEW-SUPPLIER-EMAIL PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  SUPPLIER-STATUS PIC X(2).
+           88 SUPPLIER-FILE-ALREADY-OPEN VALUE 41.
+       01  SUPPLIER-KEY PIC 99.
+       01  NEW-SUPPLIER-STATUS PIC X(2).
+           88 NEW-SUPPLIER-FILE-ALREADY-OPEN VALUE 41.
+       01  NEW-SUPPLIER-KEY PIC 99.
+       01  END-OF-SUPPLIER-FLAG PIC X VALUE "N".
+           88 END-OF-SUPPLIER-FILE VALUE "Y".
+       01  RECLAIMED-COUNT PIC 9(5) VALUE 0.
+       01  PRINT-RECLAIMED-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           PERFORM COMPACT-SUPPLIER-FILE.
+           PERFORM PROMOTE-COMPACTED-FILE.
+           MOVE RECLAIMED-COUNT TO PRINT-RECLAIMED-COUNT.
+           DISPLAY "SUPPLIER FILE REORGANIZED, " PRINT-RECLAIMED-COUNT
+              " RECORDS RETAINED".
+           STOP RUN.
+
+       COMPACT-SUPPLIER-FILE.
+           IF NOT SUPPLIER-FILE-ALREADY-OPEN THEN
+              OPEN INPUT SUPPLIER-FILE
+           END-IF.
+           IF NOT NEW-SUPPLIER-FILE-ALREADY-OPEN THEN
+              OPEN OUTPUT NEW-SUPPLIER-FILE
+           END-IF.
+           READ SUPPLIER-FILE NEXT RECORD
+              AT END SET END-OF-SUPPLIER-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-SUPPLIER-FILE
+              MOVE SUPPLIER-REC TO NEW-SUPPLIER-REC
+              MOVE SUPPLIER-CODE TO NEW-SUPPLIER-KEY
+              WRITE NEW-SUPPLIER-REC
+                 INVALID KEY
+                    DISPLAY "REORG: COULD NOT WRITE SUPPLIER "
+                       SUPPLIER-CODE " -- STATUS " NEW-SUPPLIER-STATUS
+              END-WRITE
+              ADD 1 TO RECLAIMED-COUNT
+              READ SUPPLIER-FILE NEXT RECORD
+                 AT END SET END-OF-SUPPLIER-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+           CLOSE SUPPLIER-FILE.
+           CLOSE NEW-SUPPLIER-FILE.
+
+       PROMOTE-COMPACTED-FILE.
+           MOVE "N" TO END-OF-SUPPLIER-FLAG.
+           OPEN INPUT NEW-SUPPLIER-FILE.
+           OPEN OUTPUT SUPPLIER-FILE.
+           READ NEW-SUPPLIER-FILE NEXT RECORD
+              AT END SET END-OF-SUPPLIER-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-SUPPLIER-FILE
+              MOVE NEW-SUPPLIER-REC TO SUPPLIER-REC
+              MOVE NEW-SUPPLIER-CODE TO SUPPLIER-KEY
+              WRITE SUPPLIER-REC
+                 INVALID KEY
+                    DISPLAY "REORG: COULD NOT WRITE SUPPLIER "
+                       NEW-SUPPLIER-CODE " -- STATUS " SUPPLIER-STATUS
+              END-WRITE
+              READ NEW-SUPPLIER-FILE NEXT RECORD
+                 AT END SET END-OF-SUPPLIER-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+           CLOSE NEW-SUPPLIER-FILE.
+           CLOSE SUPPLIER-FILE.
+
+       END PROGRAM SUPPLIER-REORG.
