@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORT-CSV.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS STUDENT-FILE-STATUS.
+
+           SELECT
+              CSV-FILE ASSIGN TO "STUDENTS.CSV"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-DETAILS.
+           88 END-OF-STUDENT-FILE VALUE HIGH-VALUES.
+           02 STUDENT-ID PIC 9(7).
+           02 STUDENT-NAME.
+              03 SURNAME PIC X(8).
+              03 INITIALS PIC XX.
+           02 DATE-OF-BIRTH.
+              03 Y-O-BIRTH PIC 9(4).
+              03 M-O-BIRTH PIC 9(2).
+              03 D-O-BIRTH PIC 9(2).
+           02 COURSE-CODE PIC X(4).
+           02 GENDER PIC X.
+           02 STUDENT-STATUS PIC X.
+
+       FD  CSV-FILE.
+       01  CSV-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  STUDENT-FILE-STATUS PIC 9(2).
+           88 STUDENT-FILE-ALREADY-OPEN VALUE 41.
+       01  CSV-LINE-BUFFER PIC X(100).
+       01  PRINT-STUDENT-ID PIC 9(7).
+       01  PRINT-Y-O-BIRTH PIC 9(4).
+       01  PRINT-M-O-BIRTH PIC 9(2).
+       01  PRINT-D-O-BIRTH PIC 9(2).
+       01  EXPORT-COUNT PIC 9(5) VALUE 0.
+       01  PRINT-EXPORT-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           IF NOT STUDENT-FILE-ALREADY-OPEN THEN
+              OPEN INPUT STUDENT-FILE
+           END-IF.
+           OPEN OUTPUT CSV-FILE.
+
+           MOVE "STUDENT_ID,SURNAME,INITIALS,YEAR_OF_BIRTH,"
+              TO CSV-LINE-BUFFER.
+           STRING CSV-LINE-BUFFER DELIMITED BY SPACE
+              "MONTH_OF_BIRTH,DAY_OF_BIRTH,COURSE_CODE,GENDER,STATUS"
+              DELIMITED BY SIZE INTO CSV-LINE-BUFFER.
+           MOVE CSV-LINE-BUFFER TO CSV-LINE.
+           WRITE CSV-LINE.
+
+           READ STUDENT-FILE
+              AT END SET END-OF-STUDENT-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+              PERFORM WRITE-CSV-LINE
+              ADD 1 TO EXPORT-COUNT
+              READ STUDENT-FILE
+                 AT END SET END-OF-STUDENT-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+
+           CLOSE STUDENT-FILE.
+           CLOSE CSV-FILE.
+           MOVE EXPORT-COUNT TO PRINT-EXPORT-COUNT.
+           DISPLAY "EXPORTED " PRINT-EXPORT-COUNT
+              " STUDENT RECORDS TO STUDENTS.CSV".
+           STOP RUN.
+
+       WRITE-CSV-LINE.
+           MOVE STUDENT-ID TO PRINT-STUDENT-ID.
+           MOVE Y-O-BIRTH TO PRINT-Y-O-BIRTH.
+           MOVE M-O-BIRTH TO PRINT-M-O-BIRTH.
+           MOVE D-O-BIRTH TO PRINT-D-O-BIRTH.
+           STRING PRINT-STUDENT-ID "," SURNAME "," INITIALS ","
+              PRINT-Y-O-BIRTH "," PRINT-M-O-BIRTH "," PRINT-D-O-BIRTH
+              "," COURSE-CODE "," GENDER "," STUDENT-STATUS
+              DELIMITED BY SIZE INTO CSV-LINE-BUFFER.
+           MOVE CSV-LINE-BUFFER TO CSV-LINE.
+           WRITE CSV-LINE.
+
+       END PROGRAM EXPORT-CSV.
