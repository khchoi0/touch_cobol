@@ -12,6 +12,8 @@
               RECORD KEY IS VIDEO-CODE
               ALTERNATE RECORD KEY IS VIDEO-TITLE
                  WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SUPPLIER-CODE
+                 WITH DUPLICATES
               FILE STATUS IS VIDEO-STATUS.
 
        DATA DIVISION. 
@@ -21,6 +23,11 @@
            02 VIDEO-CODE PIC 9(5).
            02 VIDEO-TITLE PIC X(40).
            02 SUPPLIER-CODE PIC 99.
+           02 RENTAL-STATUS PIC X.
+              88 VIDEO-AVAILABLE VALUE "A".
+              88 VIDEO-CHECKED-OUT VALUE "O".
+           02 RENTAL-DATE PIC 9(8).
+           02 RENTER-ID PIC X(10).
 
        WORKING-STORAGE SECTION. 
        01  VIDEO-STATUS PIC X(2).
@@ -28,6 +35,10 @@
        01  REQUIRED-KEY PIC 9.
            88 VIDEO-CODE-KEY VALUE 1.
            88 VIDEO-TITLE-KEY VALUE 2.
+           88 SUPPLIER-CODE-KEY VALUE 3.
+       01  BROWSE-SUPPLIER-CODE PIC 99.
+       01  BROWSE-EOF-FLAG PIC X VALUE "N".
+           88 BROWSE-AT-END VALUE "Y".
        01  PRINT-VIDEO-RECORD.
            02 PRINT-VIDEO-CODE PIC 9(5).
            02 PRINT-VIDEO-TITLE PIC BBBBX(40).
@@ -37,7 +48,8 @@
        MAIN.
            OPEN INPUT VIDEO-FILE.
 
-           DISPLAY "CHOOSE KEY VIDEO-CODE = 1, VIDEO-TITLE = 2 --> " 
+           DISPLAY "CHOOSE KEY VIDEO-CODE = 1, VIDEO-TITLE = 2, "
+              "SUPPLIER-CODE = 3 --> "
               WITH NO ADVANCING.
            ACCEPT REQUIRED-KEY.
 
@@ -47,7 +59,7 @@
               ACCEPT VIDEO-CODE
               READ VIDEO-FILE
                  KEY IS VIDEO-CODE
-                 INVALID KEY DISPLAY "VIDEO STATUS :- ", VIDEO-STATUS
+                 INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
               END-READ
            END-IF.
 
@@ -57,19 +69,67 @@
               ACCEPT VIDEO-TITLE
               READ VIDEO-FILE 
                  KEY IS VIDEO-TITLE 
-                 INVALID KEY DISPLAY "VIDEO STATUS :- ", VIDEO-STATUS 
+                 INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
               END-READ
            END-IF.
 
-           IF RECORD-FOUND THEN 
+           IF SUPPLIER-CODE-KEY THEN
+              DISPLAY "ENTER SUPPLIER CODE (2 DIGITS) --> "
+                 WITH NO ADVANCING
+              ACCEPT BROWSE-SUPPLIER-CODE
+              MOVE BROWSE-SUPPLIER-CODE TO SUPPLIER-CODE
+              START VIDEO-FILE KEY IS EQUAL TO SUPPLIER-CODE
+                 INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
+              END-START
+              IF RECORD-FOUND THEN
+                 READ VIDEO-FILE NEXT RECORD
+                    AT END SET BROWSE-AT-END TO TRUE
+                 END-READ
+                 PERFORM BROWSE-BY-SUPPLIER
+              END-IF
+           END-IF.
+
+           IF NOT SUPPLIER-CODE-KEY AND RECORD-FOUND THEN
               MOVE VIDEO-CODE TO PRINT-VIDEO-CODE
               MOVE VIDEO-TITLE TO PRINT-VIDEO-TITLE
               MOVE SUPPLIER-CODE TO PRINT-SUPPLIER-CODE
-              DISPLAY PRINT-VIDEO-RECORD 
+              DISPLAY PRINT-VIDEO-RECORD
            END-IF.
 
            CLOSE VIDEO-FILE.
            STOP RUN.
 
+       BROWSE-BY-SUPPLIER.
+           PERFORM UNTIL BROWSE-AT-END
+              MOVE VIDEO-CODE TO PRINT-VIDEO-CODE
+              MOVE VIDEO-TITLE TO PRINT-VIDEO-TITLE
+              MOVE SUPPLIER-CODE TO PRINT-SUPPLIER-CODE
+              DISPLAY PRINT-VIDEO-RECORD
+              READ VIDEO-FILE NEXT RECORD
+                 AT END SET BROWSE-AT-END TO TRUE
+              END-READ
+              IF NOT BROWSE-AT-END
+                 AND SUPPLIER-CODE NOT = BROWSE-SUPPLIER-CODE THEN
+                 SET BROWSE-AT-END TO TRUE
+              END-IF
+           END-PERFORM.
+
+       DISPLAY-VIDEO-STATUS-MESSAGE.
+           EVALUATE VIDEO-STATUS
+              WHEN "23"
+                 DISPLAY "VIDEO RECORD NOT FOUND"
+              WHEN "22"
+                 DISPLAY "DUPLICATE KEY ON VIDEO FILE"
+              WHEN "24"
+                 DISPLAY "VIDEO FILE BOUNDARY VIOLATION"
+              WHEN "35"
+                 DISPLAY "VIDEO FILE NOT FOUND"
+              WHEN "37"
+                 DISPLAY "VIDEO FILE OPEN MODE ERROR"
+              WHEN OTHER
+                 DISPLAY "VIDEO FILE I/O ERROR, STATUS :- ",
+                    VIDEO-STATUS
+           END-EVALUATE.
+
        END PROGRAM DIRECT-READ-IDX.
                  
\ No newline at end of file
