@@ -20,8 +20,10 @@
            02 SUPPLIER-CODE PIC 99.
            02 SUPPLIER-NAME PIC X(20).
            02 SUPPLIER-ADDR PIC X(50).
+           02 SUPPLIER-PHONE PIC X(12).
+           02 SUPPLIER-EMAIL PIC X(30).
 
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
        01  SUPPLIER-STATUS PIC X(2).
            88 RECORD-FOUND VALUE "00".
        01  SUPPLIER-KEY PIC 99.
@@ -29,6 +31,8 @@
            02 PRINT-SUPPLIER-CODE PIC BB99.
            02 PRINT-SUPPLIER-NAME PIC BBX(20).
            02 PRINT-SUPPLIER-ADDR PIC BBX(50).
+           02 PRINT-SUPPLIER-PHONE PIC BBX(12).
+           02 PRINT-SUPPLIER-EMAIL PIC BBX(30).
 
        01  READ-TYPE PIC 9.
            88 DIRECT-READ VALUE 1.
@@ -71,7 +75,9 @@
               MOVE SUPPLIER-CODE TO PRINT-SUPPLIER-CODE
               MOVE SUPPLIER-NAME TO PRINT-SUPPLIER-NAME
               MOVE SUPPLIER-ADDR TO PRINT-SUPPLIER-ADDR
-              DISPLAY PRINT-SUPPLIER-REC 
+              MOVE SUPPLIER-PHONE TO PRINT-SUPPLIER-PHONE
+              MOVE SUPPLIER-EMAIL TO PRINT-SUPPLIER-EMAIL
+              DISPLAY PRINT-SUPPLIER-REC
            END-IF.
 
        END PROGRAM READ-RELATIVE.
