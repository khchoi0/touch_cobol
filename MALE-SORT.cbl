@@ -9,49 +9,75 @@
               STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
               ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT 
-              MALE-STUDENT-FILE ASSIGN TO "MALESTUDS.DAT"
+           SELECT
+              FILTERED-STUDENT-FILE ASSIGN TO "FILTEREDSTUDS.DAT"
               ORGANIZATION IS LINE SEQUENTIAL.
 
            SELECT WORK-FILE ASSIGN TO "WORK.TMP".
 
-       DATA DIVISION. 
-       FILE SECTION. 
+       DATA DIVISION.
+       FILE SECTION.
        FD  STUDENT-FILE.
-       01  STUDENT-REC PIC X(30).
+       01  STUDENT-REC PIC X(31).
            88 END-OF-FILE VALUE HIGH-VALUES.
 
-       FD MALE-STUDENT-FILE.
-       01  MALE-STUDENT-REC PIC X(30).
+       FD FILTERED-STUDENT-FILE.
+       01  FILTERED-STUDENT-REC PIC X(31).
 
        SD  WORK-FILE.
        01  WORK-REC.
            02 FILLER PIC 9(7).
            02 W-STUDENT-NAME PIC X(10).
-           02 FILLER PIC X(12).
+           02 FILLER PIC X(8).
+           02 W-COURSE-CODE PIC X(4).
            02 W-GENDER PIC X.
               88 MALE-STUDENT VALUE "M".
+              88 FEMALE-STUDENT VALUE "F".
+           02 W-STUDENT-STATUS PIC X.
+              88 STUDENT-ACTIVE VALUE "A", " ".
+              88 STUDENT-WITHDRAWN VALUE "W".
+              88 STUDENT-GRADUATED VALUE "G".
+
+       WORKING-STORAGE SECTION.
+       01  FILTER-MODE PIC 9.
+           88 FILTER-BY-MALE VALUE 1.
+           88 FILTER-BY-FEMALE VALUE 2.
+           88 FILTER-BY-COURSE VALUE 3.
+       01  FILTER-COURSE-CODE PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN.
-           SORT 
-              WORK-FILE ON ASCENDING KEY W-STUDENT-NAME 
-              INPUT PROCEDURE IS GET-MALE-STUDENTS
-              GIVING MALE-STUDENT-FILE.
+           DISPLAY "FILTER: MALE = 1, FEMALE = 2, COURSE-CODE = 3 --> "
+              WITH NO ADVANCING.
+           ACCEPT FILTER-MODE.
+           IF FILTER-BY-COURSE THEN
+              DISPLAY "ENTER COURSE-CODE (4 CHARS) --> "
+                 WITH NO ADVANCING
+              ACCEPT FILTER-COURSE-CODE
+           END-IF.
+
+           SORT
+              WORK-FILE ON ASCENDING KEY W-STUDENT-NAME
+              INPUT PROCEDURE IS GET-FILTERED-STUDENTS
+              GIVING FILTERED-STUDENT-FILE.
            STOP RUN.
 
-       GET-MALE-STUDENTS.
-           OPEN  INPUT STUDENT-FILE 
-           READ STUDENT-FILE 
+       GET-FILTERED-STUDENTS.
+           OPEN  INPUT STUDENT-FILE
+           READ STUDENT-FILE
               AT END SET END-OF-FILE TO TRUE
-           END-READ 
-           PERFORM UNTIL END-OF-FILE 
+           END-READ
+           PERFORM UNTIL END-OF-FILE
               MOVE STUDENT-REC TO WORK-REC
-              IF MALE-STUDENT
-                 RELEASE WORK-REC 
-              END-IF 
-              READ STUDENT-FILE 
+              IF STUDENT-ACTIVE AND
+                 ((FILTER-BY-MALE AND MALE-STUDENT) OR
+                  (FILTER-BY-FEMALE AND FEMALE-STUDENT) OR
+                  (FILTER-BY-COURSE AND
+                     W-COURSE-CODE = FILTER-COURSE-CODE))
+                 RELEASE WORK-REC
+              END-IF
+              READ STUDENT-FILE
                  AT END SET END-OF-FILE TO TRUE
-              END-READ 
+              END-READ
            END-PERFORM
            CLOSE STUDENT-FILE.
