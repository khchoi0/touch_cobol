@@ -5,13 +5,40 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT 
+           SELECT
               STUDENT-FILE ASSIGN TO "STUDENTS-INPUT.DAT"
               ORGANIZATION IS LINE SEQUENTIAL
               FILE STATUS STUDENT-FILE-STATUS.
 
+           SELECT
+              EXISTING-STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS EXISTING-STUDENT-FILE-STATUS.
+
+           SELECT
+              COURSE-MASTER-FILE ASSIGN TO "COURSES.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS COURSE-MASTER-FILE-STATUS.
+
+           SELECT
+              EDITED-STUDENT-FILE ASSIGN TO "STUDENTS.DAT.NEW"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS EDITED-STUDENT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD EXISTING-STUDENT-FILE.
+       01  EXISTING-STUDENT-REC.
+           02 EXISTING-STUDENT-ID PIC 9(7).
+           02 FILLER PIC X(24).
+
+       FD EDITED-STUDENT-FILE.
+       01  EDITED-STUDENT-REC PIC X(31).
+
+       FD COURSE-MASTER-FILE.
+       01  COURSE-MASTER-REC.
+           02 COURSE-MASTER-CODE PIC X(4).
+
        FD STUDENT-FILE.
        01  STUDENT-DETAILS.
            02 STUDENT-ID PIC 9(7).
@@ -24,17 +51,75 @@
               03 D-O-BIRTH PIC 9(2).
            02 COURSE-CODE PIC X(4).
            02 GENDER PIC X.
-       WORKING-STORAGE SECTION. 
+              88 GENDER-IS-VALID VALUE "M", "F", "O".
+           02 STUDENT-STATUS PIC X.
+              88 STUDENT-ACTIVE VALUE "A", " ".
+              88 STUDENT-WITHDRAWN VALUE "W".
+              88 STUDENT-GRADUATED VALUE "G".
+       WORKING-STORAGE SECTION.
        01  STUDENT-FILE-STATUS PIC 9(2).
            88 STUDENT-FILE-ALREADY-OPEN VALUE 41.
+       01  EXISTING-STUDENT-FILE-STATUS PIC 9(2).
+           88 EXISTING-STUDENT-FILE-NOT-FOUND VALUE 35.
+       01  COURSE-MASTER-FILE-STATUS PIC 9(2).
+           88 COURSE-MASTER-FILE-NOT-FOUND VALUE 35.
+       01  EDITED-STUDENT-FILE-STATUS PIC 9(2).
+           88 EDITED-STUDENT-FILE-ALREADY-OPEN VALUE 41.
        01  END-INPUT PIC 9 VALUE 1.
 
+       01  DUPLICATE-ID-FLAG PIC X VALUE "N".
+           88 DUPLICATE-ID-FOUND VALUE "Y".
+       01  SESSION-STUDENT-ID-COUNT PIC 9(4) VALUE 0.
+       01  SESSION-STUDENT-ID-SUBSCRIPT PIC 9(4) VALUE 0.
+       01  SESSION-STUDENT-ID-TABLE.
+           02 SESSION-STUDENT-ID PIC 9(7) OCCURS 2000 TIMES.
+       01  EXISTING-FILE-EOF-FLAG PIC X VALUE "N".
+           88 EXISTING-FILE-AT-END VALUE "Y".
+       01  COURSE-CODE-VALID-FLAG PIC X VALUE "N".
+           88 COURSE-CODE-IS-VALID VALUE "Y".
+       01  COURSE-MASTER-EOF-FLAG PIC X VALUE "N".
+           88 COURSE-MASTER-AT-END VALUE "Y".
+       01  EDITED-FILE-EOF-FLAG PIC X VALUE "N".
+           88 EDITED-FILE-AT-END VALUE "Y".
+
+       01  PROGRAM-MODE PIC 9 VALUE 0.
+           88 MODE-ADD VALUE 1.
+           88 MODE-EDIT VALUE 2.
+       01  EDIT-STUDENT-ID PIC 9(7).
+       01  STUDENT-FOUND-FLAG PIC X VALUE "N".
+           88 STUDENT-WAS-FOUND VALUE "Y".
+
+       01  DOB-VALID-FLAG PIC X VALUE "Y".
+           88 DOB-IS-VALID VALUE "Y".
+       01  DAYS-IN-MONTH PIC 99.
+       01  MONTH-DAYS-LITERAL PIC X(24)
+              VALUE "312831303130313130313031".
+       01  MONTH-DAYS-TABLE REDEFINES MONTH-DAYS-LITERAL.
+           02 MONTH-DAYS PIC 99 OCCURS 12 TIMES.
+
+       01  IS-LEAP-YEAR-FLAG PIC X VALUE "N".
+           88 IS-LEAP-YEAR VALUE "Y".
+       01  LEAP-QUOTIENT PIC 9(4).
+       01  LEAP-REMAINDER-4 PIC 9(4).
+       01  LEAP-REMAINDER-100 PIC 9(4).
+       01  LEAP-REMAINDER-400 PIC 9(4).
+
        PROCEDURE DIVISION.
        MAIN.
+           IF PROGRAM-MODE = 0 THEN
+              DISPLAY "1 = ADD NEW STUDENTS, 2 = EDIT EXISTING STUDENT "
+                 "--> " WITH NO ADVANCING
+              ACCEPT PROGRAM-MODE
+           END-IF.
+
+           IF MODE-EDIT THEN
+              GO TO EDIT-STUDENT
+           END-IF.
+
            IF NOT STUDENT-FILE-ALREADY-OPEN THEN
               OPEN OUTPUT STUDENT-FILE
            END-IF.
-           
+
            IF END-INPUT = 1 THEN
               DISPLAY "ENTER STUDENT DETAILS USING TEMPLATE BELOW. "
               "ENTER NO DATA TO END."
@@ -47,9 +132,37 @@
 
        GET-STUDENT-DETAILS.
            DISPLAY "ENTER - STUDID, SURNAME, INITIALS, YOB, MOB, DOB, "
-           "COURSE, GENDER"
-           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCG"
+           "COURSE, GENDER (M/F/O), STATUS (A/W/G, BLANK = A)"
+           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCGT"
            ACCEPT STUDENT-DETAILS.
+           IF STUDENT-DETAILS NOT = SPACES THEN
+              IF STUDENT-STATUS = SPACE THEN
+                 MOVE "A" TO STUDENT-STATUS
+              END-IF
+              IF NOT GENDER-IS-VALID THEN
+                 DISPLAY "INVALID GENDER CODE -- MUST BE M, F, OR O "
+                    "-- RE-ENTER"
+                 GO TO GET-STUDENT-DETAILS
+              END-IF
+              PERFORM CHECK-DATE-OF-BIRTH
+              IF NOT DOB-IS-VALID THEN
+                 DISPLAY "INVALID DATE OF BIRTH -- RE-ENTER"
+                 GO TO GET-STUDENT-DETAILS
+              END-IF
+              PERFORM CHECK-DUPLICATE-STUDENT-ID
+              IF DUPLICATE-ID-FOUND THEN
+                 DISPLAY "STUDENT ID " STUDENT-ID
+                    " ALREADY EXISTS -- RE-ENTER"
+                 GO TO GET-STUDENT-DETAILS
+              END-IF
+              PERFORM CHECK-COURSE-CODE
+              IF NOT COURSE-CODE-IS-VALID THEN
+                 DISPLAY "COURSE CODE " COURSE-CODE
+                    " NOT ON APPROVED COURSE LIST -- RE-ENTER"
+                 GO TO GET-STUDENT-DETAILS
+              END-IF
+              PERFORM RECORD-SESSION-STUDENT-ID
+           END-IF.
            WRITE STUDENT-DETAILS
            IF STUDENT-DETAILS = SPACES THEN
               MOVE 2 TO END-INPUT
@@ -57,4 +170,170 @@
            GO TO GET-STUDENT-DETAILS DEPENDING ON END-INPUT.
            GO TO MAIN.
 
+       CHECK-DATE-OF-BIRTH.
+           MOVE "N" TO IS-LEAP-YEAR-FLAG.
+           DIVIDE Y-O-BIRTH BY 4 GIVING LEAP-QUOTIENT
+              REMAINDER LEAP-REMAINDER-4.
+           IF LEAP-REMAINDER-4 = 0 THEN
+              DIVIDE Y-O-BIRTH BY 100 GIVING LEAP-QUOTIENT
+                 REMAINDER LEAP-REMAINDER-100
+              IF LEAP-REMAINDER-100 = 0 THEN
+                 DIVIDE Y-O-BIRTH BY 400 GIVING LEAP-QUOTIENT
+                    REMAINDER LEAP-REMAINDER-400
+                 IF LEAP-REMAINDER-400 = 0 THEN
+                    SET IS-LEAP-YEAR TO TRUE
+                 END-IF
+              ELSE
+                 SET IS-LEAP-YEAR TO TRUE
+              END-IF
+           END-IF.
+
+           MOVE "Y" TO DOB-VALID-FLAG.
+           IF M-O-BIRTH < 1 OR M-O-BIRTH > 12 THEN
+              MOVE "N" TO DOB-VALID-FLAG
+           ELSE
+              MOVE MONTH-DAYS(M-O-BIRTH) TO DAYS-IN-MONTH
+              IF M-O-BIRTH = 2 AND IS-LEAP-YEAR THEN
+                 MOVE 29 TO DAYS-IN-MONTH
+              END-IF
+              IF D-O-BIRTH < 1 OR D-O-BIRTH > DAYS-IN-MONTH THEN
+                 MOVE "N" TO DOB-VALID-FLAG
+              END-IF
+           END-IF.
+
+       CHECK-DUPLICATE-STUDENT-ID.
+           MOVE "N" TO DUPLICATE-ID-FLAG.
+           MOVE "N" TO EXISTING-FILE-EOF-FLAG.
+           OPEN INPUT EXISTING-STUDENT-FILE.
+           IF NOT EXISTING-STUDENT-FILE-NOT-FOUND THEN
+              PERFORM UNTIL EXISTING-FILE-AT-END OR DUPLICATE-ID-FOUND
+                 READ EXISTING-STUDENT-FILE
+                    AT END SET EXISTING-FILE-AT-END TO TRUE
+                 END-READ
+                 IF NOT EXISTING-FILE-AT-END AND
+                    EXISTING-STUDENT-ID = STUDENT-ID THEN
+                    SET DUPLICATE-ID-FOUND TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE EXISTING-STUDENT-FILE
+           END-IF.
+           IF NOT DUPLICATE-ID-FOUND THEN
+              MOVE 1 TO SESSION-STUDENT-ID-SUBSCRIPT
+              PERFORM UNTIL SESSION-STUDENT-ID-SUBSCRIPT >
+                 SESSION-STUDENT-ID-COUNT OR DUPLICATE-ID-FOUND
+                 IF SESSION-STUDENT-ID(SESSION-STUDENT-ID-SUBSCRIPT)
+                    = STUDENT-ID THEN
+                    SET DUPLICATE-ID-FOUND TO TRUE
+                 END-IF
+                 ADD 1 TO SESSION-STUDENT-ID-SUBSCRIPT
+              END-PERFORM
+           END-IF.
+
+       RECORD-SESSION-STUDENT-ID.
+           IF SESSION-STUDENT-ID-COUNT < 2000 THEN
+              ADD 1 TO SESSION-STUDENT-ID-COUNT
+              MOVE STUDENT-ID TO
+                 SESSION-STUDENT-ID(SESSION-STUDENT-ID-COUNT)
+           END-IF.
+
+       CHECK-COURSE-CODE.
+           MOVE "N" TO COURSE-CODE-VALID-FLAG.
+           MOVE "N" TO COURSE-MASTER-EOF-FLAG.
+           OPEN INPUT COURSE-MASTER-FILE.
+           IF COURSE-MASTER-FILE-NOT-FOUND THEN
+              SET COURSE-CODE-IS-VALID TO TRUE
+           ELSE
+              PERFORM UNTIL COURSE-MASTER-AT-END OR
+                 COURSE-CODE-IS-VALID
+                 READ COURSE-MASTER-FILE
+                    AT END SET COURSE-MASTER-AT-END TO TRUE
+                 END-READ
+                 IF NOT COURSE-MASTER-AT-END AND
+                    COURSE-MASTER-CODE = COURSE-CODE THEN
+                    SET COURSE-CODE-IS-VALID TO TRUE
+                 END-IF
+              END-PERFORM
+              CLOSE COURSE-MASTER-FILE
+           END-IF.
+
+       EDIT-STUDENT.
+           DISPLAY "ENTER STUDENT ID TO EDIT --> " WITH NO ADVANCING.
+           ACCEPT EDIT-STUDENT-ID.
+           DISPLAY "ENTER CORRECTED DETAILS USING TEMPLATE BELOW."
+           DISPLAY "NNNNNNNSSSSSSSSIIYYYYMMDDCCCCGT"
+           ACCEPT STUDENT-DETAILS.
+           IF STUDENT-ID NOT = EDIT-STUDENT-ID THEN
+              DISPLAY "STUDENT ID ON CORRECTED DETAILS MUST MATCH "
+                 EDIT-STUDENT-ID " -- EDIT ABORTED"
+              STOP RUN
+           END-IF.
+           IF STUDENT-STATUS = SPACE THEN
+              MOVE "A" TO STUDENT-STATUS
+           END-IF.
+           IF NOT GENDER-IS-VALID THEN
+              DISPLAY "INVALID GENDER CODE -- EDIT ABORTED"
+              STOP RUN
+           END-IF.
+           PERFORM CHECK-DATE-OF-BIRTH.
+           IF NOT DOB-IS-VALID THEN
+              DISPLAY "INVALID DATE OF BIRTH -- EDIT ABORTED"
+              STOP RUN
+           END-IF.
+           PERFORM CHECK-COURSE-CODE.
+           IF NOT COURSE-CODE-IS-VALID THEN
+              DISPLAY "COURSE CODE " COURSE-CODE
+                 " NOT ON APPROVED COURSE LIST -- EDIT ABORTED"
+              STOP RUN
+           END-IF.
+           PERFORM REWRITE-STUDENT-RECORD.
+           STOP RUN.
+
+       REWRITE-STUDENT-RECORD.
+           MOVE "N" TO STUDENT-FOUND-FLAG.
+           MOVE "N" TO EXISTING-FILE-EOF-FLAG.
+           OPEN INPUT EXISTING-STUDENT-FILE.
+           IF EXISTING-STUDENT-FILE-NOT-FOUND THEN
+              DISPLAY "STUDENTS.DAT NOT FOUND -- NOTHING TO EDIT"
+           ELSE
+              OPEN OUTPUT EDITED-STUDENT-FILE
+              PERFORM UNTIL EXISTING-FILE-AT-END
+                 READ EXISTING-STUDENT-FILE
+                    AT END SET EXISTING-FILE-AT-END TO TRUE
+                 END-READ
+                 IF NOT EXISTING-FILE-AT-END THEN
+                    IF EXISTING-STUDENT-ID = EDIT-STUDENT-ID THEN
+                       WRITE EDITED-STUDENT-REC FROM STUDENT-DETAILS
+                       SET STUDENT-WAS-FOUND TO TRUE
+                    ELSE
+                       WRITE EDITED-STUDENT-REC FROM
+                          EXISTING-STUDENT-REC
+                    END-IF
+                 END-IF
+              END-PERFORM
+              CLOSE EDITED-STUDENT-FILE
+           END-IF.
+           CLOSE EXISTING-STUDENT-FILE.
+           IF STUDENT-WAS-FOUND THEN
+              PERFORM PROMOTE-EDITED-STUDENT-FILE
+              DISPLAY "STUDENT " EDIT-STUDENT-ID " UPDATED"
+           ELSE
+              DISPLAY "STUDENT " EDIT-STUDENT-ID
+                 " NOT FOUND -- NO CHANGE MADE"
+           END-IF.
+
+       PROMOTE-EDITED-STUDENT-FILE.
+           MOVE "N" TO EDITED-FILE-EOF-FLAG.
+           OPEN INPUT EDITED-STUDENT-FILE.
+           OPEN OUTPUT EXISTING-STUDENT-FILE.
+           PERFORM UNTIL EDITED-FILE-AT-END
+              READ EDITED-STUDENT-FILE
+                 AT END SET EDITED-FILE-AT-END TO TRUE
+              END-READ
+              IF NOT EDITED-FILE-AT-END THEN
+                 WRITE EXISTING-STUDENT-REC FROM EDITED-STUDENT-REC
+              END-IF
+           END-PERFORM.
+           CLOSE EDITED-STUDENT-FILE.
+           CLOSE EXISTING-STUDENT-FILE.
+
        END PROGRAM SEQ-WRITE.
