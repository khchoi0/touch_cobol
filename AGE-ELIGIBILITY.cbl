@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-ELIGIBILITY.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS STUDENT-FILE-STATUS.
+
+           SELECT
+              ELIGIBILITY-REPORT-FILE ASSIGN TO "AGEELIG.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-DETAILS.
+           88 END-OF-STUDENT-FILE VALUE HIGH-VALUES.
+           02 STUDENT-ID PIC 9(7).
+           02 STUDENT-NAME.
+              03 SURNAME PIC X(8).
+              03 INITIALS PIC XX.
+           02 DATE-OF-BIRTH.
+              03 Y-O-BIRTH PIC 9(4).
+              03 M-O-BIRTH PIC 9(2).
+              03 D-O-BIRTH PIC 9(2).
+           02 COURSE-CODE PIC X(4).
+           02 GENDER PIC X.
+           02 STUDENT-STATUS PIC X.
+
+       FD  ELIGIBILITY-REPORT-FILE.
+       01  ELIGIBILITY-LINE PIC X(63).
+
+       WORKING-STORAGE SECTION.
+       01  STUDENT-FILE-STATUS PIC 9(2).
+           88 STUDENT-FILE-ALREADY-OPEN VALUE 41.
+       01  REPORT-LINE-BUFFER PIC X(63).
+       01  MINIMUM-AGE PIC 99.
+       01  TODAYS-DATE.
+           02 TODAY-YEAR PIC 9(4).
+           02 TODAY-MONTH PIC 9(2).
+           02 TODAY-DAY PIC 9(2).
+       01  STUDENT-AGE PIC 99.
+       01  PRINT-STUDENT-AGE PIC Z9.
+       01  FLAGGED-COUNT PIC 9(5) VALUE 0.
+       01  PRINT-FLAGGED-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           DISPLAY "ENTER MINIMUM AGE FOR ELIGIBILITY --> "
+              WITH NO ADVANCING.
+           ACCEPT MINIMUM-AGE.
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD.
+
+           IF NOT STUDENT-FILE-ALREADY-OPEN THEN
+              OPEN INPUT STUDENT-FILE
+           END-IF.
+           OPEN OUTPUT ELIGIBILITY-REPORT-FILE.
+
+           READ STUDENT-FILE
+              AT END SET END-OF-STUDENT-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+              PERFORM COMPUTE-STUDENT-AGE
+              IF STUDENT-AGE < MINIMUM-AGE THEN
+                 PERFORM WRITE-ELIGIBILITY-LINE
+                 ADD 1 TO FLAGGED-COUNT
+              END-IF
+              READ STUDENT-FILE
+                 AT END SET END-OF-STUDENT-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+
+           MOVE FLAGGED-COUNT TO PRINT-FLAGGED-COUNT.
+           STRING "TOTAL BELOW MINIMUM AGE: " PRINT-FLAGGED-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO ELIGIBILITY-LINE.
+           WRITE ELIGIBILITY-LINE.
+           DISPLAY REPORT-LINE-BUFFER.
+
+           CLOSE STUDENT-FILE.
+           CLOSE ELIGIBILITY-REPORT-FILE.
+           STOP RUN.
+
+       COMPUTE-STUDENT-AGE.
+           COMPUTE STUDENT-AGE = TODAY-YEAR - Y-O-BIRTH.
+           IF TODAY-MONTH < M-O-BIRTH THEN
+              SUBTRACT 1 FROM STUDENT-AGE
+           ELSE
+              IF TODAY-MONTH = M-O-BIRTH AND
+                 TODAY-DAY < D-O-BIRTH THEN
+                 SUBTRACT 1 FROM STUDENT-AGE
+              END-IF
+           END-IF.
+
+       WRITE-ELIGIBILITY-LINE.
+           MOVE STUDENT-AGE TO PRINT-STUDENT-AGE.
+           STRING "STUDENT " STUDENT-ID " COURSE " COURSE-CODE
+              " AGE " PRINT-STUDENT-AGE
+              " BELOW MINIMUM AGE FOR COURSE"
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO ELIGIBILITY-LINE.
+           WRITE ELIGIBILITY-LINE.
+           DISPLAY REPORT-LINE-BUFFER.
+
+       END PROGRAM AGE-ELIGIBILITY.
