@@ -0,0 +1,159 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ENROLL-SUMMARY.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT
+              SUMMARY-REPORT-FILE ASSIGN TO "ENROLL.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WORK-FILE ASSIGN TO "WORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-DETAILS.
+           88 END-OF-STUDENT-FILE VALUE HIGH-VALUES.
+           02 STUDENT-ID PIC 9(7).
+           02 STUDENT-NAME.
+              03 SURNAME PIC X(8).
+              03 INITIALS PIC XX.
+           02 DATE-OF-BIRTH.
+              03 Y-O-BIRTH PIC 9(4).
+              03 M-O-BIRTH PIC 9(2).
+              03 D-O-BIRTH PIC 9(2).
+           02 COURSE-CODE PIC X(4).
+           02 GENDER PIC X.
+           02 STUDENT-STATUS PIC X.
+
+       FD  SUMMARY-REPORT-FILE.
+       01  SUMMARY-LINE PIC X(63).
+
+       SD  WORK-FILE.
+       01  WORK-REC.
+           02 W-COURSE-CODE PIC X(4).
+           02 W-GENDER PIC X.
+              88 MALE-STUDENT VALUE "M".
+              88 FEMALE-STUDENT VALUE "F".
+
+       WORKING-STORAGE SECTION.
+       01  REPORT-LINE-BUFFER PIC X(63).
+       01  CURRENT-COURSE-CODE PIC X(4) VALUE SPACES.
+       01  FIRST-RECORD-FLAG PIC X VALUE "Y".
+           88 FIRST-RECORD VALUE "Y".
+       01  COURSE-MALE-COUNT PIC 9(5) VALUE 0.
+       01  COURSE-FEMALE-COUNT PIC 9(5) VALUE 0.
+       01  COURSE-OTHER-COUNT PIC 9(5) VALUE 0.
+       01  GRAND-MALE-COUNT PIC 9(5) VALUE 0.
+       01  GRAND-FEMALE-COUNT PIC 9(5) VALUE 0.
+       01  GRAND-OTHER-COUNT PIC 9(5) VALUE 0.
+       01  PRINT-MALE-COUNT PIC ZZZZ9.
+       01  PRINT-FEMALE-COUNT PIC ZZZZ9.
+       01  PRINT-OTHER-COUNT PIC ZZZZ9.
+       01  PRINT-COURSE-TOTAL PIC ZZZZ9.
+       01  PRINT-GRAND-TOTAL PIC ZZZZ9.
+       01  WORK-FILE-EOF-FLAG PIC X VALUE "N".
+           88 WORK-FILE-AT-END VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           SORT
+              WORK-FILE ON ASCENDING KEY W-COURSE-CODE
+                             ASCENDING KEY W-GENDER
+              INPUT PROCEDURE IS LOAD-STUDENTS
+              OUTPUT PROCEDURE IS PRINT-SUMMARY.
+           STOP RUN.
+
+       LOAD-STUDENTS.
+           OPEN INPUT STUDENT-FILE.
+           READ STUDENT-FILE
+              AT END SET END-OF-STUDENT-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+              MOVE COURSE-CODE TO W-COURSE-CODE
+              MOVE GENDER TO W-GENDER
+              RELEASE WORK-REC
+              READ STUDENT-FILE
+                 AT END SET END-OF-STUDENT-FILE TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+       PRINT-SUMMARY.
+           OPEN OUTPUT SUMMARY-REPORT-FILE.
+           RETURN WORK-FILE
+              AT END SET WORK-FILE-AT-END TO TRUE
+           END-RETURN.
+           PERFORM UNTIL WORK-FILE-AT-END
+              IF NOT FIRST-RECORD AND
+                 W-COURSE-CODE NOT = CURRENT-COURSE-CODE THEN
+                 PERFORM WRITE-COURSE-TOTALS
+              END-IF
+              IF FIRST-RECORD OR
+                 W-COURSE-CODE NOT = CURRENT-COURSE-CODE THEN
+                 MOVE W-COURSE-CODE TO CURRENT-COURSE-CODE
+                 MOVE 0 TO COURSE-MALE-COUNT
+                 MOVE 0 TO COURSE-FEMALE-COUNT
+                 MOVE 0 TO COURSE-OTHER-COUNT
+                 MOVE "N" TO FIRST-RECORD-FLAG
+                 STRING "COURSE: " CURRENT-COURSE-CODE
+                    DELIMITED BY SIZE INTO REPORT-LINE-BUFFER
+                 MOVE REPORT-LINE-BUFFER TO SUMMARY-LINE
+                 WRITE SUMMARY-LINE
+                 DISPLAY REPORT-LINE-BUFFER
+              END-IF
+              IF MALE-STUDENT THEN
+                 ADD 1 TO COURSE-MALE-COUNT
+                 ADD 1 TO GRAND-MALE-COUNT
+              ELSE IF FEMALE-STUDENT THEN
+                 ADD 1 TO COURSE-FEMALE-COUNT
+                 ADD 1 TO GRAND-FEMALE-COUNT
+              ELSE
+                 ADD 1 TO COURSE-OTHER-COUNT
+                 ADD 1 TO GRAND-OTHER-COUNT
+              END-IF
+              END-IF
+              RETURN WORK-FILE
+                 AT END SET WORK-FILE-AT-END TO TRUE
+              END-RETURN
+           END-PERFORM.
+           IF NOT FIRST-RECORD THEN
+              PERFORM WRITE-COURSE-TOTALS
+           END-IF.
+           COMPUTE PRINT-GRAND-TOTAL = GRAND-MALE-COUNT +
+              GRAND-FEMALE-COUNT + GRAND-OTHER-COUNT.
+           MOVE GRAND-MALE-COUNT TO PRINT-MALE-COUNT.
+           MOVE GRAND-FEMALE-COUNT TO PRINT-FEMALE-COUNT.
+           MOVE GRAND-OTHER-COUNT TO PRINT-OTHER-COUNT.
+           STRING "GRAND TOTAL - MALE: " PRINT-MALE-COUNT
+              " FEMALE: " PRINT-FEMALE-COUNT
+              " OTHER: " PRINT-OTHER-COUNT
+              " ALL: " PRINT-GRAND-TOTAL
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           DISPLAY REPORT-LINE-BUFFER.
+           CLOSE SUMMARY-REPORT-FILE.
+
+       WRITE-COURSE-TOTALS.
+           COMPUTE PRINT-COURSE-TOTAL = COURSE-MALE-COUNT +
+              COURSE-FEMALE-COUNT + COURSE-OTHER-COUNT.
+           MOVE COURSE-MALE-COUNT TO PRINT-MALE-COUNT.
+           MOVE COURSE-FEMALE-COUNT TO PRINT-FEMALE-COUNT.
+           MOVE COURSE-OTHER-COUNT TO PRINT-OTHER-COUNT.
+           STRING "   MALE: " PRINT-MALE-COUNT
+              " FEMALE: " PRINT-FEMALE-COUNT
+              " OTHER: " PRINT-OTHER-COUNT
+              " TOTAL: " PRINT-COURSE-TOTAL
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           DISPLAY REPORT-LINE-BUFFER.
+
+       END PROGRAM ENROLL-SUMMARY.
