@@ -0,0 +1,133 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COURSE-ROSTER.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              STUDENT-FILE ASSIGN TO "STUDENTS.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT
+              ROSTER-REPORT-FILE ASSIGN TO "ROSTER.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WORK-FILE ASSIGN TO "WORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-FILE.
+       01  STUDENT-DETAILS.
+           88 END-OF-STUDENT-FILE VALUE HIGH-VALUES.
+           02 STUDENT-ID PIC 9(7).
+           02 STUDENT-NAME.
+              03 SURNAME PIC X(8).
+              03 INITIALS PIC XX.
+           02 DATE-OF-BIRTH.
+              03 Y-O-BIRTH PIC 9(4).
+              03 M-O-BIRTH PIC 9(2).
+              03 D-O-BIRTH PIC 9(2).
+           02 COURSE-CODE PIC X(4).
+           02 GENDER PIC X.
+           02 STUDENT-STATUS PIC X.
+
+       FD  ROSTER-REPORT-FILE.
+       01  ROSTER-LINE PIC X(60).
+
+       SD  WORK-FILE.
+       01  WORK-REC.
+           02 W-COURSE-CODE PIC X(4).
+           02 W-STUDENT-NAME PIC X(10).
+           02 W-STUDENT-ID PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  REPORT-LINE-BUFFER PIC X(60).
+       01  CURRENT-COURSE-CODE PIC X(4) VALUE SPACES.
+       01  FIRST-RECORD-FLAG PIC X VALUE "Y".
+           88 FIRST-RECORD VALUE "Y".
+       01  COURSE-COUNT PIC 9(5) VALUE 0.
+       01  GRAND-COUNT PIC 9(5) VALUE 0.
+       01  PRINT-COURSE-COUNT PIC ZZZZ9.
+       01  PRINT-GRAND-COUNT PIC ZZZZ9.
+       01  WORK-FILE-EOF-FLAG PIC X VALUE "N".
+           88 WORK-FILE-AT-END VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           SORT
+              WORK-FILE ON ASCENDING KEY W-COURSE-CODE
+                             ASCENDING KEY W-STUDENT-NAME
+              INPUT PROCEDURE IS LOAD-STUDENTS
+              OUTPUT PROCEDURE IS PRINT-ROSTER.
+           STOP RUN.
+
+       LOAD-STUDENTS.
+           OPEN INPUT STUDENT-FILE.
+           READ STUDENT-FILE
+              AT END SET END-OF-STUDENT-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-STUDENT-FILE
+              MOVE COURSE-CODE TO W-COURSE-CODE
+              MOVE STUDENT-NAME TO W-STUDENT-NAME
+              MOVE STUDENT-ID TO W-STUDENT-ID
+              RELEASE WORK-REC
+              READ STUDENT-FILE
+                 AT END SET END-OF-STUDENT-FILE TO TRUE
+              END-READ
+           END-PERFORM
+           CLOSE STUDENT-FILE.
+
+       PRINT-ROSTER.
+           OPEN OUTPUT ROSTER-REPORT-FILE.
+           RETURN WORK-FILE
+              AT END SET WORK-FILE-AT-END TO TRUE
+           END-RETURN.
+           PERFORM UNTIL WORK-FILE-AT-END
+              IF NOT FIRST-RECORD AND
+                 W-COURSE-CODE NOT = CURRENT-COURSE-CODE THEN
+                 PERFORM WRITE-COURSE-SUBTOTAL
+              END-IF
+              IF FIRST-RECORD OR
+                 W-COURSE-CODE NOT = CURRENT-COURSE-CODE THEN
+                 MOVE W-COURSE-CODE TO CURRENT-COURSE-CODE
+                 MOVE 0 TO COURSE-COUNT
+                 MOVE "N" TO FIRST-RECORD-FLAG
+                 STRING "COURSE: " CURRENT-COURSE-CODE
+                    DELIMITED BY SIZE INTO REPORT-LINE-BUFFER
+                 MOVE REPORT-LINE-BUFFER TO ROSTER-LINE
+                 WRITE ROSTER-LINE
+                 DISPLAY REPORT-LINE-BUFFER
+              END-IF
+              STRING "   " W-STUDENT-ID " " W-STUDENT-NAME
+                 DELIMITED BY SIZE INTO REPORT-LINE-BUFFER
+              MOVE REPORT-LINE-BUFFER TO ROSTER-LINE
+              WRITE ROSTER-LINE
+              DISPLAY REPORT-LINE-BUFFER
+              ADD 1 TO COURSE-COUNT
+              ADD 1 TO GRAND-COUNT
+              RETURN WORK-FILE
+                 AT END SET WORK-FILE-AT-END TO TRUE
+              END-RETURN
+           END-PERFORM.
+           IF NOT FIRST-RECORD THEN
+              PERFORM WRITE-COURSE-SUBTOTAL
+           END-IF.
+           MOVE GRAND-COUNT TO PRINT-GRAND-COUNT.
+           STRING "TOTAL STUDENTS: " PRINT-GRAND-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           DISPLAY REPORT-LINE-BUFFER.
+           CLOSE ROSTER-REPORT-FILE.
+
+       WRITE-COURSE-SUBTOTAL.
+           MOVE COURSE-COUNT TO PRINT-COURSE-COUNT.
+           STRING "   SUBTOTAL FOR " CURRENT-COURSE-CODE ": "
+              PRINT-COURSE-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO ROSTER-LINE.
+           WRITE ROSTER-LINE.
+           DISPLAY REPORT-LINE-BUFFER.
+
+       END PROGRAM COURSE-ROSTER.
