@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEO-ADD.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              VIDEO-FILE ASSIGN TO "IDXVIDEO"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS VIDEO-CODE
+              ALTERNATE RECORD KEY IS VIDEO-TITLE
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SUPPLIER-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS VIDEO-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           02 VIDEO-CODE PIC 9(5).
+           02 VIDEO-TITLE PIC X(40).
+           02 SUPPLIER-CODE PIC 99.
+           02 RENTAL-STATUS PIC X.
+              88 VIDEO-AVAILABLE VALUE "A".
+              88 VIDEO-CHECKED-OUT VALUE "O".
+           02 RENTAL-DATE PIC 9(8).
+           02 RENTER-ID PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01  VIDEO-STATUS PIC X(2).
+           88 RECORD-FOUND VALUE "00".
+       01  ENTRY-VIDEO-CODE PIC 9(5).
+       01  ENTRY-VIDEO-TITLE PIC X(40).
+       01  ENTRY-SUPPLIER-CODE PIC 99.
+       01  TITLE-DUP-FLAG PIC X VALUE "N".
+           88 TITLE-IS-DUPLICATE VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN I-O VIDEO-FILE.
+
+           DISPLAY "ENTER VIDEO CODE (5 DIGITS) --> "
+              WITH NO ADVANCING.
+           ACCEPT ENTRY-VIDEO-CODE.
+
+           DISPLAY "ENTER VIDEO TITLE (40 CHARS) --> "
+              WITH NO ADVANCING.
+           ACCEPT ENTRY-VIDEO-TITLE.
+
+           DISPLAY "ENTER SUPPLIER CODE (2 DIGITS) --> "
+              WITH NO ADVANCING.
+           ACCEPT ENTRY-SUPPLIER-CODE.
+
+           MOVE ENTRY-VIDEO-TITLE TO VIDEO-TITLE.
+           READ VIDEO-FILE
+              KEY IS VIDEO-TITLE
+              INVALID KEY CONTINUE
+              NOT INVALID KEY SET TITLE-IS-DUPLICATE TO TRUE
+           END-READ.
+           IF TITLE-IS-DUPLICATE THEN
+              DISPLAY "WARNING: A VIDEO WITH THIS TITLE ALREADY "
+                 "EXISTS (CODE " VIDEO-CODE ") -- ADDING ANYWAY"
+           END-IF.
+
+           MOVE ENTRY-VIDEO-CODE TO VIDEO-CODE.
+           MOVE ENTRY-VIDEO-TITLE TO VIDEO-TITLE.
+           MOVE ENTRY-SUPPLIER-CODE TO SUPPLIER-CODE.
+           SET VIDEO-AVAILABLE TO TRUE.
+           MOVE 0 TO RENTAL-DATE.
+           MOVE SPACES TO RENTER-ID.
+
+           WRITE VIDEO-REC
+              INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
+              NOT INVALID KEY
+                 DISPLAY "ADDED: " VIDEO-CODE " " VIDEO-TITLE
+           END-WRITE.
+
+           CLOSE VIDEO-FILE.
+           STOP RUN.
+
+       DISPLAY-VIDEO-STATUS-MESSAGE.
+           EVALUATE VIDEO-STATUS
+              WHEN "22"
+                 DISPLAY "VIDEO CODE " VIDEO-CODE
+                    " ALREADY EXISTS -- NOT ADDED"
+              WHEN "23"
+                 DISPLAY "VIDEO RECORD NOT FOUND"
+              WHEN "24"
+                 DISPLAY "VIDEO FILE BOUNDARY VIOLATION"
+              WHEN "35"
+                 DISPLAY "VIDEO FILE NOT FOUND"
+              WHEN "37"
+                 DISPLAY "VIDEO FILE OPEN MODE ERROR"
+              WHEN OTHER
+                 DISPLAY "VIDEO FILE I/O ERROR, STATUS :- ",
+                    VIDEO-STATUS
+           END-EVALUATE.
+
+       END PROGRAM VIDEO-ADD.
