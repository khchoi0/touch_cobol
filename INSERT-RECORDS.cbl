@@ -22,21 +22,44 @@
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS NEW-STUDENT-FILE-STATUS.
 
+           SELECT REJECT-RECORDS ASSIGN "./datasets/TRANSINS.REJ"
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS REJECT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD STUDENT-RECORDS.
        01  STUDENT-RECORD.
            02 STUDENT-ID PIC X(7).
-           02 FILLER PIC X(23).
+           02 FILLER PIC X(24).
 
        FD TRANS-RECORDS.
        01 TRANS-RECORD.
-           02 TRANS-STUDENT-ID PIC X(7).
-           02 FILLER PIC X(23).
+           02 TRANS-ACTION PIC X.
+              88 TRANS-IS-DELETE VALUE "D".
+              88 TRANS-IS-UPDATE VALUE "U".
+              88 TRANS-IS-INSERT VALUE "I", " ".
+           02 TRANS-STUDENT-PAYLOAD.
+              03 TRANS-STUDENT-ID PIC X(7).
+              03 FILLER PIC X(24).
+           02 TRANS-STUDENT-DETAIL REDEFINES TRANS-STUDENT-PAYLOAD.
+              03 TSD-STUDENT-ID PIC 9(7).
+              03 TSD-SURNAME PIC X(8).
+              03 TSD-INITIALS PIC XX.
+              03 TSD-Y-O-BIRTH PIC 9(4).
+              03 TSD-M-O-BIRTH PIC 9(2).
+              03 TSD-D-O-BIRTH PIC 9(2).
+              03 TSD-COURSE-CODE PIC X(4).
+              03 TSD-GENDER PIC X.
+              03 TSD-STATUS PIC X.
 
        FD NEW-STUDENT-RECORDS.
-       01  NEW-STUDENT-RECORD PIC X(30).
-       
+       01  NEW-STUDENT-RECORD PIC X(31).
+
+       FD REJECT-RECORDS.
+       01  REJECT-RECORD PIC X(32).
+
        WORKING-STORAGE SECTION.
        01  STUDENT-FILE-STATUS PIC 9(2).
            88 STUDENT-FILE-ALREADY-OPEN VALUE 41.
@@ -44,8 +67,14 @@
            88 TRANS-FILE-ALREADY-OPEN VALUE 41.
        01  NEW-STUDENT-FILE-STATUS PIC 9(2).
            88 NEW-STUDENT-FILE-ALREADY-OPEN VALUE 41.
+       01  REJECT-FILE-STATUS PIC 9(2).
+           88 REJECT-FILE-ALREADY-OPEN VALUE 41.
+       01  REJECT-FILE-OPEN-FLAG PIC X VALUE "N".
+           88 REJECT-FILE-IS-OPEN VALUE "Y".
        01  END-READING-STUDENT-FILE PIC 9 VALUE 1.
        01  END-READING-TRANS-FILE PIC 9 VALUE 1.
+       01  TRANS-VALID-FLAG PIC X VALUE "Y".
+           88 TRANS-IS-VALID VALUE "Y".
 
        PROCEDURE DIVISION.
        MAIN.
@@ -68,13 +97,14 @@
               END-READ
            END-IF
            
-           IF END-READING-TRANS-FILE = 1 THEN 
-              READ TRANS-RECORDS 
+           IF END-READING-TRANS-FILE = 1 THEN
+              READ TRANS-RECORDS
                  AT END
                     MOVE HIGH-VALUES TO TRANS-RECORD
                     MOVE 9999999 TO TRANS-STUDENT-ID
                     MOVE 2 TO END-READING-TRANS-FILE
               END-READ
+              PERFORM VALIDATE-TRANS-RECORD
            END-IF
 
            IF 
@@ -84,52 +114,93 @@
              GO TO READ-FILE 
            END-IF
 
-           CLOSE STUDENT-RECORDS 
+           CLOSE STUDENT-RECORDS
            CLOSE TRANS-RECORDS
-           CLOSE NEW-STUDENT-RECORDS 
+           CLOSE NEW-STUDENT-RECORDS
+           IF REJECT-FILE-IS-OPEN THEN
+              CLOSE REJECT-RECORDS
+           END-IF
            STOP RUN.
 
        READ-FILE.
-           IF 
+           IF
               STUDENT-ID = TRANS-STUDENT-ID
-           THEN 
-              DISPLAY "ERROR: " TRANS-STUDENT-ID " ALREADY EXISTS " 
-              "IN FILE"
-              READ TRANS-RECORDS 
+           THEN
+              IF TRANS-IS-DELETE THEN
+                 DISPLAY "DELETED: " TRANS-STUDENT-ID
+                 READ STUDENT-RECORDS
+                    AT END
+                       MOVE HIGH-VALUES TO STUDENT-RECORD
+                       MOVE 9999999 TO STUDENT-ID
+                       MOVE 2 TO END-READING-STUDENT-FILE
+                       DISPLAY "END READING STUDENT"
+                 END-READ
+              ELSE IF TRANS-IS-UPDATE THEN
+                 IF TRANS-IS-VALID THEN
+                    WRITE NEW-STUDENT-RECORD FROM TRANS-STUDENT-PAYLOAD
+                    DISPLAY "UPDATED: " NEW-STUDENT-RECORD
+                 ELSE
+                    PERFORM WRITE-REJECT-RECORD
+                 END-IF
+                 READ STUDENT-RECORDS
+                    AT END
+                       MOVE HIGH-VALUES TO STUDENT-RECORD
+                       MOVE 9999999 TO STUDENT-ID
+                       MOVE 2 TO END-READING-STUDENT-FILE
+                       DISPLAY "END READING STUDENT"
+                 END-READ
+              ELSE
+                 DISPLAY "ERROR: " TRANS-STUDENT-ID " ALREADY EXISTS "
+                 "IN FILE"
+              END-IF
+              READ TRANS-RECORDS
                  AT END
                     MOVE HIGH-VALUES TO TRANS-RECORD
+                    MOVE 9999999 TO TRANS-STUDENT-ID
                     MOVE 2 TO END-READING-TRANS-FILE
               END-READ
+              PERFORM VALIDATE-TRANS-RECORD
+           END-IF
            END-IF
 
-           IF 
+           IF
               STUDENT-ID < TRANS-STUDENT-ID
-           THEN 
+           THEN
               WRITE NEW-STUDENT-RECORD FROM STUDENT-RECORD
-              DISPLAY "S < T: " NEW-STUDENT-RECORD 
+              DISPLAY "S < T: " NEW-STUDENT-RECORD
               READ STUDENT-RECORDS
                  AT END
                     MOVE HIGH-VALUES TO STUDENT-RECORD
                     MOVE 9999999 TO STUDENT-ID
-                    MOVE 2 TO END-READING-STUDENT-FILE 
+                    MOVE 2 TO END-READING-STUDENT-FILE
                     DISPLAY "END READING STUDENT"
               END-READ
            END-IF
 
-           IF 
+           IF
               STUDENT-ID > TRANS-STUDENT-ID
-           THEN 
-              WRITE NEW-STUDENT-RECORD FROM TRANS-RECORD
-              DISPLAY "S > T: " NEW-STUDENT-RECORD 
-              READ TRANS-RECORDS 
+           THEN
+              IF TRANS-IS-INSERT THEN
+                 IF TRANS-IS-VALID THEN
+                    WRITE NEW-STUDENT-RECORD FROM TRANS-STUDENT-PAYLOAD
+                    DISPLAY "S > T: " NEW-STUDENT-RECORD
+                 ELSE
+                    PERFORM WRITE-REJECT-RECORD
+                 END-IF
+              ELSE
+                 DISPLAY "ERROR: " TRANS-STUDENT-ID
+                    " NOT FOUND FOR UPDATE/DELETE"
+              END-IF
+              READ TRANS-RECORDS
                  AT END
                     MOVE HIGH-VALUES TO TRANS-RECORD
                     MOVE 9999999 TO TRANS-STUDENT-ID
                     MOVE 2 TO END-READING-TRANS-FILE
                     DISPLAY "END RAEDING TRANS"
               END-READ
+              PERFORM VALIDATE-TRANS-RECORD
            END-IF
-           
+
            IF 
               END-READING-STUDENT-FILE = 1 OR 
               END-READING-TRANS-FILE = 1 
@@ -143,4 +214,23 @@
            DISPLAY "END READ FILE"
            GO TO MAIN.
 
+       VALIDATE-TRANS-RECORD.
+           MOVE "Y" TO TRANS-VALID-FLAG.
+           IF TSD-STUDENT-ID NOT NUMERIC THEN
+              MOVE "N" TO TRANS-VALID-FLAG
+           ELSE
+              IF NOT TRANS-IS-DELETE AND TSD-SURNAME = SPACES THEN
+                 MOVE "N" TO TRANS-VALID-FLAG
+              END-IF
+           END-IF.
+
+       WRITE-REJECT-RECORD.
+           IF NOT REJECT-FILE-IS-OPEN THEN
+              OPEN OUTPUT REJECT-RECORDS
+              SET REJECT-FILE-IS-OPEN TO TRUE
+           END-IF.
+           MOVE TRANS-RECORD TO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+           DISPLAY "REJECTED MALFORMED TRANSACTION: " TRANS-RECORD.
+
        END PROGRAM INSERT-RECORDS.
