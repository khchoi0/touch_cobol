@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEO-RENTAL.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              VIDEO-FILE ASSIGN TO "IDXVIDEO"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS VIDEO-CODE
+              ALTERNATE RECORD KEY IS VIDEO-TITLE
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SUPPLIER-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS VIDEO-STATUS.
+
+           SELECT
+              LEDGER-FILE ASSIGN TO "RENTLEDG.DAT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           02 VIDEO-CODE PIC 9(5).
+           02 VIDEO-TITLE PIC X(40).
+           02 SUPPLIER-CODE PIC 99.
+           02 RENTAL-STATUS PIC X.
+              88 VIDEO-AVAILABLE VALUE "A".
+              88 VIDEO-CHECKED-OUT VALUE "O".
+           02 RENTAL-DATE PIC 9(8).
+           02 RENTER-ID PIC X(10).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD.
+           02 LEDGER-VIDEO-CODE PIC 9(5).
+           02 LEDGER-ACTION PIC X.
+              88 LEDGER-CHECKOUT-ENTRY VALUE "O".
+              88 LEDGER-CHECKIN-ENTRY VALUE "I".
+           02 LEDGER-RENTER-ID PIC X(10).
+           02 LEDGER-CHECKOUT-DATE PIC 9(8).
+           02 LEDGER-CHECKIN-DATE PIC 9(8).
+           02 LEDGER-DAYS-LATE PIC 9(3).
+           02 LEDGER-LATE-FEE PIC 9(3)V99.
+
+       WORKING-STORAGE SECTION.
+       01  VIDEO-STATUS PIC X(2).
+           88 RECORD-FOUND VALUE "00".
+       01  TRANSACTION-TYPE PIC 9.
+           88 CHECKOUT-TRANSACTION VALUE 1.
+           88 CHECKIN-TRANSACTION VALUE 2.
+       01  LEDGER-FILE-OPEN-FLAG PIC X VALUE "N".
+           88 LEDGER-FILE-IS-OPEN VALUE "Y".
+       01  SAVED-RENTAL-DATE PIC 9(8).
+       01  CHECKOUT-DATE-BREAKDOWN REDEFINES SAVED-RENTAL-DATE.
+           02 CHECKOUT-YEAR PIC 9(4).
+           02 CHECKOUT-MONTH PIC 9(2).
+           02 CHECKOUT-DAY PIC 9(2).
+       01  SAVED-RENTER-ID PIC X(10).
+       01  TODAYS-DATE PIC 9(8).
+       01  CHECKIN-DATE-BREAKDOWN REDEFINES TODAYS-DATE.
+           02 CHECKIN-YEAR PIC 9(4).
+           02 CHECKIN-MONTH PIC 9(2).
+           02 CHECKIN-DAY PIC 9(2).
+       01  RENTAL-PERIOD-DAYS PIC 9(3) VALUE 7.
+       01  LATE-FEE-PER-DAY PIC 9V99 VALUE 1.00.
+       01  DAYS-RENTED PIC S9(5).
+       01  DAYS-LATE PIC 9(5).
+       01  CHECKOUT-DAY-NUMBER PIC 9(7).
+       01  CHECKIN-DAY-NUMBER PIC 9(7).
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN I-O VIDEO-FILE.
+
+           DISPLAY "CHECK OUT = 1, CHECK IN = 2 --> "
+              WITH NO ADVANCING.
+           ACCEPT TRANSACTION-TYPE.
+
+           DISPLAY "ENTER VIDEO CODE (5 DIGITS) --> "
+              WITH NO ADVANCING.
+           ACCEPT VIDEO-CODE.
+
+           READ VIDEO-FILE
+              KEY IS VIDEO-CODE
+              INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
+           END-READ.
+
+           IF RECORD-FOUND THEN
+              IF CHECKOUT-TRANSACTION THEN
+                 PERFORM CHECKOUT-VIDEO
+              END-IF
+              IF CHECKIN-TRANSACTION THEN
+                 PERFORM CHECKIN-VIDEO
+              END-IF
+           END-IF.
+
+           CLOSE VIDEO-FILE.
+           IF LEDGER-FILE-IS-OPEN THEN
+              CLOSE LEDGER-FILE
+           END-IF.
+           STOP RUN.
+
+       CHECKOUT-VIDEO.
+           IF VIDEO-CHECKED-OUT THEN
+              DISPLAY "VIDEO " VIDEO-CODE " IS ALREADY CHECKED OUT "
+                 "TO " RENTER-ID
+           ELSE
+              DISPLAY "ENTER RENTER ID (10 CHARS) --> "
+                 WITH NO ADVANCING
+              ACCEPT RENTER-ID
+              SET VIDEO-CHECKED-OUT TO TRUE
+              ACCEPT RENTAL-DATE FROM DATE YYYYMMDD
+              REWRITE VIDEO-REC
+                 INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
+              END-REWRITE
+              PERFORM WRITE-CHECKOUT-LEDGER-ENTRY
+              DISPLAY "CHECKED OUT: " VIDEO-TITLE " TO " RENTER-ID
+           END-IF.
+
+       CHECKIN-VIDEO.
+           IF VIDEO-AVAILABLE THEN
+              DISPLAY "VIDEO " VIDEO-CODE " IS NOT CHECKED OUT"
+           ELSE
+              MOVE RENTAL-DATE TO SAVED-RENTAL-DATE
+              MOVE RENTER-ID TO SAVED-RENTER-ID
+              ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+              PERFORM COMPUTE-LATE-FEE
+              SET VIDEO-AVAILABLE TO TRUE
+              MOVE 0 TO RENTAL-DATE
+              MOVE SPACES TO RENTER-ID
+              REWRITE VIDEO-REC
+                 INVALID KEY PERFORM DISPLAY-VIDEO-STATUS-MESSAGE
+              END-REWRITE
+              PERFORM WRITE-CHECKIN-LEDGER-ENTRY
+              DISPLAY "CHECKED IN: " VIDEO-TITLE
+              IF DAYS-LATE > 0 THEN
+                 DISPLAY "   " DAYS-LATE " DAYS LATE, FEE DUE: "
+                    LEDGER-LATE-FEE
+              END-IF
+           END-IF.
+
+       COMPUTE-LATE-FEE.
+           COMPUTE CHECKOUT-DAY-NUMBER =
+              CHECKOUT-YEAR * 360 + CHECKOUT-MONTH * 30 + CHECKOUT-DAY.
+           COMPUTE CHECKIN-DAY-NUMBER =
+              CHECKIN-YEAR * 360 + CHECKIN-MONTH * 30 + CHECKIN-DAY.
+           COMPUTE DAYS-RENTED =
+              CHECKIN-DAY-NUMBER - CHECKOUT-DAY-NUMBER.
+           IF DAYS-RENTED > RENTAL-PERIOD-DAYS THEN
+              COMPUTE DAYS-LATE = DAYS-RENTED - RENTAL-PERIOD-DAYS
+           ELSE
+              MOVE 0 TO DAYS-LATE
+           END-IF.
+           COMPUTE LEDGER-LATE-FEE = DAYS-LATE * LATE-FEE-PER-DAY.
+
+       WRITE-CHECKOUT-LEDGER-ENTRY.
+           IF NOT LEDGER-FILE-IS-OPEN THEN
+              OPEN EXTEND LEDGER-FILE
+              SET LEDGER-FILE-IS-OPEN TO TRUE
+           END-IF.
+           MOVE VIDEO-CODE TO LEDGER-VIDEO-CODE.
+           SET LEDGER-CHECKOUT-ENTRY TO TRUE.
+           MOVE RENTER-ID TO LEDGER-RENTER-ID.
+           MOVE RENTAL-DATE TO LEDGER-CHECKOUT-DATE.
+           MOVE 0 TO LEDGER-CHECKIN-DATE.
+           MOVE 0 TO LEDGER-DAYS-LATE.
+           MOVE 0 TO LEDGER-LATE-FEE.
+           WRITE LEDGER-RECORD.
+
+       WRITE-CHECKIN-LEDGER-ENTRY.
+           IF NOT LEDGER-FILE-IS-OPEN THEN
+              OPEN EXTEND LEDGER-FILE
+              SET LEDGER-FILE-IS-OPEN TO TRUE
+           END-IF.
+           MOVE VIDEO-CODE TO LEDGER-VIDEO-CODE.
+           SET LEDGER-CHECKIN-ENTRY TO TRUE.
+           MOVE SAVED-RENTER-ID TO LEDGER-RENTER-ID.
+           MOVE SAVED-RENTAL-DATE TO LEDGER-CHECKOUT-DATE.
+           MOVE TODAYS-DATE TO LEDGER-CHECKIN-DATE.
+           MOVE DAYS-LATE TO LEDGER-DAYS-LATE.
+           WRITE LEDGER-RECORD.
+
+       DISPLAY-VIDEO-STATUS-MESSAGE.
+           EVALUATE VIDEO-STATUS
+              WHEN "23"
+                 DISPLAY "VIDEO RECORD NOT FOUND"
+              WHEN "22"
+                 DISPLAY "DUPLICATE KEY ON VIDEO FILE"
+              WHEN "24"
+                 DISPLAY "VIDEO FILE BOUNDARY VIOLATION"
+              WHEN "35"
+                 DISPLAY "VIDEO FILE NOT FOUND"
+              WHEN "37"
+                 DISPLAY "VIDEO FILE OPEN MODE ERROR"
+              WHEN OTHER
+                 DISPLAY "VIDEO FILE I/O ERROR, STATUS :- ",
+                    VIDEO-STATUS
+           END-EVALUATE.
+
+       END PROGRAM VIDEO-RENTAL.
