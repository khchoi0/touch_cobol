@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VIDEO-INVENTORY.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              VIDEO-FILE ASSIGN TO "IDXVIDEO"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE DYNAMIC
+              RECORD KEY IS VIDEO-CODE
+              ALTERNATE RECORD KEY IS VIDEO-TITLE
+                 WITH DUPLICATES
+              ALTERNATE RECORD KEY IS SUPPLIER-CODE
+                 WITH DUPLICATES
+              FILE STATUS IS VIDEO-STATUS.
+
+           SELECT
+              INVENTORY-REPORT-FILE ASSIGN TO "INVENTRY.RPT"
+              ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VIDEO-FILE.
+       01  VIDEO-REC.
+           02 VIDEO-CODE PIC 9(5).
+           02 VIDEO-TITLE PIC X(40).
+           02 SUPPLIER-CODE PIC 99.
+           02 RENTAL-STATUS PIC X.
+              88 VIDEO-AVAILABLE VALUE "A".
+              88 VIDEO-CHECKED-OUT VALUE "O".
+           02 RENTAL-DATE PIC 9(8).
+           02 RENTER-ID PIC X(10).
+
+       FD  INVENTORY-REPORT-FILE.
+       01  INVENTORY-REPORT-LINE PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  VIDEO-STATUS PIC X(2).
+           88 RECORD-FOUND VALUE "00".
+       01  END-OF-VIDEO-FILE-FLAG PIC X VALUE "N".
+           88 END-OF-VIDEO-FILE VALUE "Y".
+       01  SUPPLIER-TABLE-INDEX PIC 9(3).
+       01  SUPPLIER-TOTALS-TABLE.
+           02 SUPPLIER-TOTALS OCCURS 100 TIMES.
+              03 SC-TOTAL-COUNT PIC 9(5) VALUE 0.
+              03 SC-AVAILABLE-COUNT PIC 9(5) VALUE 0.
+       01  REPORT-LINE-BUFFER PIC X(60).
+       01  PRINT-SUPPLIER-CODE PIC 99.
+       01  PRINT-TOTAL-COUNT PIC ZZZZ9.
+       01  PRINT-AVAILABLE-COUNT PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN INPUT VIDEO-FILE.
+           OPEN OUTPUT INVENTORY-REPORT-FILE.
+
+           READ VIDEO-FILE NEXT RECORD
+              AT END SET END-OF-VIDEO-FILE TO TRUE
+           END-READ.
+           PERFORM UNTIL END-OF-VIDEO-FILE
+              PERFORM TALLY-VIDEO-RECORD
+              READ VIDEO-FILE NEXT RECORD
+                 AT END SET END-OF-VIDEO-FILE TO TRUE
+              END-READ
+           END-PERFORM.
+
+           MOVE "SUPPLIER  TOTAL ON HAND  AVAILABLE"
+              TO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO INVENTORY-REPORT-LINE.
+           WRITE INVENTORY-REPORT-LINE.
+           DISPLAY INVENTORY-REPORT-LINE.
+
+           PERFORM VARYING SUPPLIER-TABLE-INDEX FROM 1 BY 1
+              UNTIL SUPPLIER-TABLE-INDEX > 100
+              IF SC-TOTAL-COUNT (SUPPLIER-TABLE-INDEX) > 0 THEN
+                 PERFORM PRINT-SUPPLIER-LINE
+              END-IF
+           END-PERFORM.
+
+           CLOSE VIDEO-FILE.
+           CLOSE INVENTORY-REPORT-FILE.
+           STOP RUN.
+
+       TALLY-VIDEO-RECORD.
+           COMPUTE SUPPLIER-TABLE-INDEX = SUPPLIER-CODE + 1.
+           ADD 1 TO SC-TOTAL-COUNT (SUPPLIER-TABLE-INDEX).
+           IF VIDEO-AVAILABLE THEN
+              ADD 1 TO SC-AVAILABLE-COUNT (SUPPLIER-TABLE-INDEX)
+           END-IF.
+
+       PRINT-SUPPLIER-LINE.
+           COMPUTE PRINT-SUPPLIER-CODE = SUPPLIER-TABLE-INDEX - 1.
+           MOVE SC-TOTAL-COUNT (SUPPLIER-TABLE-INDEX)
+              TO PRINT-TOTAL-COUNT.
+           MOVE SC-AVAILABLE-COUNT (SUPPLIER-TABLE-INDEX)
+              TO PRINT-AVAILABLE-COUNT.
+           STRING PRINT-SUPPLIER-CODE "        " PRINT-TOTAL-COUNT
+              "            " PRINT-AVAILABLE-COUNT
+              DELIMITED BY SIZE INTO REPORT-LINE-BUFFER.
+           MOVE REPORT-LINE-BUFFER TO INVENTORY-REPORT-LINE.
+           WRITE INVENTORY-REPORT-LINE.
+           DISPLAY INVENTORY-REPORT-LINE.
+
+       END PROGRAM VIDEO-INVENTORY.
