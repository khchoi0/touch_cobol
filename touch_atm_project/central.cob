@@ -5,57 +5,191 @@
        ENVIRONMENT DIVISION. 
        INPUT-OUTPUT SECTION. 
        FILE-CONTROL. 
-           SELECT 
-              MASTER-FILE ASSIGN TO "master.txt"
+           SELECT
+              MASTER-FILE ASSIGN DYNAMIC MASTER-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS MASTER-FILE-STATUS.
 
-           SELECT 
-              T71-ONE-FILE ASSIGN TO "trans711.txt"
+           SELECT
+              T71-ONE-FILE ASSIGN DYNAMIC T71-ONE-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS T71-ONE-FILE-STATUS.
 
-           SELECT 
-              T71-THREE-FILE ASSIGN TO "trans713.txt"
+           SELECT
+              T71-THREE-FILE ASSIGN DYNAMIC T71-THREE-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS T71-THREE-FILE-STATUS.
 
-           SELECT 
-              SORTED-T71-ONE-FILE ASSIGN TO "transSorted711.txt"
+           SELECT
+              SORTED-T71-ONE-FILE ASSIGN DYNAMIC
+                 SORTED-T71-ONE-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS SORTED-T71-ONE-FILE-STATUS.
 
-           SELECT 
-              SORTED-T71-THREE-FILE ASSIGN TO "transSorted713.txt"
+           SELECT
+              SORTED-T71-THREE-FILE ASSIGN DYNAMIC
+                 SORTED-T71-THREE-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS SORTED-T71-THREE-FILE-STATUS.
 
-           SELECT 
-              SORTED-TRANS-FILE ASSIGN TO "transSorted.txt"
+           SELECT
+              T71-FIVE-FILE ASSIGN DYNAMIC T71-FIVE-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS T71-FIVE-FILE-STATUS.
+
+           SELECT
+              PRIOR-ONE-FILE ASSIGN DYNAMIC PRIOR-ONE-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS PRIOR-ONE-FILE-STATUS.
+
+           SELECT
+              PRIOR-THREE-FILE ASSIGN DYNAMIC PRIOR-THREE-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS PRIOR-THREE-FILE-STATUS.
+
+           SELECT
+              PRIOR-FIVE-FILE ASSIGN DYNAMIC PRIOR-FIVE-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS PRIOR-FIVE-FILE-STATUS.
+
+           SELECT
+              SORTED-T71-FIVE-FILE ASSIGN DYNAMIC
+                 SORTED-T71-FIVE-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS SORTED-T71-FIVE-FILE-STATUS.
+
+           SELECT
+              SORTED-TRANS-FILE ASSIGN DYNAMIC SORTED-TRANS-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS SORTED-TRANS-FILE-STATUS.
 
-           SELECT 
-              UPDATED-MASTER-FILE ASSIGN TO "updatedMaster.txt"
+           SELECT
+              UPDATED-MASTER-FILE ASSIGN DYNAMIC
+                 UPDATED-MASTER-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS UPDATED-MASTER-FILE-STATUS.
 
-           SELECT 
-              NEGATIVE-REPORT-FILE ASSIGN TO "negReport.txt"
+           SELECT
+              NEGATIVE-REPORT-FILE ASSIGN DYNAMIC
+                 NEGATIVE-REPORT-FILE-DSN
               ORGANIZATION IS LINE SEQUENTIAL
               ACCESS MODE IS SEQUENTIAL
               FILE STATUS IS NEGATIVE-REPORT-FILE-STATUS.
 
+           SELECT
+              FROZEN-REJECT-FILE ASSIGN DYNAMIC
+                 FROZEN-REJECT-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS FROZEN-REJECT-FILE-STATUS.
+
+           SELECT
+              LEDGER-FILE ASSIGN DYNAMIC LEDGER-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS LEDGER-FILE-STATUS.
+
+           SELECT
+              SUMMARY-FILE ASSIGN DYNAMIC SUMMARY-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS SUMMARY-FILE-STATUS.
+
+           SELECT
+              RUN-LOG-FILE ASSIGN DYNAMIC RUN-LOG-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS RUN-LOG-FILE-STATUS.
+
+           SELECT
+              TRANS-STATS-FILE ASSIGN DYNAMIC TRANS-STATS-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS TRANS-STATS-FILE-STATUS.
+
+           SELECT
+              VELOCITY-REPORT-FILE ASSIGN DYNAMIC
+                 VELOCITY-REPORT-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS VELOCITY-REPORT-FILE-STATUS.
+
+           SELECT
+              RECONCILE-REPORT-FILE ASSIGN DYNAMIC
+                 RECONCILE-REPORT-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS RECONCILE-REPORT-FILE-STATUS.
+
+           SELECT
+              SUSPENSE-FILE ASSIGN DYNAMIC
+                 SUSPENSE-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS SUSPENSE-FILE-STATUS.
+
            SELECT WORK-FILE ASSIGN TO "WORK.TMP".
 
-       DATA DIVISION. 
+           SELECT
+              BACKUP-MASTER-FILE ASSIGN DYNAMIC BACKUP-MASTER-FILE-NAME
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS BACKUP-MASTER-FILE-STATUS.
+
+           SELECT
+              CHECKPOINT-FILE ASSIGN DYNAMIC CHECKPOINT-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
+           SELECT
+              MALFORMED-TRANS-FILE ASSIGN DYNAMIC
+                 MALFORMED-TRANS-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS MALFORMED-TRANS-FILE-STATUS.
+
+           SELECT
+              STANDING-ORDER-FILE ASSIGN DYNAMIC
+                 STANDING-ORDER-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS STANDING-ORDER-FILE-STATUS.
+
+           SELECT
+              NEW-STANDING-ORDER-FILE ASSIGN DYNAMIC
+                 NEW-STANDING-ORDER-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS NEW-STANDING-ORDER-FILE-STATUS.
+
+           SELECT
+              STANDING-TRANS-FILE ASSIGN DYNAMIC
+                 STANDING-TRANS-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS STANDING-TRANS-FILE-STATUS.
+
+           SELECT
+              SORTED-STANDING-FILE ASSIGN DYNAMIC
+                 SORTED-STANDING-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS SORTED-STANDING-FILE-STATUS.
+
+       DATA DIVISION.
        FILE SECTION. 
        FD  MASTER-FILE.
        01  MASTER-RECORD.
@@ -67,41 +201,80 @@
               88 MSTR-ACCT-POSITIVE            VALUE "+".
               88 MSTR-ACCT-NEGATIVE            VALUE "-".
            02 MSTR-ACCT-BALANCE-UNSIGNED       PIC 9(13)V9(2).
-         
+           02 MSTR-ACCT-STATUS                 PIC X.
+              88 MSTR-ACCT-ACTIVE              VALUE "A".
+              88 MSTR-ACCT-FROZEN              VALUE "F".
+           02 MSTR-ACCT-OVERDRAFT-LIMIT        PIC 9(9)V9(2).
+
        FD  T71-ONE-FILE.         
        01  T71-ONE-RECORD.         
            02 ONE-ACCT-NUMBER                  PIC 9(16).
            02 ONE-OPERATION                    PIC A.
            02 ONE-AMOUNT                       PIC 9(5)V9(2).
-           02 ONE-TIMESTAMP                    PIC 9(5).
+           02 ONE-TIMESTAMP                    PIC 9(14).
          
        FD  T71-THREE-FILE.         
        01  T71-THREE-RECORD.         
            02 THREE-ACCT-NUMBER                PIC 9(16).
            02 THREE-OPERATION                  PIC A.
            02 THREE-AMOUNT                     PIC 9(5)V9(2).
-           02 THREE-TIMESTAMP                  PIC 9(5).
-   
-       FD  SORTED-T71-ONE-FILE.         
-       01  SORTED-T71-ONE-RECORD.         
+           02 THREE-TIMESTAMP                  PIC 9(14).
+
+       FD  T71-FIVE-FILE.
+       01  T71-FIVE-RECORD.
+           02 FIVE-ACCT-NUMBER                 PIC 9(16).
+           02 FIVE-OPERATION                   PIC A.
+           02 FIVE-AMOUNT                      PIC 9(5)V9(2).
+           02 FIVE-TIMESTAMP                   PIC 9(14).
+
+       FD  PRIOR-ONE-FILE.
+       01  PRIOR-ONE-RECORD.
+           02 PRIOR-ONE-ACCT-NUMBER            PIC 9(16).
+           02 PRIOR-ONE-OPERATION              PIC A.
+           02 PRIOR-ONE-AMOUNT                 PIC 9(5)V9(2).
+           02 PRIOR-ONE-TIMESTAMP              PIC 9(14).
+
+       FD  PRIOR-THREE-FILE.
+       01  PRIOR-THREE-RECORD.
+           02 PRIOR-THREE-ACCT-NUMBER          PIC 9(16).
+           02 PRIOR-THREE-OPERATION            PIC A.
+           02 PRIOR-THREE-AMOUNT               PIC 9(5)V9(2).
+           02 PRIOR-THREE-TIMESTAMP            PIC 9(14).
+
+       FD  PRIOR-FIVE-FILE.
+       01  PRIOR-FIVE-RECORD.
+           02 PRIOR-FIVE-ACCT-NUMBER           PIC 9(16).
+           02 PRIOR-FIVE-OPERATION             PIC A.
+           02 PRIOR-FIVE-AMOUNT                PIC 9(5)V9(2).
+           02 PRIOR-FIVE-TIMESTAMP             PIC 9(14).
+
+       FD  SORTED-T71-ONE-FILE.
+       01  SORTED-T71-ONE-RECORD.
            02 SORTED-ONE-ACCT-NUMBER           PIC 9(16).
            02 SORTED-ONE-OPERATION             PIC A.
            02 SORTED-ONE-AMOUNT                PIC 9(5)V9(2).
-           02 SORTED-ONE-TIMESTAMP             PIC 9(5).
+           02 SORTED-ONE-TIMESTAMP             PIC 9(14).
          
        FD  SORTED-T71-THREE-FILE.         
        01  SORTED-T71-THREE-RECORD.         
            02 SORTED-THREE-ACCT-NUMBER         PIC 9(16).
            02 SORTED-THREE-OPERATION           PIC A.
            02 SORTED-THREE-AMOUNT              PIC 9(5)V9(2).
-           02 SORTED-THREE-TIMESTAMP           PIC 9(5).
+           02 SORTED-THREE-TIMESTAMP           PIC 9(14).
 
-       FD  SORTED-TRANS-FILE.      
+       FD  SORTED-T71-FIVE-FILE.
+       01  SORTED-T71-FIVE-RECORD.
+           02 SORTED-FIVE-ACCT-NUMBER          PIC 9(16).
+           02 SORTED-FIVE-OPERATION            PIC A.
+           02 SORTED-FIVE-AMOUNT               PIC 9(5)V9(2).
+           02 SORTED-FIVE-TIMESTAMP            PIC 9(14).
+
+       FD  SORTED-TRANS-FILE.
        01  SORTED-TRANS-RECORD.      
            02 SORTED-TRANS-ACCT-NUMBER         PIC 9(16).
            02 SORTED-TRANS-OPERATION           PIC A.
            02 SORTED-TRANS-AMOUNT              PIC 9(5)V9(2).
-           02 SORTED-TRANS-TIMESTAMP           PIC 9(5).
+           02 SORTED-TRANS-TIMESTAMP           PIC 9(14).
 
        FD  UPDATED-MASTER-FILE.
        01  UPDATED-MASTER-RECORD.
@@ -114,6 +287,10 @@
                  88 UPDATED-ACCT-POSITIVE      VALUE "+".
                  88 UPDATED-ACCT-NEGATIVE      VALUE "-".
               03 UPDATED-ACCT-BALANCE-UNSIGNED PIC 9(13)V9(2).
+           02 UPDATED-ACCT-STATUS              PIC X.
+              88 UPDATED-ACCT-ACTIVE           VALUE "A".
+              88 UPDATED-ACCT-FROZEN           VALUE "F".
+           02 UPDATED-ACCT-OVERDRAFT-LIMIT     PIC 9(9)V9(2).
 
        FD  NEGATIVE-REPORT-FILE.
        01  REPORT-RECORD.
@@ -124,35 +301,308 @@
            02 PREFIX-BALANCE                   PIC X(10).
            02 REPORT-BALANCE                   PIC X(16).
 
+       FD  FROZEN-REJECT-FILE.
+       01  FROZEN-REJECT-RECORD.
+           02 FROZEN-REJECT-ACCT-NUMBER        PIC 9(16).
+           02 FROZEN-REJECT-OPERATION          PIC A.
+           02 FROZEN-REJECT-AMOUNT             PIC 9(5)V9(2).
+           02 FROZEN-REJECT-TIMESTAMP          PIC 9(14).
+
+       FD  BACKUP-MASTER-FILE.
+       01  BACKUP-MASTER-RECORD.
+           02 BACKUP-ACCT-HOLDER-NAME          PIC X(20).
+           02 BACKUP-ACCT-INFO.
+              03 BACKUP-ACCT-NUMBER            PIC 9(16).
+              03 BACKUP-ACCT-PASSWORD          PIC 9(6).
+           02 BACKUP-ACCT-SIGN                 PIC X.
+           02 BACKUP-ACCT-BALANCE-UNSIGNED     PIC 9(13)V9(2).
+           02 BACKUP-ACCT-STATUS               PIC X.
+           02 BACKUP-ACCT-OVERDRAFT-LIMIT      PIC 9(9)V9(2).
+
+       FD  LEDGER-FILE.
+       01  LEDGER-RECORD                       PIC X(80).
+
+       FD  SUMMARY-FILE.
+       01  SUMMARY-RECORD                      PIC X(120).
+
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD                      PIC X(132).
+
+       FD  TRANS-STATS-FILE.
+       01  TRANS-STATS-RECORD                  PIC X(120).
+
+       FD  VELOCITY-REPORT-FILE.
+       01  VELOCITY-REPORT-RECORD              PIC X(90).
+
+       FD  RECONCILE-REPORT-FILE.
+       01  RECONCILE-REPORT-RECORD             PIC X(100).
+
+       FD  SUSPENSE-FILE.
+       01  SUSPENSE-RECORD.
+           02 SUSPENSE-ACCT-NUMBER             PIC 9(16).
+           02 SUSPENSE-OPERATION               PIC A.
+           02 SUSPENSE-AMOUNT                  PIC 9(5)V9(2).
+           02 SUSPENSE-TIMESTAMP               PIC 9(14).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02 CKPT-LAST-ACCT                   PIC 9(16).
+           02 CKPT-NET-CHANGE-SIGN             PIC X.
+           02 CKPT-NET-CHANGE-UNSIGNED         PIC 9(14)V9(2).
+
+       FD  MALFORMED-TRANS-FILE.
+       01  MALFORMED-TRANS-RECORD.
+           02 MALFORMED-TRANS-SOURCE           PIC X(4).
+           02 MALFORMED-TRANS-RAW              PIC X(38).
+
+       FD  STANDING-ORDER-FILE.
+       01  STANDING-ORDER-RECORD.
+           02 STDORD-FROM-ACCT                 PIC 9(16).
+           02 STDORD-TO-ACCT                   PIC 9(16).
+           02 STDORD-AMOUNT                    PIC 9(5)V9(2).
+           02 STDORD-DAY-OF-MONTH              PIC 99.
+           02 STDORD-LAST-RUN-STAMP            PIC 9(8).
+
+       FD  NEW-STANDING-ORDER-FILE.
+       01  NEW-STANDING-ORDER-RECORD.
+           02 NEW-STDORD-FROM-ACCT              PIC 9(16).
+           02 NEW-STDORD-TO-ACCT                PIC 9(16).
+           02 NEW-STDORD-AMOUNT                 PIC 9(5)V9(2).
+           02 NEW-STDORD-DAY-OF-MONTH           PIC 99.
+           02 NEW-STDORD-LAST-RUN-STAMP         PIC 9(8).
+
+       FD  STANDING-TRANS-FILE.
+       01  STANDING-TRANS-RECORD.
+           02 STANDING-ACCT-NUMBER             PIC 9(16).
+           02 STANDING-OPERATION               PIC A.
+           02 STANDING-AMOUNT                  PIC 9(5)V9(2).
+           02 STANDING-TIMESTAMP               PIC 9(14).
+
+       FD  SORTED-STANDING-FILE.
+       01  SORTED-STANDING-RECORD.
+           02 SORTED-STANDING-ACCT-NUMBER      PIC 9(16).
+           02 SORTED-STANDING-OPERATION        PIC A.
+           02 SORTED-STANDING-AMOUNT           PIC 9(5)V9(2).
+           02 SORTED-STANDING-TIMESTAMP        PIC 9(14).
+
        SD  WORK-FILE.
        01  WORK-RECORD.
            02 WORK-ACCT-NUMBER                 PIC 9(16).
            02 FILLER                           PIC X(8).
-           02 WORK-TIMESTAMP                   PIC 9(5).
+           02 WORK-TIMESTAMP                   PIC 9(14).
+
+       WORKING-STORAGE SECTION.
+       01  MASTER-FILE-DSN                     PIC X(40).
+       01  T71-ONE-FILE-DSN                    PIC X(40).
+       01  T71-THREE-FILE-DSN                  PIC X(40).
+       01  T71-FIVE-FILE-DSN                   PIC X(40).
+       01  PRIOR-ONE-FILE-DSN                  PIC X(40).
+       01  PRIOR-THREE-FILE-DSN                PIC X(40).
+       01  PRIOR-FIVE-FILE-DSN                 PIC X(40).
+       01  SORTED-T71-ONE-FILE-DSN             PIC X(40).
+       01  SORTED-T71-THREE-FILE-DSN           PIC X(40).
+       01  SORTED-T71-FIVE-FILE-DSN            PIC X(40).
+       01  SORTED-TRANS-FILE-DSN               PIC X(40).
+       01  UPDATED-MASTER-FILE-DSN             PIC X(40).
+       01  NEGATIVE-REPORT-FILE-DSN            PIC X(40).
+       01  FROZEN-REJECT-FILE-DSN              PIC X(40).
+       01  LEDGER-FILE-DSN                     PIC X(40).
+       01  SUMMARY-FILE-DSN                    PIC X(40).
+       01  CHECKPOINT-FILE-DSN                 PIC X(40).
+       01  MALFORMED-TRANS-FILE-DSN            PIC X(40).
+       01  STANDING-ORDER-FILE-DSN             PIC X(40).
+       01  NEW-STANDING-ORDER-FILE-DSN         PIC X(40).
+       01  STANDING-TRANS-FILE-DSN             PIC X(40).
+       01  SORTED-STANDING-FILE-DSN            PIC X(40).
+       01  VELOCITY-REPORT-FILE-DSN            PIC X(40).
+       01  RUN-LOG-FILE-DSN                    PIC X(40).
+       01  TRANS-STATS-FILE-DSN                PIC X(40).
+       01  RECONCILE-REPORT-FILE-DSN           PIC X(40).
+       01  SUSPENSE-FILE-DSN                   PIC X(40).
 
-       WORKING-STORAGE SECTION. 
        01  MASTER-FILE-STATUS                  PIC 99.
            88 MASTER-FILE-ALREADY-OPEN         VALUE 41.
            88 MASTER-FILE-EOF-REACHED          VALUE 10.
        01  T71-ONE-FILE-STATUS                 PIC 99.
            88 T71-ONE-FILE-ALREADY-OPEN        VALUE 41.
+           88 T71-ONE-FILE-EOF-REACHED         VALUE 10.
        01  T71-THREE-FILE-STATUS               PIC 99.
            88 T71-THREE-FILE-ALREADY-OPEN      VALUE 41.
+           88 T71-THREE-FILE-EOF-REACHED       VALUE 10.
+       01  T71-FIVE-FILE-STATUS                PIC 99.
+           88 T71-FIVE-FILE-ALREADY-OPEN       VALUE 41.
+           88 T71-FIVE-FILE-EOF-REACHED        VALUE 10.
+       01  PRIOR-ONE-FILE-STATUS               PIC 99.
+           88 PRIOR-ONE-FILE-ALREADY-OPEN      VALUE 41.
+       01  PRIOR-THREE-FILE-STATUS             PIC 99.
+           88 PRIOR-THREE-FILE-ALREADY-OPEN    VALUE 41.
+       01  PRIOR-FIVE-FILE-STATUS              PIC 99.
+           88 PRIOR-FIVE-FILE-ALREADY-OPEN     VALUE 41.
        01  SORTED-T71-ONE-FILE-STATUS          PIC 99.
            88 SORTED-ONE-FILE-ALREADY-OPEN     VALUE 41.
            88 SORTED-ONE-FILE-EOF-REACHED      VALUE 10.
        01  SORTED-T71-THREE-FILE-STATUS        PIC 99.
            88 SORTED-THREE-FILE-ALREADY-OPEN   VALUE 41.
            88 SORTED-THREE-FILE-EOF-REACHED    VALUE 10.
+       01  SORTED-T71-FIVE-FILE-STATUS         PIC 99.
+           88 SORTED-FIVE-FILE-ALREADY-OPEN    VALUE 41.
+           88 SORTED-FIVE-FILE-EOF-REACHED     VALUE 10.
        01  SORTED-TRANS-FILE-STATUS            PIC 99.
            88 SORTED-TRANS-FILE-ALREADY-OPEN   VALUE 41.
+           88 SORTED-TRANS-FILE-EOF-REACHED    VALUE 10.
        01  UPDATED-MASTER-FILE-STATUS          PIC 99.
            88 UPDATED-FILE-ALREADY-OPEN        VALUE 41.
+           88 UPDATED-FILE-EOF-REACHED         VALUE 10.
        01  NEGATIVE-REPORT-FILE-STATUS         PIC 99.
            88 REPORT-FILE-ALREADY-OPEN         VALUE 41.
+       01  FROZEN-REJECT-FILE-STATUS           PIC 99.
+           88 FROZEN-REJECT-FILE-ALREADY-OPEN  VALUE 41.
+       01  FROZEN-REJECT-OPENED                PIC X VALUE "N".
+           88 FROZEN-REJECT-IS-OPEN            VALUE "Y".
+       01  LEDGER-FILE-STATUS                  PIC 99.
+           88 LEDGER-FILE-ALREADY-OPEN         VALUE 41.
+       01  LEDGER-OPENED                       PIC X VALUE "N".
+           88 LEDGER-IS-OPEN                   VALUE "Y".
+       01  SUMMARY-FILE-STATUS                 PIC 99.
+           88 SUMMARY-FILE-ALREADY-OPEN        VALUE 41.
+       01  VELOCITY-REPORT-FILE-STATUS         PIC 99.
+           88 VELOCITY-REPORT-FILE-ALREADY-OPEN VALUE 41.
+       01  VELOCITY-REPORT-OPENED              PIC X VALUE "N".
+           88 VELOCITY-REPORT-IS-OPEN          VALUE "Y".
+       01  RUN-LOG-FILE-STATUS                 PIC 99.
+           88 RUN-LOG-FILE-ALREADY-OPEN        VALUE 41.
+           88 RUN-LOG-FILE-NOT-FOUND           VALUE 35.
+       01  RUN-LOG-OPENED                      PIC X VALUE "N".
+           88 RUN-LOG-IS-OPEN                  VALUE "Y".
+       01  RUN-LOG-MESSAGE                     PIC X(132).
+       01  TRANS-STATS-FILE-STATUS             PIC 99.
+           88 TRANS-STATS-FILE-NOT-FOUND       VALUE 35.
+       01  RECONCILE-REPORT-FILE-STATUS        PIC 99.
+           88 RECONCILE-REPORT-FILE-ALREADY-OPEN VALUE 41.
+       01  SUSPENSE-FILE-STATUS                PIC 99.
+           88 SUSPENSE-FILE-ALREADY-OPEN       VALUE 41.
+       01  SUSPENSE-OPENED                     PIC X VALUE "N".
+           88 SUSPENSE-IS-OPEN                 VALUE "Y".
+       01  SUSPENSE-COUNT                      PIC 9(5) VALUE 0.
+
+       01  TRANS-STATS-BUFFER.
+           02 TS-PREFIX-DATE                    PIC X(6)
+              VALUE "DATE: ".
+           02 TS-RUN-DATE                       PIC 9(8).
+           02 TS-PREFIX-TOTAL                   PIC X(13)
+              VALUE " TOTAL-TXNS: ".
+           02 TS-TOTAL-COUNT                    PIC ZZZZZZ9.
+           02 TS-PREFIX-D                       PIC X(11)
+              VALUE " D-COUNT: ".
+           02 TS-D-COUNT                        PIC ZZZZZ9.
+           02 TS-PREFIX-D-AMT                   PIC X(11)
+              VALUE " D-AMOUNT: ".
+           02 TS-D-AMOUNT                       PIC ZZZZZZZ9.99.
+           02 TS-PREFIX-W                       PIC X(11)
+              VALUE " W-COUNT: ".
+           02 TS-W-COUNT                        PIC ZZZZZ9.
+           02 TS-PREFIX-W-AMT                   PIC X(11)
+              VALUE " W-AMOUNT: ".
+           02 TS-W-AMOUNT                       PIC ZZZZZZZ9.99.
+           02 TS-PREFIX-T                       PIC X(11)
+              VALUE " T-COUNT: ".
+           02 TS-T-COUNT                        PIC ZZZZZ9.
+           02 TS-PREFIX-T-AMT                   PIC X(11)
+              VALUE " T-AMOUNT: ".
+           02 TS-T-AMOUNT                       PIC ZZZZZZZ9.99.
+
+       01  SUM-ONE-D-COUNT                     PIC 9(5) VALUE 0.
+       01  SUM-ONE-D-AMOUNT                    PIC 9(9)V9(2) VALUE 0.
+       01  SUM-ONE-W-COUNT                     PIC 9(5) VALUE 0.
+       01  SUM-ONE-W-AMOUNT                    PIC 9(9)V9(2) VALUE 0.
+       01  SUM-ONE-T-COUNT                     PIC 9(5) VALUE 0.
+       01  SUM-ONE-T-AMOUNT                    PIC 9(9)V9(2) VALUE 0.
+
+       01  SUM-THREE-D-COUNT                   PIC 9(5) VALUE 0.
+       01  SUM-THREE-D-AMOUNT                  PIC 9(9)V9(2) VALUE 0.
+       01  SUM-THREE-W-COUNT                   PIC 9(5) VALUE 0.
+       01  SUM-THREE-W-AMOUNT                  PIC 9(9)V9(2) VALUE 0.
+       01  SUM-THREE-T-COUNT                   PIC 9(5) VALUE 0.
+       01  SUM-THREE-T-AMOUNT                  PIC 9(9)V9(2) VALUE 0.
+
+       01  SUM-FIVE-D-COUNT                    PIC 9(5) VALUE 0.
+       01  SUM-FIVE-D-AMOUNT                   PIC 9(9)V9(2) VALUE 0.
+       01  SUM-FIVE-W-COUNT                    PIC 9(5) VALUE 0.
+       01  SUM-FIVE-W-AMOUNT                   PIC 9(9)V9(2) VALUE 0.
+       01  SUM-FIVE-T-COUNT                    PIC 9(5) VALUE 0.
+       01  SUM-FIVE-T-AMOUNT                   PIC 9(9)V9(2) VALUE 0.
+
+       01  SUM-ALL-D-COUNT                     PIC 9(6) VALUE 0.
+       01  SUM-ALL-D-AMOUNT                    PIC 9(9)V9(2) VALUE 0.
+       01  SUM-ALL-W-COUNT                     PIC 9(6) VALUE 0.
+       01  SUM-ALL-W-AMOUNT                    PIC 9(9)V9(2) VALUE 0.
+       01  SUM-ALL-T-COUNT                     PIC 9(6) VALUE 0.
+       01  SUM-ALL-T-AMOUNT                    PIC 9(9)V9(2) VALUE 0.
+
+       01  SUMMARY-LINE-BUFFER.
+           02 SL-PREFIX-1                      PIC X(10).
+           02 SL-D-COUNT                       PIC ZZZZZ9.
+           02 SL-PREFIX-2                      PIC X(11)
+              VALUE " D-AMOUNT: ".
+           02 SL-D-AMOUNT                      PIC ZZZZZZZ9.99.
+           02 SL-PREFIX-3                      PIC X(11)
+              VALUE " W-COUNT: ".
+           02 SL-W-COUNT                       PIC ZZZZZ9.
+           02 SL-PREFIX-4                      PIC X(11)
+              VALUE " W-AMOUNT: ".
+           02 SL-W-AMOUNT                      PIC ZZZZZZZ9.99.
+           02 SL-PREFIX-5                      PIC X(11)
+              VALUE " T-COUNT: ".
+           02 SL-T-COUNT                       PIC ZZZZZ9.
+           02 SL-PREFIX-6                      PIC X(11)
+              VALUE " T-AMOUNT: ".
+           02 SL-T-AMOUNT                      PIC ZZZZZZZ9.99.
+       01  BACKUP-MASTER-FILE-STATUS           PIC 99.
+           88 BACKUP-MASTER-FILE-ALREADY-OPEN  VALUE 41.
+
+       01  BACKUP-MASTER-FILE-NAME             PIC X(30).
+       01  PROMOTE-DATE-STAMP                  PIC 9(8).
 
        01  ALU-REGISTER                        PIC S9(14)V9(2) VALUE 1.
 
+       01  MONTHLY-INTEREST-RATE               PIC 9V9(4) VALUE 0.0025.
+       01  INTEREST-AMOUNT                     PIC 9(5)V9(2).
+       01  TODAY-DAY-OF-MONTH                  PIC 99.
+           88 IS-INTEREST-ACCRUAL-DAY          VALUE 01.
+
+       01  MIN-BALANCE-THRESHOLD               PIC 9(5)V9(2) VALUE 100.
+       01  MAINTENANCE-FEE-AMOUNT              PIC 9(5)V9(2) VALUE 5.
+
+       01  RECON-NET-CHANGE                    PIC S9(14)V9(2)
+              VALUE 0.
+       01  RECON-OLD-TOTAL                     PIC S9(16)V9(2)
+              VALUE 0.
+       01  RECON-NEW-TOTAL                     PIC S9(16)V9(2)
+              VALUE 0.
+       01  RECON-EXPECTED-TOTAL                PIC S9(16)V9(2)
+              VALUE 0.
+       01  RECON-DIFFERENCE                    PIC S9(16)V9(2)
+              VALUE 0.
+       01  RECON-STATUS-FLAG                   PIC X VALUE "N".
+           88 RECON-OUT-OF-BALANCE             VALUE "Y".
+
+       01  VELOCITY-COUNT-THRESHOLD            PIC 99 VALUE 05.
+       01  VELOCITY-AMOUNT-THRESHOLD           PIC 9(7)V9(2)
+              VALUE 1000.
+       01  VELOCITY-ACCT-NUMBER                PIC 9(16) VALUE 0.
+       01  VELOCITY-CURRENT-DAY                PIC 9(8) VALUE 0.
+       01  VELOCITY-DEBIT-COUNT                PIC 9(5) VALUE 0.
+       01  VELOCITY-DEBIT-TOTAL                PIC 9(7)V9(2) VALUE 0.
+       01  TRANS-DAY-OF-TRANSACTION            PIC 9(8).
+
+       01  MERGE-PICK                          PIC 9.
+           88 PICK-ONE                         VALUE 1.
+           88 PICK-THREE                       VALUE 2.
+           88 PICK-FIVE                        VALUE 3.
+           88 PICK-STANDING                    VALUE 4.
+       01  MERGE-BEST-ACCT-NUMBER              PIC 9(16).
+       01  MERGE-BEST-TIMESTAMP                PIC 9(14).
+
        01  MASTER-ITERATION-STATUS             PIC 9 VALUE 0.
            88 NEXT-ACCT                        VALUE 0.
            88 FINDING-TRANSACTION              VALUE 1.
@@ -161,6 +611,83 @@
        01 MASTER-INITIALIZATION-STATUS         PIC 9 VALUE 0.
            88 ITERATION-INITIALIZED            VALUE 1.
 
+       01  CHECKPOINT-FILE-STATUS              PIC 99.
+           88 CHECKPOINT-FILE-NOT-FOUND        VALUE 35.
+       01  MALFORMED-TRANS-FILE-STATUS         PIC 99.
+           88 MALFORMED-TRANS-FILE-ALREADY-OPEN VALUE 41.
+       01  MALFORMED-TRANS-OPENED              PIC X VALUE "N".
+           88 MALFORMED-TRANS-IS-OPEN          VALUE "Y".
+       01  MALFORMED-TRANS-COUNT               PIC 9(5) VALUE 0.
+
+       01  PENDING-TRANSFER-LEG.
+           02 PTL-ACCT-NUMBER                  PIC 9(16).
+           02 PTL-OPERATION                    PIC A.
+           02 PTL-AMOUNT                       PIC 9(5)V9(2).
+           02 PTL-TIMESTAMP                    PIC 9(14).
+       01  PENDING-TRANSFER-FLAG               PIC X VALUE "N".
+           88 PENDING-TRANSFER-HELD            VALUE "Y".
+       01  PENDING-PAIR-FROZEN-FLAG            PIC X VALUE "N".
+           88 PENDING-PAIR-IS-FROZEN           VALUE "Y".
+
+       01  FROZEN-LOOKUP-ACCT-NUMBER           PIC 9(16).
+       01  FROZEN-LOOKUP-RESULT                PIC X VALUE "N".
+           88 FROZEN-LOOKUP-IS-FROZEN          VALUE "Y".
+
+       01  TERMINAL-CHECK-RECORDS-FLAG         PIC X VALUE "N".
+           88 TERMINAL-CHECK-HAS-RECORDS       VALUE "Y".
+       01  TERMINAL-CHECK-FILE-NAME            PIC X(40).
+
+       01  STANDING-ORDER-FILE-STATUS          PIC 99.
+           88 STANDING-ORDER-FILE-NOT-FOUND    VALUE 35.
+       01  NEW-STANDING-ORDER-FILE-STATUS      PIC 99.
+       01  STANDING-TRANS-FILE-STATUS          PIC 99.
+       01  SORTED-STANDING-FILE-STATUS         PIC 99.
+           88 SORTED-STANDING-FILE-EOF-REACHED VALUE 10.
+       01  TODAY-FULL-DATE                     PIC 9(8).
+       01  STANDING-TIMESTAMP-NOW              PIC 9(14).
+       01  STANDING-ORDER-COUNT                PIC 9(5) VALUE 0.
+       01  CHECKPOINT-LAST-ACCT                PIC 9(16) VALUE 0.
+       01  RESTARTING-RUN                      PIC X VALUE "N".
+           88 IS-RESTARTING-RUN                VALUE "Y".
+       01  RUN-WAS-RESUMED-FLAG                PIC X VALUE "N".
+           88 RUN-WAS-RESUMED                  VALUE "Y".
+
+       01  LEDGER-OPEN-BUFFER.
+           02 LO-PREFIX-1                       PIC X(7)
+              VALUE "OPEN  ".
+           02 LO-HOLDER-NAME                    PIC X(20).
+           02 LO-PREFIX-2                       PIC X(11)
+              VALUE " ACCT NUM: ".
+           02 LO-ACCT-NUMBER                    PIC 9(16).
+           02 LO-PREFIX-3                       PIC X(9)
+              VALUE " OPN BAL ".
+           02 LO-SIGN                           PIC X.
+           02 LO-BALANCE                        PIC 9(13)V9(2).
+
+       01  LEDGER-DETAIL-BUFFER.
+           02 LD-PREFIX-1                       PIC X(7)
+              VALUE "  TXN ".
+           02 LD-OPERATION                      PIC A.
+           02 LD-PREFIX-2                       PIC X(9)
+              VALUE " AMOUNT: ".
+           02 LD-AMOUNT                         PIC 9(5)V9(2).
+           02 LD-PREFIX-3                       PIC X(9)
+              VALUE " BALANCE ".
+           02 LD-SIGN                           PIC X.
+           02 LD-BALANCE                        PIC 9(13)V9(2).
+
+       01  LEDGER-CLOSE-BUFFER.
+           02 LC-PREFIX-1                       PIC X(7)
+              VALUE "CLOSE ".
+           02 LC-HOLDER-NAME                    PIC X(20).
+           02 LC-PREFIX-2                       PIC X(11)
+              VALUE " ACCT NUM: ".
+           02 LC-ACCT-NUMBER                    PIC 9(16).
+           02 LC-PREFIX-3                       PIC X(10)
+              VALUE " CLS BAL  ".
+           02 LC-SIGN                           PIC X.
+           02 LC-BALANCE                        PIC 9(13)V9(2).
+
        01  BARRED-ACCT-BUFFER.
            02 PREFIX-NAME                      PIC X(6) 
               VALUE "Name: ".
@@ -172,165 +699,1454 @@
               VALUE " Balance: ".
            02 BARRED-BALANCE                   PIC X(16).
 
+       01  VELOCITY-EXCEPTION-BUFFER.
+           02 VX-PREFIX-1                       PIC X(11)
+              VALUE " ACCT NUM: ".
+           02 VX-ACCT-NUMBER                    PIC 9(16).
+           02 VX-PREFIX-2                       PIC X(6)
+              VALUE " DAY: ".
+           02 VX-DAY                            PIC 9(8).
+           02 VX-PREFIX-3                       PIC X(9)
+              VALUE " COUNT: ".
+           02 VX-COUNT                          PIC ZZZZ9.
+           02 VX-PREFIX-4                       PIC X(9)
+              VALUE " TOTAL: ".
+           02 VX-TOTAL                          PIC ZZZZZZ9.99.
+
+       01  RECONCILE-EXCEPTION-BUFFER.
+           02 RX-PREFIX-1                       PIC X(15)
+              VALUE " OLD TOTAL: ".
+           02 RX-OLD-TOTAL                      PIC -(14)9.99.
+           02 RX-PREFIX-2                       PIC X(15)
+              VALUE " EXPECTED: ".
+           02 RX-EXPECTED-TOTAL                 PIC -(14)9.99.
+           02 RX-PREFIX-3                       PIC X(11)
+              VALUE " ACTUAL: ".
+           02 RX-NEW-TOTAL                      PIC -(14)9.99.
+           02 RX-PREFIX-4                       PIC X(14)
+              VALUE " DIFFERENCE: ".
+           02 RX-DIFFERENCE                     PIC -(14)9.99.
+
        PROCEDURE DIVISION.
+       INITIALIZE-FILE-NAMES.
+           ACCEPT MASTER-FILE-DSN FROM ENVIRONMENT "ATM_MASTER_FILE"
+              ON EXCEPTION MOVE "master.txt" TO MASTER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT T71-ONE-FILE-DSN FROM ENVIRONMENT "ATM_TRANS711_FILE"
+              ON EXCEPTION MOVE "trans711.txt" TO T71-ONE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT T71-THREE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS713_FILE"
+              ON EXCEPTION MOVE "trans713.txt" TO T71-THREE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT T71-FIVE-FILE-DSN FROM ENVIRONMENT "ATM_TRANS715_FILE"
+              ON EXCEPTION MOVE "trans715.txt" TO T71-FIVE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT PRIOR-ONE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS711_PRIOR_FILE"
+              ON EXCEPTION
+                 MOVE "trans711.prior.txt" TO PRIOR-ONE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT PRIOR-THREE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS713_PRIOR_FILE"
+              ON EXCEPTION
+                 MOVE "trans713.prior.txt" TO PRIOR-THREE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT PRIOR-FIVE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS715_PRIOR_FILE"
+              ON EXCEPTION
+                 MOVE "trans715.prior.txt" TO PRIOR-FIVE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SORTED-T71-ONE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_SORTED711_FILE"
+              ON EXCEPTION
+                 MOVE "transSorted711.txt" TO SORTED-T71-ONE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SORTED-T71-THREE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_SORTED713_FILE"
+              ON EXCEPTION
+                 MOVE "transSorted713.txt" TO SORTED-T71-THREE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SORTED-T71-FIVE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_SORTED715_FILE"
+              ON EXCEPTION
+                 MOVE "transSorted715.txt" TO SORTED-T71-FIVE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SORTED-TRANS-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_SORTED_FILE"
+              ON EXCEPTION
+                 MOVE "transSorted.txt" TO SORTED-TRANS-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT UPDATED-MASTER-FILE-DSN
+              FROM ENVIRONMENT "ATM_UPDATED_MASTER_FILE"
+              ON EXCEPTION
+                 MOVE "updatedMaster.txt" TO UPDATED-MASTER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT NEGATIVE-REPORT-FILE-DSN
+              FROM ENVIRONMENT "ATM_NEG_REPORT_FILE"
+              ON EXCEPTION
+                 MOVE "negReport.txt" TO NEGATIVE-REPORT-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT FROZEN-REJECT-FILE-DSN
+              FROM ENVIRONMENT "ATM_FROZEN_REJECT_FILE"
+              ON EXCEPTION
+                 MOVE "frozenReject.txt" TO FROZEN-REJECT-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT LEDGER-FILE-DSN FROM ENVIRONMENT "ATM_LEDGER_FILE"
+              ON EXCEPTION MOVE "ledger.txt" TO LEDGER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SUMMARY-FILE-DSN FROM ENVIRONMENT "ATM_SUMMARY_FILE"
+              ON EXCEPTION MOVE "summary.txt" TO SUMMARY-FILE-DSN
+           END-ACCEPT.
+           ACCEPT VELOCITY-REPORT-FILE-DSN
+              FROM ENVIRONMENT "ATM_VELOCITY_REPORT_FILE"
+              ON EXCEPTION
+                 MOVE "velocityExceptions.txt" TO
+                    VELOCITY-REPORT-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT RUN-LOG-FILE-DSN
+              FROM ENVIRONMENT "ATM_RUN_LOG_FILE"
+              ON EXCEPTION
+                 MOVE "central.log" TO RUN-LOG-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT TRANS-STATS-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_STATS_FILE"
+              ON EXCEPTION
+                 MOVE "transStats.txt" TO TRANS-STATS-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT RECONCILE-REPORT-FILE-DSN
+              FROM ENVIRONMENT "ATM_RECONCILE_REPORT_FILE"
+              ON EXCEPTION
+                 MOVE "reconcile.rpt" TO RECONCILE-REPORT-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SUSPENSE-FILE-DSN
+              FROM ENVIRONMENT "ATM_SUSPENSE_FILE"
+              ON EXCEPTION
+                 MOVE "suspense.txt" TO SUSPENSE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT CHECKPOINT-FILE-DSN
+              FROM ENVIRONMENT "ATM_CHECKPOINT_FILE"
+              ON EXCEPTION
+                 MOVE "checkpoint.txt" TO CHECKPOINT-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT MALFORMED-TRANS-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_REJECT_FILE"
+              ON EXCEPTION
+                 MOVE "transReject.txt" TO MALFORMED-TRANS-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT STANDING-ORDER-FILE-DSN
+              FROM ENVIRONMENT "ATM_STANDING_FILE"
+              ON EXCEPTION
+                 MOVE "standing.txt" TO STANDING-ORDER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT NEW-STANDING-ORDER-FILE-DSN
+              FROM ENVIRONMENT "ATM_STANDING_NEW_FILE"
+              ON EXCEPTION
+                 MOVE "standing.txt.new" TO NEW-STANDING-ORDER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT STANDING-TRANS-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_STANDING_FILE"
+              ON EXCEPTION
+                 MOVE "transStanding.txt" TO STANDING-TRANS-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT SORTED-STANDING-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS_SORTED_STANDING_FILE"
+              ON EXCEPTION
+                 MOVE "transSortedStanding.txt"
+                    TO SORTED-STANDING-FILE-DSN
+           END-ACCEPT.
+
+           GO TO GENERATE-STANDING-ORDERS.
+
+       LOG-RUN-EVENT.
+           IF NOT RUN-LOG-IS-OPEN
+           THEN
+              OPEN EXTEND RUN-LOG-FILE
+              IF RUN-LOG-FILE-NOT-FOUND
+              THEN
+                 OPEN OUTPUT RUN-LOG-FILE
+              END-IF
+              SET RUN-LOG-IS-OPEN TO TRUE
+           END-IF.
+           WRITE RUN-LOG-RECORD FROM RUN-LOG-MESSAGE.
+           DISPLAY RUN-LOG-MESSAGE.
+
+       GENERATE-STANDING-ORDERS.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO TODAY-FULL-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO STANDING-TIMESTAMP-NOW.
+
+           OPEN INPUT STANDING-ORDER-FILE.
+           IF STANDING-ORDER-FILE-NOT-FOUND
+           THEN
+              STRING "=====> NO STANDING ORDER FILE FOUND, SKIPPING "
+                 "RECURRING TRANSFERS" DELIMITED BY SIZE
+                 INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+              GO TO SUMMARIZE-TRANS-FILES
+           END-IF.
+
+           OPEN OUTPUT NEW-STANDING-ORDER-FILE, STANDING-TRANS-FILE.
+
+           READ STANDING-ORDER-FILE
+              AT END GO TO GENERATE-STANDING-ORDERS-DONE
+           END-READ.
+           GO TO GENERATE-STANDING-ORDERS-LOOP.
+
+       GENERATE-STANDING-ORDERS-LOOP.
+           IF
+              STDORD-DAY-OF-MONTH = TODAY-FULL-DATE(7:2) AND
+              STDORD-LAST-RUN-STAMP NOT = TODAY-FULL-DATE
+           THEN
+              MOVE STDORD-FROM-ACCT      TO STANDING-ACCT-NUMBER
+              MOVE "X"                  TO STANDING-OPERATION
+              MOVE STDORD-AMOUNT         TO STANDING-AMOUNT
+              MOVE STANDING-TIMESTAMP-NOW TO STANDING-TIMESTAMP
+              WRITE STANDING-TRANS-RECORD
+
+              MOVE STDORD-TO-ACCT        TO STANDING-ACCT-NUMBER
+              MOVE "Y"                  TO STANDING-OPERATION
+              WRITE STANDING-TRANS-RECORD
+
+              STRING "~~~~~~~~~~~~~~~> STANDING ORDER POSTED: "
+                 STDORD-FROM-ACCT " -> " STDORD-TO-ACCT
+                 " AMOUNT: " STDORD-AMOUNT DELIMITED BY SIZE
+                 INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+              ADD 1 TO STANDING-ORDER-COUNT
+              MOVE TODAY-FULL-DATE       TO STDORD-LAST-RUN-STAMP
+           END-IF.
+
+           WRITE NEW-STANDING-ORDER-RECORD FROM STANDING-ORDER-RECORD.
+
+           READ STANDING-ORDER-FILE
+              AT END GO TO GENERATE-STANDING-ORDERS-DONE
+           END-READ.
+           GO TO GENERATE-STANDING-ORDERS-LOOP.
+
+       GENERATE-STANDING-ORDERS-DONE.
+           CLOSE STANDING-ORDER-FILE, NEW-STANDING-ORDER-FILE,
+              STANDING-TRANS-FILE.
+           IF STANDING-ORDER-COUNT > 0
+           THEN
+              STRING "=====> " STANDING-ORDER-COUNT
+                 " STANDING ORDER(S) POSTED" DELIMITED BY SIZE
+                 INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           END-IF.
+           GO TO PROMOTE-STANDING-ORDER-FILE.
+
+       PROMOTE-STANDING-ORDER-FILE.
+           OPEN INPUT NEW-STANDING-ORDER-FILE.
+           OPEN OUTPUT STANDING-ORDER-FILE.
+
+           READ NEW-STANDING-ORDER-FILE
+              AT END
+                 CLOSE NEW-STANDING-ORDER-FILE, STANDING-ORDER-FILE
+                 GO TO SUMMARIZE-TRANS-FILES
+           END-READ.
+
+           WRITE STANDING-ORDER-RECORD FROM NEW-STANDING-ORDER-RECORD.
+           GO TO PROMOTE-STANDING-ORDER-FILE.
+
+       SUMMARIZE-TRANS-FILES.
+           MOVE FUNCTION CURRENT-DATE(7:2) TO TODAY-DAY-OF-MONTH.
+
+           OPEN INPUT T71-ONE-FILE.
+           READ T71-ONE-FILE
+              AT END SET T71-ONE-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           GO TO SUMMARIZE-ONE.
+
+       SUMMARIZE-ONE.
+           IF T71-ONE-FILE-EOF-REACHED
+           THEN
+              CLOSE T71-ONE-FILE
+              OPEN INPUT T71-THREE-FILE
+              READ T71-THREE-FILE
+                 AT END SET T71-THREE-FILE-EOF-REACHED TO TRUE
+              END-READ
+              GO TO SUMMARIZE-THREE
+           END-IF.
+
+           IF ONE-OPERATION = "D"
+           THEN
+              ADD 1 TO SUM-ONE-D-COUNT
+              ADD ONE-AMOUNT TO SUM-ONE-D-AMOUNT
+           END-IF.
+           IF ONE-OPERATION = "W"
+           THEN
+              ADD 1 TO SUM-ONE-W-COUNT
+              ADD ONE-AMOUNT TO SUM-ONE-W-AMOUNT
+           END-IF.
+           IF ONE-OPERATION = "X"
+           THEN
+              ADD 1 TO SUM-ONE-T-COUNT
+              ADD ONE-AMOUNT TO SUM-ONE-T-AMOUNT
+           END-IF.
+
+           READ T71-ONE-FILE
+              AT END SET T71-ONE-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           GO TO SUMMARIZE-ONE.
+
+       SUMMARIZE-THREE.
+           IF T71-THREE-FILE-EOF-REACHED
+           THEN
+              CLOSE T71-THREE-FILE
+              OPEN INPUT T71-FIVE-FILE
+              READ T71-FIVE-FILE
+                 AT END SET T71-FIVE-FILE-EOF-REACHED TO TRUE
+              END-READ
+              GO TO SUMMARIZE-FIVE
+           END-IF.
+
+           IF THREE-OPERATION = "D"
+           THEN
+              ADD 1 TO SUM-THREE-D-COUNT
+              ADD THREE-AMOUNT TO SUM-THREE-D-AMOUNT
+           END-IF.
+           IF THREE-OPERATION = "W"
+           THEN
+              ADD 1 TO SUM-THREE-W-COUNT
+              ADD THREE-AMOUNT TO SUM-THREE-W-AMOUNT
+           END-IF.
+           IF THREE-OPERATION = "X"
+           THEN
+              ADD 1 TO SUM-THREE-T-COUNT
+              ADD THREE-AMOUNT TO SUM-THREE-T-AMOUNT
+           END-IF.
+
+           READ T71-THREE-FILE
+              AT END SET T71-THREE-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           GO TO SUMMARIZE-THREE.
+
+       SUMMARIZE-FIVE.
+           IF T71-FIVE-FILE-EOF-REACHED
+           THEN
+              CLOSE T71-FIVE-FILE
+              GO TO WRITE-SUMMARY-REPORT
+           END-IF.
+
+           IF FIVE-OPERATION = "D"
+           THEN
+              ADD 1 TO SUM-FIVE-D-COUNT
+              ADD FIVE-AMOUNT TO SUM-FIVE-D-AMOUNT
+           END-IF.
+           IF FIVE-OPERATION = "W"
+           THEN
+              ADD 1 TO SUM-FIVE-W-COUNT
+              ADD FIVE-AMOUNT TO SUM-FIVE-W-AMOUNT
+           END-IF.
+           IF FIVE-OPERATION = "X"
+           THEN
+              ADD 1 TO SUM-FIVE-T-COUNT
+              ADD FIVE-AMOUNT TO SUM-FIVE-T-AMOUNT
+           END-IF.
+
+           READ T71-FIVE-FILE
+              AT END SET T71-FIVE-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           GO TO SUMMARIZE-FIVE.
+
+       WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+
+           MOVE "ATM 711:  " TO SL-PREFIX-1
+           MOVE SUM-ONE-D-COUNT TO SL-D-COUNT
+           MOVE SUM-ONE-D-AMOUNT TO SL-D-AMOUNT
+           MOVE SUM-ONE-W-COUNT TO SL-W-COUNT
+           MOVE SUM-ONE-W-AMOUNT TO SL-W-AMOUNT
+           MOVE SUM-ONE-T-COUNT TO SL-T-COUNT
+           MOVE SUM-ONE-T-AMOUNT TO SL-T-AMOUNT
+           WRITE SUMMARY-RECORD FROM SUMMARY-LINE-BUFFER.
+
+           MOVE "ATM 713:  " TO SL-PREFIX-1
+           MOVE SUM-THREE-D-COUNT TO SL-D-COUNT
+           MOVE SUM-THREE-D-AMOUNT TO SL-D-AMOUNT
+           MOVE SUM-THREE-W-COUNT TO SL-W-COUNT
+           MOVE SUM-THREE-W-AMOUNT TO SL-W-AMOUNT
+           MOVE SUM-THREE-T-COUNT TO SL-T-COUNT
+           MOVE SUM-THREE-T-AMOUNT TO SL-T-AMOUNT
+           WRITE SUMMARY-RECORD FROM SUMMARY-LINE-BUFFER.
+
+           MOVE "ATM 715:  " TO SL-PREFIX-1
+           MOVE SUM-FIVE-D-COUNT TO SL-D-COUNT
+           MOVE SUM-FIVE-D-AMOUNT TO SL-D-AMOUNT
+           MOVE SUM-FIVE-W-COUNT TO SL-W-COUNT
+           MOVE SUM-FIVE-W-AMOUNT TO SL-W-AMOUNT
+           MOVE SUM-FIVE-T-COUNT TO SL-T-COUNT
+           MOVE SUM-FIVE-T-AMOUNT TO SL-T-AMOUNT
+           WRITE SUMMARY-RECORD FROM SUMMARY-LINE-BUFFER.
+
+           ADD SUM-ONE-D-COUNT SUM-THREE-D-COUNT SUM-FIVE-D-COUNT
+              GIVING SUM-ALL-D-COUNT
+           ADD SUM-ONE-D-AMOUNT SUM-THREE-D-AMOUNT SUM-FIVE-D-AMOUNT
+              GIVING SUM-ALL-D-AMOUNT
+           ADD SUM-ONE-W-COUNT SUM-THREE-W-COUNT SUM-FIVE-W-COUNT
+              GIVING SUM-ALL-W-COUNT
+           ADD SUM-ONE-W-AMOUNT SUM-THREE-W-AMOUNT SUM-FIVE-W-AMOUNT
+              GIVING SUM-ALL-W-AMOUNT
+           ADD SUM-ONE-T-COUNT SUM-THREE-T-COUNT SUM-FIVE-T-COUNT
+              GIVING SUM-ALL-T-COUNT
+           ADD SUM-ONE-T-AMOUNT SUM-THREE-T-AMOUNT SUM-FIVE-T-AMOUNT
+              GIVING SUM-ALL-T-AMOUNT.
+
+           MOVE "TOTAL:    " TO SL-PREFIX-1
+           MOVE SUM-ALL-D-COUNT TO SL-D-COUNT
+           MOVE SUM-ALL-D-AMOUNT TO SL-D-AMOUNT
+           MOVE SUM-ALL-W-COUNT TO SL-W-COUNT
+           MOVE SUM-ALL-W-AMOUNT TO SL-W-AMOUNT
+           MOVE SUM-ALL-T-COUNT TO SL-T-COUNT
+           MOVE SUM-ALL-T-AMOUNT TO SL-T-AMOUNT
+           WRITE SUMMARY-RECORD FROM SUMMARY-LINE-BUFFER.
+
+           CLOSE SUMMARY-FILE.
+           MOVE "=====> END-OF-DAY SUMMARY WRITTEN TO SUMMARY.TXT"
+              TO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
+
+           OPEN EXTEND TRANS-STATS-FILE.
+           IF TRANS-STATS-FILE-NOT-FOUND
+           THEN
+              OPEN OUTPUT TRANS-STATS-FILE
+           END-IF.
+           MOVE TODAY-FULL-DATE TO TS-RUN-DATE.
+           COMPUTE TS-TOTAL-COUNT =
+              SUM-ALL-D-COUNT + SUM-ALL-W-COUNT + SUM-ALL-T-COUNT.
+           MOVE SUM-ALL-D-COUNT TO TS-D-COUNT.
+           MOVE SUM-ALL-D-AMOUNT TO TS-D-AMOUNT.
+           MOVE SUM-ALL-W-COUNT TO TS-W-COUNT.
+           MOVE SUM-ALL-W-AMOUNT TO TS-W-AMOUNT.
+           MOVE SUM-ALL-T-COUNT TO TS-T-COUNT.
+           MOVE SUM-ALL-T-AMOUNT TO TS-T-AMOUNT.
+           WRITE TRANS-STATS-RECORD FROM TRANS-STATS-BUFFER.
+           CLOSE TRANS-STATS-FILE.
+           STRING "=====> MONTH-TO-DATE STATISTICS APPENDED TO "
+              "TRANSSTATS.TXT" DELIMITED BY SIZE INTO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
+           GO TO CHECK-ONE-FILE-INTEGRITY.
+
+       CHECK-ONE-FILE-INTEGRITY.
+           OPEN INPUT T71-ONE-FILE.
+           MOVE "N" TO TERMINAL-CHECK-RECORDS-FLAG.
+           READ T71-ONE-FILE
+              AT END GO TO CHECK-ONE-FILE-INTEGRITY-EXIT
+           END-READ.
+           SET TERMINAL-CHECK-HAS-RECORDS TO TRUE.
+
+       CHECK-ONE-FILE-INTEGRITY-LOOP.
+           READ T71-ONE-FILE
+              AT END GO TO CHECK-ONE-FILE-INTEGRITY-EXIT
+           END-READ.
+           GO TO CHECK-ONE-FILE-INTEGRITY-LOOP.
+
+       CHECK-ONE-FILE-INTEGRITY-EXIT.
+           CLOSE T71-ONE-FILE.
+           IF TERMINAL-CHECK-HAS-RECORDS AND NOT
+              (ONE-ACCT-NUMBER IS NUMERIC AND
+               ONE-AMOUNT IS NUMERIC AND ONE-AMOUNT > 0 AND
+               ONE-TIMESTAMP IS NUMERIC AND
+               (ONE-OPERATION = "D" OR ONE-OPERATION = "W" OR
+                ONE-OPERATION = "X" OR ONE-OPERATION = "Y"))
+           THEN
+              MOVE T71-ONE-FILE-DSN TO TERMINAL-CHECK-FILE-NAME
+              GO TO TERMINAL-FILE-TRUNCATED
+           END-IF.
+           GO TO CHECK-THREE-FILE-INTEGRITY.
+
+       CHECK-THREE-FILE-INTEGRITY.
+           OPEN INPUT T71-THREE-FILE.
+           MOVE "N" TO TERMINAL-CHECK-RECORDS-FLAG.
+           READ T71-THREE-FILE
+              AT END GO TO CHECK-THREE-FILE-INTEGRITY-EXIT
+           END-READ.
+           SET TERMINAL-CHECK-HAS-RECORDS TO TRUE.
+
+       CHECK-THREE-FILE-INTEGRITY-LOOP.
+           READ T71-THREE-FILE
+              AT END GO TO CHECK-THREE-FILE-INTEGRITY-EXIT
+           END-READ.
+           GO TO CHECK-THREE-FILE-INTEGRITY-LOOP.
+
+       CHECK-THREE-FILE-INTEGRITY-EXIT.
+           CLOSE T71-THREE-FILE.
+           IF TERMINAL-CHECK-HAS-RECORDS AND NOT
+              (THREE-ACCT-NUMBER IS NUMERIC AND
+               THREE-AMOUNT IS NUMERIC AND THREE-AMOUNT > 0 AND
+               THREE-TIMESTAMP IS NUMERIC AND
+               (THREE-OPERATION = "D" OR THREE-OPERATION = "W" OR
+                THREE-OPERATION = "X" OR THREE-OPERATION = "Y"))
+           THEN
+              MOVE T71-THREE-FILE-DSN TO TERMINAL-CHECK-FILE-NAME
+              GO TO TERMINAL-FILE-TRUNCATED
+           END-IF.
+           GO TO CHECK-FIVE-FILE-INTEGRITY.
+
+       CHECK-FIVE-FILE-INTEGRITY.
+           OPEN INPUT T71-FIVE-FILE.
+           MOVE "N" TO TERMINAL-CHECK-RECORDS-FLAG.
+           READ T71-FIVE-FILE
+              AT END GO TO CHECK-FIVE-FILE-INTEGRITY-EXIT
+           END-READ.
+           SET TERMINAL-CHECK-HAS-RECORDS TO TRUE.
+
+       CHECK-FIVE-FILE-INTEGRITY-LOOP.
+           READ T71-FIVE-FILE
+              AT END GO TO CHECK-FIVE-FILE-INTEGRITY-EXIT
+           END-READ.
+           GO TO CHECK-FIVE-FILE-INTEGRITY-LOOP.
+
+       CHECK-FIVE-FILE-INTEGRITY-EXIT.
+           CLOSE T71-FIVE-FILE.
+           IF TERMINAL-CHECK-HAS-RECORDS AND NOT
+              (FIVE-ACCT-NUMBER IS NUMERIC AND
+               FIVE-AMOUNT IS NUMERIC AND FIVE-AMOUNT > 0 AND
+               FIVE-TIMESTAMP IS NUMERIC AND
+               (FIVE-OPERATION = "D" OR FIVE-OPERATION = "W" OR
+                FIVE-OPERATION = "X" OR FIVE-OPERATION = "Y"))
+           THEN
+              MOVE T71-FIVE-FILE-DSN TO TERMINAL-CHECK-FILE-NAME
+              GO TO TERMINAL-FILE-TRUNCATED
+           END-IF.
+           GO TO SORT-TRANS-FILES.
+
+       TERMINAL-FILE-TRUNCATED.
+           STRING "~~~~~~~~~~~~~~~> TRUNCATED TERMINAL FILE: "
+              TERMINAL-CHECK-FILE-NAME " -- RUN HALTED"
+              DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT.
+           DISPLAY " ".
+           IF RUN-LOG-IS-OPEN
+           THEN
+              CLOSE RUN-LOG-FILE
+           END-IF.
+           STOP RUN.
+
+       CHECK-ACCT-FROZEN-LOOKUP.
+           MOVE "N" TO FROZEN-LOOKUP-RESULT.
+           OPEN INPUT MASTER-FILE.
+           READ MASTER-FILE
+              AT END GO TO CHECK-ACCT-FROZEN-LOOKUP-EXIT
+           END-READ.
+
+       CHECK-ACCT-FROZEN-LOOKUP-LOOP.
+           IF MSTR-ACCT-NUMBER = FROZEN-LOOKUP-ACCT-NUMBER
+           THEN
+              IF MSTR-ACCT-FROZEN
+              THEN
+                 MOVE "Y" TO FROZEN-LOOKUP-RESULT
+              END-IF
+              GO TO CHECK-ACCT-FROZEN-LOOKUP-EXIT
+           END-IF.
+           READ MASTER-FILE
+              AT END GO TO CHECK-ACCT-FROZEN-LOOKUP-EXIT
+           END-READ.
+           GO TO CHECK-ACCT-FROZEN-LOOKUP-LOOP.
+
+       CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           CLOSE MASTER-FILE.
+
+       VALIDATE-ONE-RECORDS.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+           OPEN INPUT T71-ONE-FILE.
+           READ T71-ONE-FILE
+              AT END GO TO VALIDATE-ONE-RECORDS-EXIT
+           END-READ.
+           GO TO VALIDATE-ONE-RECORDS-LOOP.
+
+       VALIDATE-ONE-RECORDS-LOOP.
+           IF
+              ONE-ACCT-NUMBER IS NUMERIC AND
+              ONE-AMOUNT IS NUMERIC AND ONE-AMOUNT > 0 AND
+              ONE-TIMESTAMP IS NUMERIC AND
+              (ONE-OPERATION = "D" OR ONE-OPERATION = "W" OR
+               ONE-OPERATION = "X" OR ONE-OPERATION = "Y")
+           THEN
+              IF PENDING-TRANSFER-HELD AND ONE-OPERATION = "Y"
+              THEN
+                 PERFORM RELEASE-ONE-TRANSFER-PAIR
+              ELSE
+                 IF PENDING-TRANSFER-HELD
+                 THEN
+                    PERFORM ORPHAN-ONE-PENDING-LEG
+                 END-IF
+                 IF ONE-OPERATION = "X"
+                 THEN
+                    MOVE ONE-ACCT-NUMBER TO PTL-ACCT-NUMBER
+                    MOVE ONE-OPERATION   TO PTL-OPERATION
+                    MOVE ONE-AMOUNT      TO PTL-AMOUNT
+                    MOVE ONE-TIMESTAMP   TO PTL-TIMESTAMP
+                    SET PENDING-TRANSFER-HELD TO TRUE
+                 ELSE
+                    RELEASE WORK-RECORD FROM T71-ONE-RECORD
+                 END-IF
+              END-IF
+           ELSE
+              IF PENDING-TRANSFER-HELD
+              THEN
+                 PERFORM FLUSH-ONE-PENDING-LEG
+              END-IF
+              IF NOT MALFORMED-TRANS-IS-OPEN
+              THEN
+                 OPEN OUTPUT MALFORMED-TRANS-FILE
+                 SET MALFORMED-TRANS-IS-OPEN TO TRUE
+              END-IF
+              MOVE "711 " TO MALFORMED-TRANS-SOURCE
+              MOVE T71-ONE-RECORD TO MALFORMED-TRANS-RAW
+              WRITE MALFORMED-TRANS-RECORD
+              ADD 1 TO MALFORMED-TRANS-COUNT
+              STRING "~~~~~~~~~~~~~~~> MALFORMED RECORD REJECTED: "
+                 T71-ONE-RECORD DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           END-IF.
+
+           READ T71-ONE-FILE
+              AT END GO TO VALIDATE-ONE-RECORDS-EXIT
+           END-READ.
+           GO TO VALIDATE-ONE-RECORDS-LOOP.
+
+       RELEASE-ONE-TRANSFER-PAIR.
+           MOVE "N" TO PENDING-PAIR-FROZEN-FLAG.
+           MOVE PTL-ACCT-NUMBER TO FROZEN-LOOKUP-ACCT-NUMBER.
+           PERFORM CHECK-ACCT-FROZEN-LOOKUP THRU
+              CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           IF FROZEN-LOOKUP-IS-FROZEN
+           THEN
+              SET PENDING-PAIR-IS-FROZEN TO TRUE
+           END-IF.
+           MOVE ONE-ACCT-NUMBER TO FROZEN-LOOKUP-ACCT-NUMBER.
+           PERFORM CHECK-ACCT-FROZEN-LOOKUP THRU
+              CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           IF FROZEN-LOOKUP-IS-FROZEN
+           THEN
+              SET PENDING-PAIR-IS-FROZEN TO TRUE
+           END-IF.
+
+           IF PENDING-PAIR-IS-FROZEN
+           THEN
+              IF NOT FROZEN-REJECT-FILE-ALREADY-OPEN
+              THEN
+                 OPEN OUTPUT FROZEN-REJECT-FILE
+                 SET FROZEN-REJECT-IS-OPEN TO TRUE
+              END-IF
+              MOVE PTL-ACCT-NUMBER TO FROZEN-REJECT-ACCT-NUMBER
+              MOVE PTL-OPERATION   TO FROZEN-REJECT-OPERATION
+              MOVE PTL-AMOUNT      TO FROZEN-REJECT-AMOUNT
+              MOVE PTL-TIMESTAMP   TO FROZEN-REJECT-TIMESTAMP
+              WRITE FROZEN-REJECT-RECORD
+              MOVE ONE-ACCT-NUMBER TO FROZEN-REJECT-ACCT-NUMBER
+              MOVE ONE-OPERATION   TO FROZEN-REJECT-OPERATION
+              MOVE ONE-AMOUNT      TO FROZEN-REJECT-AMOUNT
+              MOVE ONE-TIMESTAMP   TO FROZEN-REJECT-TIMESTAMP
+              WRITE FROZEN-REJECT-RECORD
+              STRING "~~~~~~~~~~~~~~~> TRANSFER FROZEN: BOTH LEGS "
+                 "REJECTED ACCT " PTL-ACCT-NUMBER " / " ONE-ACCT-NUMBER
+                 DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           ELSE
+              RELEASE WORK-RECORD FROM PENDING-TRANSFER-LEG
+              RELEASE WORK-RECORD FROM T71-ONE-RECORD
+           END-IF.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+
+       FLUSH-ONE-PENDING-LEG.
+           RELEASE WORK-RECORD FROM PENDING-TRANSFER-LEG.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+
+       ORPHAN-ONE-PENDING-LEG.
+           STRING "~~~~~~~~~~~~~~~> ORPHANED TRANSFER LEG (NO "
+              "MATCHING Y RECORD) RELEASED UNPAIRED ACCT "
+              PTL-ACCT-NUMBER DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT.
+           PERFORM FLUSH-ONE-PENDING-LEG.
+
+       VALIDATE-ONE-RECORDS-EXIT.
+           IF PENDING-TRANSFER-HELD
+           THEN
+              PERFORM FLUSH-ONE-PENDING-LEG
+           END-IF.
+           CLOSE T71-ONE-FILE.
+
+       VALIDATE-THREE-RECORDS.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+           OPEN INPUT T71-THREE-FILE.
+           READ T71-THREE-FILE
+              AT END GO TO VALIDATE-THREE-RECORDS-EXIT
+           END-READ.
+           GO TO VALIDATE-THREE-RECORDS-LOOP.
+
+       VALIDATE-THREE-RECORDS-LOOP.
+           IF
+              THREE-ACCT-NUMBER IS NUMERIC AND
+              THREE-AMOUNT IS NUMERIC AND THREE-AMOUNT > 0 AND
+              THREE-TIMESTAMP IS NUMERIC AND
+              (THREE-OPERATION = "D" OR THREE-OPERATION = "W" OR
+               THREE-OPERATION = "X" OR THREE-OPERATION = "Y")
+           THEN
+              IF PENDING-TRANSFER-HELD AND THREE-OPERATION = "Y"
+              THEN
+                 PERFORM RELEASE-THREE-TRANSFER-PAIR
+              ELSE
+                 IF PENDING-TRANSFER-HELD
+                 THEN
+                    PERFORM ORPHAN-THREE-PENDING-LEG
+                 END-IF
+                 IF THREE-OPERATION = "X"
+                 THEN
+                    MOVE THREE-ACCT-NUMBER TO PTL-ACCT-NUMBER
+                    MOVE THREE-OPERATION   TO PTL-OPERATION
+                    MOVE THREE-AMOUNT      TO PTL-AMOUNT
+                    MOVE THREE-TIMESTAMP   TO PTL-TIMESTAMP
+                    SET PENDING-TRANSFER-HELD TO TRUE
+                 ELSE
+                    RELEASE WORK-RECORD FROM T71-THREE-RECORD
+                 END-IF
+              END-IF
+           ELSE
+              IF PENDING-TRANSFER-HELD
+              THEN
+                 PERFORM FLUSH-THREE-PENDING-LEG
+              END-IF
+              IF NOT MALFORMED-TRANS-IS-OPEN
+              THEN
+                 OPEN OUTPUT MALFORMED-TRANS-FILE
+                 SET MALFORMED-TRANS-IS-OPEN TO TRUE
+              END-IF
+              MOVE "713 " TO MALFORMED-TRANS-SOURCE
+              MOVE T71-THREE-RECORD TO MALFORMED-TRANS-RAW
+              WRITE MALFORMED-TRANS-RECORD
+              ADD 1 TO MALFORMED-TRANS-COUNT
+              STRING "~~~~~~~~~~~~~~~> MALFORMED RECORD REJECTED: "
+                 T71-THREE-RECORD DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           END-IF.
+
+           READ T71-THREE-FILE
+              AT END GO TO VALIDATE-THREE-RECORDS-EXIT
+           END-READ.
+           GO TO VALIDATE-THREE-RECORDS-LOOP.
+
+       RELEASE-THREE-TRANSFER-PAIR.
+           MOVE "N" TO PENDING-PAIR-FROZEN-FLAG.
+           MOVE PTL-ACCT-NUMBER TO FROZEN-LOOKUP-ACCT-NUMBER.
+           PERFORM CHECK-ACCT-FROZEN-LOOKUP THRU
+              CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           IF FROZEN-LOOKUP-IS-FROZEN
+           THEN
+              SET PENDING-PAIR-IS-FROZEN TO TRUE
+           END-IF.
+           MOVE THREE-ACCT-NUMBER TO FROZEN-LOOKUP-ACCT-NUMBER.
+           PERFORM CHECK-ACCT-FROZEN-LOOKUP THRU
+              CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           IF FROZEN-LOOKUP-IS-FROZEN
+           THEN
+              SET PENDING-PAIR-IS-FROZEN TO TRUE
+           END-IF.
+
+           IF PENDING-PAIR-IS-FROZEN
+           THEN
+              IF NOT FROZEN-REJECT-FILE-ALREADY-OPEN
+              THEN
+                 OPEN OUTPUT FROZEN-REJECT-FILE
+                 SET FROZEN-REJECT-IS-OPEN TO TRUE
+              END-IF
+              MOVE PTL-ACCT-NUMBER TO FROZEN-REJECT-ACCT-NUMBER
+              MOVE PTL-OPERATION   TO FROZEN-REJECT-OPERATION
+              MOVE PTL-AMOUNT      TO FROZEN-REJECT-AMOUNT
+              MOVE PTL-TIMESTAMP   TO FROZEN-REJECT-TIMESTAMP
+              WRITE FROZEN-REJECT-RECORD
+              MOVE THREE-ACCT-NUMBER TO FROZEN-REJECT-ACCT-NUMBER
+              MOVE THREE-OPERATION   TO FROZEN-REJECT-OPERATION
+              MOVE THREE-AMOUNT      TO FROZEN-REJECT-AMOUNT
+              MOVE THREE-TIMESTAMP   TO FROZEN-REJECT-TIMESTAMP
+              WRITE FROZEN-REJECT-RECORD
+              STRING "~~~~~~~~~~~~~~~> TRANSFER FROZEN: BOTH LEGS "
+                 "REJECTED ACCT " PTL-ACCT-NUMBER " / "
+                 THREE-ACCT-NUMBER
+                 DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           ELSE
+              RELEASE WORK-RECORD FROM PENDING-TRANSFER-LEG
+              RELEASE WORK-RECORD FROM T71-THREE-RECORD
+           END-IF.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+
+       FLUSH-THREE-PENDING-LEG.
+           RELEASE WORK-RECORD FROM PENDING-TRANSFER-LEG.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+
+       ORPHAN-THREE-PENDING-LEG.
+           STRING "~~~~~~~~~~~~~~~> ORPHANED TRANSFER LEG (NO "
+              "MATCHING Y RECORD) RELEASED UNPAIRED ACCT "
+              PTL-ACCT-NUMBER DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT.
+           PERFORM FLUSH-THREE-PENDING-LEG.
+
+       VALIDATE-THREE-RECORDS-EXIT.
+           IF PENDING-TRANSFER-HELD
+           THEN
+              PERFORM FLUSH-THREE-PENDING-LEG
+           END-IF.
+           CLOSE T71-THREE-FILE.
+
+       VALIDATE-FIVE-RECORDS.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+           OPEN INPUT T71-FIVE-FILE.
+           READ T71-FIVE-FILE
+              AT END GO TO VALIDATE-FIVE-RECORDS-EXIT
+           END-READ.
+           GO TO VALIDATE-FIVE-RECORDS-LOOP.
+
+       VALIDATE-FIVE-RECORDS-LOOP.
+           IF
+              FIVE-ACCT-NUMBER IS NUMERIC AND
+              FIVE-AMOUNT IS NUMERIC AND FIVE-AMOUNT > 0 AND
+              FIVE-TIMESTAMP IS NUMERIC AND
+              (FIVE-OPERATION = "D" OR FIVE-OPERATION = "W" OR
+               FIVE-OPERATION = "X" OR FIVE-OPERATION = "Y")
+           THEN
+              IF PENDING-TRANSFER-HELD AND FIVE-OPERATION = "Y"
+              THEN
+                 PERFORM RELEASE-FIVE-TRANSFER-PAIR
+              ELSE
+                 IF PENDING-TRANSFER-HELD
+                 THEN
+                    PERFORM ORPHAN-FIVE-PENDING-LEG
+                 END-IF
+                 IF FIVE-OPERATION = "X"
+                 THEN
+                    MOVE FIVE-ACCT-NUMBER TO PTL-ACCT-NUMBER
+                    MOVE FIVE-OPERATION   TO PTL-OPERATION
+                    MOVE FIVE-AMOUNT      TO PTL-AMOUNT
+                    MOVE FIVE-TIMESTAMP   TO PTL-TIMESTAMP
+                    SET PENDING-TRANSFER-HELD TO TRUE
+                 ELSE
+                    RELEASE WORK-RECORD FROM T71-FIVE-RECORD
+                 END-IF
+              END-IF
+           ELSE
+              IF PENDING-TRANSFER-HELD
+              THEN
+                 PERFORM FLUSH-FIVE-PENDING-LEG
+              END-IF
+              IF NOT MALFORMED-TRANS-IS-OPEN
+              THEN
+                 OPEN OUTPUT MALFORMED-TRANS-FILE
+                 SET MALFORMED-TRANS-IS-OPEN TO TRUE
+              END-IF
+              MOVE "715 " TO MALFORMED-TRANS-SOURCE
+              MOVE T71-FIVE-RECORD TO MALFORMED-TRANS-RAW
+              WRITE MALFORMED-TRANS-RECORD
+              ADD 1 TO MALFORMED-TRANS-COUNT
+              STRING "~~~~~~~~~~~~~~~> MALFORMED RECORD REJECTED: "
+                 T71-FIVE-RECORD DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           END-IF.
+
+           READ T71-FIVE-FILE
+              AT END GO TO VALIDATE-FIVE-RECORDS-EXIT
+           END-READ.
+           GO TO VALIDATE-FIVE-RECORDS-LOOP.
+
+       RELEASE-FIVE-TRANSFER-PAIR.
+           MOVE "N" TO PENDING-PAIR-FROZEN-FLAG.
+           MOVE PTL-ACCT-NUMBER TO FROZEN-LOOKUP-ACCT-NUMBER.
+           PERFORM CHECK-ACCT-FROZEN-LOOKUP THRU
+              CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           IF FROZEN-LOOKUP-IS-FROZEN
+           THEN
+              SET PENDING-PAIR-IS-FROZEN TO TRUE
+           END-IF.
+           MOVE FIVE-ACCT-NUMBER TO FROZEN-LOOKUP-ACCT-NUMBER.
+           PERFORM CHECK-ACCT-FROZEN-LOOKUP THRU
+              CHECK-ACCT-FROZEN-LOOKUP-EXIT.
+           IF FROZEN-LOOKUP-IS-FROZEN
+           THEN
+              SET PENDING-PAIR-IS-FROZEN TO TRUE
+           END-IF.
+
+           IF PENDING-PAIR-IS-FROZEN
+           THEN
+              IF NOT FROZEN-REJECT-FILE-ALREADY-OPEN
+              THEN
+                 OPEN OUTPUT FROZEN-REJECT-FILE
+                 SET FROZEN-REJECT-IS-OPEN TO TRUE
+              END-IF
+              MOVE PTL-ACCT-NUMBER TO FROZEN-REJECT-ACCT-NUMBER
+              MOVE PTL-OPERATION   TO FROZEN-REJECT-OPERATION
+              MOVE PTL-AMOUNT      TO FROZEN-REJECT-AMOUNT
+              MOVE PTL-TIMESTAMP   TO FROZEN-REJECT-TIMESTAMP
+              WRITE FROZEN-REJECT-RECORD
+              MOVE FIVE-ACCT-NUMBER TO FROZEN-REJECT-ACCT-NUMBER
+              MOVE FIVE-OPERATION   TO FROZEN-REJECT-OPERATION
+              MOVE FIVE-AMOUNT      TO FROZEN-REJECT-AMOUNT
+              MOVE FIVE-TIMESTAMP   TO FROZEN-REJECT-TIMESTAMP
+              WRITE FROZEN-REJECT-RECORD
+              STRING "~~~~~~~~~~~~~~~> TRANSFER FROZEN: BOTH LEGS "
+                 "REJECTED ACCT " PTL-ACCT-NUMBER " / "
+                 FIVE-ACCT-NUMBER
+                 DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           ELSE
+              RELEASE WORK-RECORD FROM PENDING-TRANSFER-LEG
+              RELEASE WORK-RECORD FROM T71-FIVE-RECORD
+           END-IF.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+
+       FLUSH-FIVE-PENDING-LEG.
+           RELEASE WORK-RECORD FROM PENDING-TRANSFER-LEG.
+           MOVE "N" TO PENDING-TRANSFER-FLAG.
+
+       ORPHAN-FIVE-PENDING-LEG.
+           STRING "~~~~~~~~~~~~~~~> ORPHANED TRANSFER LEG (NO "
+              "MATCHING Y RECORD) RELEASED UNPAIRED ACCT "
+              PTL-ACCT-NUMBER DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT.
+           PERFORM FLUSH-FIVE-PENDING-LEG.
+
+       VALIDATE-FIVE-RECORDS-EXIT.
+           IF PENDING-TRANSFER-HELD
+           THEN
+              PERFORM FLUSH-FIVE-PENDING-LEG
+           END-IF.
+           CLOSE T71-FIVE-FILE.
+
        SORT-TRANS-FILES.
            DISPLAY " "
            DISPLAY "=========================================="
-           SORT WORK-FILE 
-              ON ASCENDING KEY WORK-ACCT-NUMBER 
-              ON ASCENDING KEY WORK-TIMESTAMP 
-              USING T71-ONE-FILE 
+           SORT WORK-FILE
+              ON ASCENDING KEY WORK-ACCT-NUMBER
+              ON ASCENDING KEY WORK-TIMESTAMP
+              INPUT PROCEDURE IS VALIDATE-ONE-RECORDS
+                 THRU VALIDATE-ONE-RECORDS-EXIT
               GIVING SORTED-T71-ONE-FILE.
-           DISPLAY "SORTED: T71-ONE-FILE".
+           MOVE "SORTED: T71-ONE-FILE" TO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
 
-           SORT WORK-FILE 
-              ON ASCENDING KEY WORK-ACCT-NUMBER 
-              ON ASCENDING KEY WORK-TIMESTAMP 
-              USING T71-THREE-FILE 
+           SORT WORK-FILE
+              ON ASCENDING KEY WORK-ACCT-NUMBER
+              ON ASCENDING KEY WORK-TIMESTAMP
+              INPUT PROCEDURE IS VALIDATE-THREE-RECORDS
+                 THRU VALIDATE-THREE-RECORDS-EXIT
               GIVING SORTED-T71-THREE-FILE.
-           DISPLAY "SORTED: T71-THREE-FILE".
+           MOVE "SORTED: T71-THREE-FILE" TO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
+
+           SORT WORK-FILE
+              ON ASCENDING KEY WORK-ACCT-NUMBER
+              ON ASCENDING KEY WORK-TIMESTAMP
+              INPUT PROCEDURE IS VALIDATE-FIVE-RECORDS
+                 THRU VALIDATE-FIVE-RECORDS-EXIT
+              GIVING SORTED-T71-FIVE-FILE.
+           MOVE "SORTED: T71-FIVE-FILE" TO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
+
+           IF MALFORMED-TRANS-IS-OPEN
+           THEN
+              CLOSE MALFORMED-TRANS-FILE
+              STRING "=====> " MALFORMED-TRANS-COUNT
+                 " MALFORMED RECORD(S) REJECTED TO TRANSREJECT.TXT"
+                 DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           END-IF.
+
+           SORT WORK-FILE
+              ON ASCENDING KEY WORK-ACCT-NUMBER
+              ON ASCENDING KEY WORK-TIMESTAMP
+              USING STANDING-TRANS-FILE
+              GIVING SORTED-STANDING-FILE.
+           MOVE "SORTED: STANDING-TRANS-FILE" TO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
 
            DISPLAY "=========================================="
-           OPEN INPUT SORTED-T71-ONE-FILE, SORTED-T71-THREE-FILE.
+           OPEN INPUT SORTED-T71-ONE-FILE, SORTED-T71-THREE-FILE,
+              SORTED-T71-FIVE-FILE, SORTED-STANDING-FILE.
            OPEN OUTPUT SORTED-TRANS-FILE.
-           
+
            READ SORTED-T71-ONE-FILE
-              AT END 
+              AT END
                  MOVE HIGH-VALUES TO SORTED-T71-ONE-RECORD
                  SET SORTED-ONE-FILE-EOF-REACHED TO TRUE
            END-READ.
 
            READ SORTED-T71-THREE-FILE
-              AT END 
+              AT END
                  MOVE HIGH-VALUES TO SORTED-T71-THREE-RECORD
                  SET SORTED-THREE-FILE-EOF-REACHED TO TRUE
            END-READ.
 
-           IF 
-              NOT SORTED-ONE-FILE-EOF-REACHED OR 
-              NOT SORTED-THREE-FILE-EOF-REACHED
-           THEN 
+           READ SORTED-T71-FIVE-FILE
+              AT END
+                 MOVE HIGH-VALUES TO SORTED-T71-FIVE-RECORD
+                 SET SORTED-FIVE-FILE-EOF-REACHED TO TRUE
+           END-READ.
+
+           READ SORTED-STANDING-FILE
+              AT END
+                 MOVE HIGH-VALUES TO SORTED-STANDING-RECORD
+                 SET SORTED-STANDING-FILE-EOF-REACHED TO TRUE
+           END-READ.
+
+           IF
+              NOT SORTED-ONE-FILE-EOF-REACHED OR
+              NOT SORTED-THREE-FILE-EOF-REACHED OR
+              NOT SORTED-FIVE-FILE-EOF-REACHED OR
+              NOT SORTED-STANDING-FILE-EOF-REACHED
+           THEN
               GO TO MERGE-TRANS-FILES
            END-IF.
 
-           DISPLAY "TRANS FILES BOTH EMPTY"
-           CLOSE SORTED-T71-ONE-FILE, SORTED-T71-THREE-FILE.
+           MOVE "TRANS FILES ALL EMPTY" TO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT
+           CLOSE SORTED-T71-ONE-FILE, SORTED-T71-THREE-FILE,
+              SORTED-T71-FIVE-FILE, SORTED-STANDING-FILE.
            CLOSE SORTED-TRANS-FILE.
            GO TO UPDATE-MASTER-FILE.
 
        MERGE-TRANS-FILES.
-           IF 
-              SORTED-ONE-ACCT-NUMBER = SORTED-THREE-ACCT-NUMBER AND 
-              SORTED-ONE-TIMESTAMP < SORTED-THREE-TIMESTAMP
-           THEN 
+           SET PICK-ONE TO TRUE.
+           MOVE SORTED-ONE-ACCT-NUMBER TO MERGE-BEST-ACCT-NUMBER.
+           MOVE SORTED-ONE-TIMESTAMP TO MERGE-BEST-TIMESTAMP.
+
+           IF
+              SORTED-THREE-ACCT-NUMBER < MERGE-BEST-ACCT-NUMBER OR
+              (SORTED-THREE-ACCT-NUMBER = MERGE-BEST-ACCT-NUMBER AND
+               SORTED-THREE-TIMESTAMP < MERGE-BEST-TIMESTAMP)
+           THEN
+              SET PICK-THREE TO TRUE
+              MOVE SORTED-THREE-ACCT-NUMBER TO MERGE-BEST-ACCT-NUMBER
+              MOVE SORTED-THREE-TIMESTAMP TO MERGE-BEST-TIMESTAMP
+           END-IF.
+
+           IF
+              SORTED-FIVE-ACCT-NUMBER < MERGE-BEST-ACCT-NUMBER OR
+              (SORTED-FIVE-ACCT-NUMBER = MERGE-BEST-ACCT-NUMBER AND
+               SORTED-FIVE-TIMESTAMP < MERGE-BEST-TIMESTAMP)
+           THEN
+              SET PICK-FIVE TO TRUE
+              MOVE SORTED-FIVE-ACCT-NUMBER TO MERGE-BEST-ACCT-NUMBER
+              MOVE SORTED-FIVE-TIMESTAMP TO MERGE-BEST-TIMESTAMP
+           END-IF.
+
+           IF
+              SORTED-STANDING-ACCT-NUMBER < MERGE-BEST-ACCT-NUMBER OR
+              (SORTED-STANDING-ACCT-NUMBER = MERGE-BEST-ACCT-NUMBER AND
+               SORTED-STANDING-TIMESTAMP < MERGE-BEST-TIMESTAMP)
+           THEN
+              SET PICK-STANDING TO TRUE
+              MOVE SORTED-STANDING-ACCT-NUMBER TO MERGE-BEST-ACCT-NUMBER
+              MOVE SORTED-STANDING-TIMESTAMP TO MERGE-BEST-TIMESTAMP
+           END-IF.
+
+           IF PICK-ONE
+           THEN
               WRITE SORTED-TRANS-RECORD FROM SORTED-T71-ONE-RECORD
-              DISPLAY "[ TS] ONE < THREE: " SORTED-TRANS-RECORD
-              READ SORTED-T71-ONE-FILE 
+              DISPLAY "[711]: " SORTED-TRANS-RECORD
+              READ SORTED-T71-ONE-FILE
                  AT END
                     MOVE HIGH-VALUES TO SORTED-T71-ONE-RECORD
                     SET SORTED-ONE-FILE-EOF-REACHED TO TRUE
-                    DISPLAY "~~~~~~~~~~~~> EOF: SORTED-T71-ONE-FILE"
+                    DISPLAY "              EOF: SORTED-T71-ONE-FILE"
               END-READ
            END-IF.
 
-           IF 
-              SORTED-ONE-ACCT-NUMBER = SORTED-THREE-ACCT-NUMBER AND 
-              SORTED-ONE-TIMESTAMP > SORTED-THREE-TIMESTAMP
-           THEN 
+           IF PICK-THREE
+           THEN
               WRITE SORTED-TRANS-RECORD FROM SORTED-T71-THREE-RECORD
-              DISPLAY "[ TS] ONE > THREE: " SORTED-TRANS-RECORD
-              READ SORTED-T71-THREE-FILE 
+              DISPLAY "[713]: " SORTED-TRANS-RECORD
+              READ SORTED-T71-THREE-FILE
                  AT END
                     MOVE HIGH-VALUES TO SORTED-T71-THREE-RECORD
                     SET SORTED-THREE-FILE-EOF-REACHED TO TRUE
-                    DISPLAY "~~~~~~~~~~~~> EOF: SORTED-T71-THREE-FILE"
+                    DISPLAY "              EOF: SORTED-T71-THREE-FILE"
               END-READ
            END-IF.
 
-           IF SORTED-ONE-ACCT-NUMBER < SORTED-THREE-ACCT-NUMBER 
-           THEN 
-              WRITE SORTED-TRANS-RECORD FROM SORTED-T71-ONE-RECORD
-              DISPLAY "[NUM] ONE < THREE: " SORTED-TRANS-RECORD
-              READ SORTED-T71-ONE-FILE 
+           IF PICK-FIVE
+           THEN
+              WRITE SORTED-TRANS-RECORD FROM SORTED-T71-FIVE-RECORD
+              DISPLAY "[715]: " SORTED-TRANS-RECORD
+              READ SORTED-T71-FIVE-FILE
                  AT END
-                    MOVE HIGH-VALUES TO SORTED-T71-ONE-RECORD
-                    SET SORTED-ONE-FILE-EOF-REACHED TO TRUE
-                    DISPLAY "~~~~~~~~~~~~> EOF: SORTED-T71-ONE-FILE"
+                    MOVE HIGH-VALUES TO SORTED-T71-FIVE-RECORD
+                    SET SORTED-FIVE-FILE-EOF-REACHED TO TRUE
+                    DISPLAY "              EOF: SORTED-T71-FIVE-FILE"
               END-READ
            END-IF.
 
-           IF SORTED-ONE-ACCT-NUMBER > SORTED-THREE-ACCT-NUMBER 
-           THEN 
-              WRITE SORTED-TRANS-RECORD FROM SORTED-T71-THREE-RECORD
-              DISPLAY "[NUM] ONE > THREE: " SORTED-TRANS-RECORD
-              READ SORTED-T71-THREE-FILE 
+           IF PICK-STANDING
+           THEN
+              WRITE SORTED-TRANS-RECORD FROM SORTED-STANDING-RECORD
+              DISPLAY "[STANDING]: " SORTED-TRANS-RECORD
+              READ SORTED-STANDING-FILE
                  AT END
-                    MOVE HIGH-VALUES TO SORTED-T71-THREE-RECORD
-                    SET SORTED-THREE-FILE-EOF-REACHED TO TRUE
-                    DISPLAY "~~~~~~~~~~~~> EOF: SORTED-T71-THREE-FILE"
+                    MOVE HIGH-VALUES TO SORTED-STANDING-RECORD
+                    SET SORTED-STANDING-FILE-EOF-REACHED TO TRUE
+                    DISPLAY "              EOF: SORTED-STANDING-FILE"
               END-READ
            END-IF.
-           
-           IF 
-              NOT SORTED-ONE-FILE-EOF-REACHED OR 
-              NOT SORTED-THREE-FILE-EOF-REACHED  
-           THEN 
-             GO TO MERGE-TRANS-FILES 
+
+           IF
+              NOT SORTED-ONE-FILE-EOF-REACHED OR
+              NOT SORTED-THREE-FILE-EOF-REACHED OR
+              NOT SORTED-FIVE-FILE-EOF-REACHED OR
+              NOT SORTED-STANDING-FILE-EOF-REACHED
+           THEN
+             GO TO MERGE-TRANS-FILES
            END-IF.
-           
+
            DISPLAY " "
-           DISPLAY "MERGED: [TWO] TRANSACTION FILES"
-           CLOSE SORTED-T71-ONE-FILE, SORTED-T71-THREE-FILE.
+           MOVE "MERGED: [FOUR] TRANSACTION FILES" TO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT
+           CLOSE SORTED-T71-ONE-FILE, SORTED-T71-THREE-FILE,
+              SORTED-T71-FIVE-FILE, SORTED-STANDING-FILE.
            CLOSE SORTED-TRANS-FILE.
            GO TO UPDATE-MASTER-FILE.
 
        UPDATE-MASTER-FILE.
            IF NEXT-ACCT
-           THEN 
-              IF ITERATION-INITIALIZED 
-              THEN 
+           THEN
+              IF ITERATION-INITIALIZED
+              THEN
+                 IF VELOCITY-ACCT-NUMBER = MSTR-ACCT-NUMBER AND
+                    (VELOCITY-DEBIT-COUNT > VELOCITY-COUNT-THRESHOLD OR
+                     VELOCITY-DEBIT-TOTAL > VELOCITY-AMOUNT-THRESHOLD)
+                 THEN
+                    IF NOT VELOCITY-REPORT-IS-OPEN
+                    THEN
+                       IF RUN-WAS-RESUMED
+                       THEN
+                          OPEN EXTEND VELOCITY-REPORT-FILE
+                       ELSE
+                          OPEN OUTPUT VELOCITY-REPORT-FILE
+                       END-IF
+                       SET VELOCITY-REPORT-IS-OPEN TO TRUE
+                    END-IF
+                    MOVE VELOCITY-ACCT-NUMBER  TO VX-ACCT-NUMBER
+                    MOVE VELOCITY-CURRENT-DAY  TO VX-DAY
+                    MOVE VELOCITY-DEBIT-COUNT  TO VX-COUNT
+                    MOVE VELOCITY-DEBIT-TOTAL  TO VX-TOTAL
+                    WRITE VELOCITY-REPORT-RECORD FROM
+                       VELOCITY-EXCEPTION-BUFFER
+                    STRING "~~~~~~~~~~~~~~~> VELOCITY EXCEPTION: "
+                       "ACCT " VELOCITY-ACCT-NUMBER " ON "
+                       VELOCITY-CURRENT-DAY " -- " VELOCITY-DEBIT-COUNT
+                       " DEBIT(S) TOTALING " VELOCITY-DEBIT-TOTAL
+                       DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+                    PERFORM LOG-RUN-EVENT
+                    DISPLAY " "
+                 END-IF
+                 MOVE 0 TO VELOCITY-ACCT-NUMBER
+                 MOVE 0 TO VELOCITY-CURRENT-DAY
+                 MOVE 0 TO VELOCITY-DEBIT-COUNT
+                 MOVE 0 TO VELOCITY-DEBIT-TOTAL
+
+                 MOVE MSTR-ACCT-HOLDER-NAME TO LC-HOLDER-NAME
+                 MOVE MSTR-ACCT-NUMBER      TO LC-ACCT-NUMBER
+                 MOVE MSTR-ACCT-SIGN        TO LC-SIGN
+                 MOVE MSTR-ACCT-BALANCE-UNSIGNED TO LC-BALANCE
+                 WRITE LEDGER-RECORD FROM LEDGER-CLOSE-BUFFER
+
                  WRITE UPDATED-MASTER-RECORD FROM MASTER-RECORD
                  DISPLAY "WRITTEN BALANCE: " UPDATED-ACCT-BALANCE
                  DISPLAY " "
+
+                 OPEN OUTPUT CHECKPOINT-FILE
+                 MOVE MSTR-ACCT-NUMBER TO CKPT-LAST-ACCT
+                 IF RECON-NET-CHANGE < 0
+                 THEN
+                    MOVE "-" TO CKPT-NET-CHANGE-SIGN
+                    MULTIPLY RECON-NET-CHANGE BY -1 GIVING
+                       CKPT-NET-CHANGE-UNSIGNED
+                 ELSE
+                    MOVE "+" TO CKPT-NET-CHANGE-SIGN
+                    MOVE RECON-NET-CHANGE TO CKPT-NET-CHANGE-UNSIGNED
+                 END-IF
+                 WRITE CHECKPOINT-RECORD
+                 CLOSE CHECKPOINT-FILE
+
                  CLOSE SORTED-TRANS-FILE
                  OPEN INPUT SORTED-TRANS-FILE
               END-IF
 
               IF NOT ITERATION-INITIALIZED
-              THEN 
+              THEN
                  OPEN INPUT MASTER-FILE, SORTED-TRANS-FILE
-                 OPEN OUTPUT UPDATED-MASTER-FILE
+                 OPEN INPUT CHECKPOINT-FILE
+                 IF CHECKPOINT-FILE-NOT-FOUND
+                 THEN
+                    OPEN OUTPUT UPDATED-MASTER-FILE
+                 ELSE
+                    READ CHECKPOINT-FILE
+                       AT END MOVE 0 TO CKPT-LAST-ACCT
+                    END-READ
+                    CLOSE CHECKPOINT-FILE
+                    MOVE CKPT-LAST-ACCT TO CHECKPOINT-LAST-ACCT
+                    IF CHECKPOINT-LAST-ACCT > 0
+                    THEN
+                       SET IS-RESTARTING-RUN TO TRUE
+                       SET RUN-WAS-RESUMED TO TRUE
+                       OPEN EXTEND UPDATED-MASTER-FILE
+                       IF CKPT-NET-CHANGE-SIGN = "-"
+                       THEN
+                          MULTIPLY CKPT-NET-CHANGE-UNSIGNED BY -1
+                             GIVING RECON-NET-CHANGE
+                       ELSE
+                          MOVE CKPT-NET-CHANGE-UNSIGNED TO
+                             RECON-NET-CHANGE
+                       END-IF
+                       STRING "=====> RESUMING AFTER LAST COMMITTED "
+                          "ACCOUNT: " CHECKPOINT-LAST-ACCT
+                          DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+                       PERFORM LOG-RUN-EVENT
+                    ELSE
+                       OPEN OUTPUT UPDATED-MASTER-FILE
+                    END-IF
+                 END-IF
                  SET ITERATION-INITIALIZED TO TRUE
               END-IF
 
-              READ MASTER-FILE 
+              IF IS-RESTARTING-RUN
+              THEN
+                 GO TO SKIP-TO-CHECKPOINT
+              END-IF
+
+              READ MASTER-FILE
                  AT END
                     SET MASTER-FILE-EOF-REACHED TO TRUE
-                    DISPLAY "EOF: MASTER-FILE"
-                    DISPLAY "=========================================="
-                    CLOSE MASTER-FILE, UPDATED-MASTER-FILE
-                    CLOSE SORTED-TRANS-FILE 
-                    GO TO GENERATE-NEGATIVE-REPORT
+                    GO TO MASTER-FILE-EXHAUSTED
               END-READ
-              SET FINDING-TRANSACTION TO TRUE
-              DISPLAY "=========================================="
-              DISPLAY MASTER-RECORD 
+              GO TO BEGIN-ACCT-PROCESSING
+           END-IF.
+
+           GO TO MATCH-TRANSACTIONS.
+
+       SKIP-TO-CHECKPOINT.
+           READ MASTER-FILE
+              AT END
+                 SET MASTER-FILE-EOF-REACHED TO TRUE
+                 GO TO MASTER-FILE-EXHAUSTED
+           END-READ.
+
+           IF MSTR-ACCT-NUMBER NOT > CHECKPOINT-LAST-ACCT
+           THEN
+              GO TO SKIP-TO-CHECKPOINT
+           END-IF.
+
+           MOVE "N" TO RESTARTING-RUN.
+           GO TO BEGIN-ACCT-PROCESSING.
+
+       MASTER-FILE-EXHAUSTED.
+           MOVE "EOF: MASTER-FILE" TO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT
+           DISPLAY "=========================================="
+
+           CLOSE MASTER-FILE.
+           OPEN INPUT MASTER-FILE.
+           READ MASTER-FILE
+              AT END SET MASTER-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           READ SORTED-TRANS-FILE
+              AT END SET SORTED-TRANS-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           GO TO SUSPENSE-SCAN.
+
+       SUSPENSE-SCAN.
+           IF SORTED-TRANS-FILE-EOF-REACHED
+           THEN
+              GO TO SUSPENSE-SCAN-EXIT
+           END-IF.
+
+           IF NOT MASTER-FILE-EOF-REACHED AND
+              SORTED-TRANS-ACCT-NUMBER > MSTR-ACCT-NUMBER
+           THEN
+              READ MASTER-FILE
+                 AT END SET MASTER-FILE-EOF-REACHED TO TRUE
+              END-READ
+              GO TO SUSPENSE-SCAN
+           END-IF.
+
+           IF NOT MASTER-FILE-EOF-REACHED AND
+              SORTED-TRANS-ACCT-NUMBER = MSTR-ACCT-NUMBER
+           THEN
+              READ SORTED-TRANS-FILE
+                 AT END SET SORTED-TRANS-FILE-EOF-REACHED TO TRUE
+              END-READ
+              GO TO SUSPENSE-SCAN
+           END-IF.
+
+           IF NOT SUSPENSE-IS-OPEN
+           THEN
+              OPEN OUTPUT SUSPENSE-FILE
+              SET SUSPENSE-IS-OPEN TO TRUE
+           END-IF.
+           WRITE SUSPENSE-RECORD FROM SORTED-TRANS-RECORD.
+           ADD 1 TO SUSPENSE-COUNT.
+           READ SORTED-TRANS-FILE
+              AT END SET SORTED-TRANS-FILE-EOF-REACHED TO TRUE
+           END-READ.
+           GO TO SUSPENSE-SCAN.
+
+       SUSPENSE-SCAN-EXIT.
+           IF SUSPENSE-COUNT > 0
+           THEN
+              STRING "~~~~~~~~~~~~~~~> " SUSPENSE-COUNT
+                 " UNMATCHED TRANSACTION(S) WRITTEN TO SUSPENSE FILE"
+                 DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+           END-IF.
+           IF SUSPENSE-IS-OPEN
+           THEN
+              CLOSE SUSPENSE-FILE
+           END-IF.
+
+           CLOSE MASTER-FILE, UPDATED-MASTER-FILE
+           CLOSE SORTED-TRANS-FILE
+           IF FROZEN-REJECT-IS-OPEN
+           THEN
+              CLOSE FROZEN-REJECT-FILE
+           END-IF
+           IF LEDGER-IS-OPEN
+           THEN
+              CLOSE LEDGER-FILE
+           END-IF
+           IF VELOCITY-REPORT-IS-OPEN
+           THEN
+              CLOSE VELOCITY-REPORT-FILE
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CKPT-LAST-ACCT
+           MOVE "+" TO CKPT-NET-CHANGE-SIGN
+           MOVE 0 TO CKPT-NET-CHANGE-UNSIGNED
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+
+           GO TO GENERATE-NEGATIVE-REPORT.
+
+       BEGIN-ACCT-PROCESSING.
+           SET FINDING-TRANSACTION TO TRUE
+           DISPLAY "=========================================="
+           DISPLAY MASTER-RECORD
+           DISPLAY " "
+           DISPLAY "TRANSAC ITERATION RECORDS: "
+
+           IF NOT LEDGER-IS-OPEN
+           THEN
+              IF RUN-WAS-RESUMED
+              THEN
+                 OPEN EXTEND LEDGER-FILE
+              ELSE
+                 OPEN OUTPUT LEDGER-FILE
+              END-IF
+              SET LEDGER-IS-OPEN TO TRUE
+           END-IF
+           MOVE MSTR-ACCT-HOLDER-NAME TO LO-HOLDER-NAME
+           MOVE MSTR-ACCT-NUMBER      TO LO-ACCT-NUMBER
+           MOVE MSTR-ACCT-SIGN        TO LO-SIGN
+           MOVE MSTR-ACCT-BALANCE-UNSIGNED TO LO-BALANCE
+           WRITE LEDGER-RECORD FROM LEDGER-OPEN-BUFFER.
+
+           IF IS-INTEREST-ACCRUAL-DAY AND MSTR-ACCT-ACTIVE AND
+              MSTR-ACCT-POSITIVE
+           THEN
+              COMPUTE INTEREST-AMOUNT ROUNDED =
+                 MSTR-ACCT-BALANCE-UNSIGNED * MONTHLY-INTEREST-RATE
+              IF INTEREST-AMOUNT > 0
+              THEN
+                 ADD INTEREST-AMOUNT TO MSTR-ACCT-BALANCE-UNSIGNED
+                 ADD INTEREST-AMOUNT TO RECON-NET-CHANGE
+                 STRING "~~~~~~~~~~~~~~~>  INTEREST POSTED: "
+                    INTEREST-AMOUNT DELIMITED BY SIZE
+                    INTO RUN-LOG-MESSAGE
+                 PERFORM LOG-RUN-EVENT
+                 DISPLAY " "
+                 MOVE "I"                        TO LD-OPERATION
+                 MOVE INTEREST-AMOUNT            TO LD-AMOUNT
+                 MOVE MSTR-ACCT-SIGN             TO LD-SIGN
+                 MOVE MSTR-ACCT-BALANCE-UNSIGNED TO LD-BALANCE
+                 WRITE LEDGER-RECORD FROM LEDGER-DETAIL-BUFFER
+              END-IF
+           END-IF.
+
+           IF MSTR-ACCT-SIGN = "+"
+           THEN
+              MOVE MSTR-ACCT-BALANCE-UNSIGNED TO ALU-REGISTER
+           END-IF
+           IF MSTR-ACCT-SIGN = "-"
+           THEN
+              MOVE MSTR-ACCT-BALANCE-UNSIGNED TO ALU-REGISTER
+              MULTIPLY ALU-REGISTER BY -1 GIVING ALU-REGISTER
+           END-IF.
+
+           IF MSTR-ACCT-ACTIVE AND
+              ALU-REGISTER < MIN-BALANCE-THRESHOLD
+           THEN
+              SUBTRACT MAINTENANCE-FEE-AMOUNT FROM ALU-REGISTER
+                 GIVING ALU-REGISTER
+              IF ALU-REGISTER IS NEGATIVE
+              THEN
+                 MOVE "-" TO MSTR-ACCT-SIGN
+                 MULTIPLY ALU-REGISTER BY -1 GIVING ALU-REGISTER
+              ELSE
+                 MOVE "+" TO MSTR-ACCT-SIGN
+              END-IF
+              MOVE ALU-REGISTER TO MSTR-ACCT-BALANCE-UNSIGNED
+              SUBTRACT MAINTENANCE-FEE-AMOUNT FROM RECON-NET-CHANGE
+
+              STRING "~~~~~~~~~~~~~~~>  LOW-BALANCE FEE ASSESSED: "
+                 MAINTENANCE-FEE-AMOUNT DELIMITED BY SIZE
+                 INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
               DISPLAY " "
-              DISPLAY "TRANSAC ITERATION RECORDS: "
+              MOVE "F"                        TO LD-OPERATION
+              MOVE MAINTENANCE-FEE-AMOUNT     TO LD-AMOUNT
+              MOVE MSTR-ACCT-SIGN             TO LD-SIGN
+              MOVE MSTR-ACCT-BALANCE-UNSIGNED TO LD-BALANCE
+              WRITE LEDGER-RECORD FROM LEDGER-DETAIL-BUFFER
            END-IF.
 
+           GO TO MATCH-TRANSACTIONS.
+
+       MATCH-TRANSACTIONS.
            READ SORTED-TRANS-FILE
               AT END
                  SET NEXT-ACCT TO TRUE
                  DISPLAY "EOF: SORTED-TRANSAC-FILE"
                  DISPLAY " "
-                 GO TO UPDATE-MASTER-FILE 
+                 GO TO UPDATE-MASTER-FILE
            END-READ.
-           
-           IF 
+
+           IF
               UPDATING-ACCT-TRANSACTION AND
-              NOT SORTED-TRANS-ACCT-NUMBER = MSTR-ACCT-NUMBER 
-           THEN 
+              NOT SORTED-TRANS-ACCT-NUMBER = MSTR-ACCT-NUMBER
+           THEN
               SET NEXT-ACCT TO TRUE
               DISPLAY "~~> ANOTHER ACCT TRANSAC DETECTED: "
               DISPLAY "> " SORTED-TRANS-RECORD  " <"
@@ -338,48 +2154,118 @@
               GO TO UPDATE-MASTER-FILE
            END-IF.
            DISPLAY "> " SORTED-TRANS-RECORD  " <".
-   
-           IF SORTED-TRANS-ACCT-NUMBER = MSTR-ACCT-NUMBER 
-           THEN 
+
+           IF SORTED-TRANS-ACCT-NUMBER = MSTR-ACCT-NUMBER
+           THEN
               SET UPDATING-ACCT-TRANSACTION TO TRUE
+
+              IF MSTR-ACCT-FROZEN
+              THEN
+                 IF
+                    NOT FROZEN-REJECT-FILE-ALREADY-OPEN
+                 THEN
+                    OPEN OUTPUT FROZEN-REJECT-FILE
+                    SET FROZEN-REJECT-IS-OPEN TO TRUE
+                 END-IF
+                 WRITE FROZEN-REJECT-RECORD FROM SORTED-TRANS-RECORD
+                 STRING "~~~~~~~~~~~~~~~> ACCOUNT FROZEN: TRANSACTION "
+                    "REJECTED" DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+                 PERFORM LOG-RUN-EVENT
+                 DISPLAY " "
+                 GO TO UPDATE-MASTER-FILE
+              END-IF
+
               IF MSTR-ACCT-SIGN = "+"
-              THEN 
+              THEN
                  MOVE MSTR-ACCT-BALANCE-UNSIGNED TO ALU-REGISTER
               END-IF
               IF MSTR-ACCT-SIGN = "-"
-              THEN 
+              THEN
                  MOVE MSTR-ACCT-BALANCE-UNSIGNED TO ALU-REGISTER
                  MULTIPLY ALU-REGISTER BY -1 GIVING ALU-REGISTER
               END-IF
               DISPLAY "~~~~~~~~~~~~~~~> ORIGINAL BALANCE: " ALU-REGISTER
-              DISPLAY "~~~~~~~~~~~~~~~>      TRANSACTION: " 
-                 SORTED-TRANS-OPERATION "         " SORTED-TRANS-AMOUNT 
-
-              IF SORTED-TRANS-OPERATION = "D"
-              THEN 
-                 ADD SORTED-TRANS-AMOUNT TO ALU-REGISTER 
-                    GIVING ALU-REGISTER 
-                 IF ALU-REGISTER IS POSITIVE 
-                 THEN 
+              DISPLAY "~~~~~~~~~~~~~~~>      TRANSACTION: "
+                 SORTED-TRANS-OPERATION "         " SORTED-TRANS-AMOUNT
+
+              IF SORTED-TRANS-OPERATION = "D" OR
+                 SORTED-TRANS-OPERATION = "Y"
+              THEN
+                 ADD SORTED-TRANS-AMOUNT TO ALU-REGISTER
+                    GIVING ALU-REGISTER
+                 ADD SORTED-TRANS-AMOUNT TO RECON-NET-CHANGE
+                 IF ALU-REGISTER IS POSITIVE
+                 THEN
                     MOVE "+" TO MSTR-ACCT-SIGN
                  END-IF
               END-IF
-              IF SORTED-TRANS-OPERATION = "W"
-              THEN 
-                 SUBTRACT SORTED-TRANS-AMOUNT FROM ALU-REGISTER  
-                    GIVING ALU-REGISTER 
-                 IF ALU-REGISTER IS NEGATIVE 
-                 THEN 
-                    MOVE "-" TO MSTR-ACCT-SIGN 
-                 END-IF 
+              IF SORTED-TRANS-OPERATION = "W" OR
+                 SORTED-TRANS-OPERATION = "X"
+              THEN
+                 SUBTRACT SORTED-TRANS-AMOUNT FROM ALU-REGISTER
+                    GIVING ALU-REGISTER
+                 SUBTRACT SORTED-TRANS-AMOUNT FROM RECON-NET-CHANGE
+                 IF ALU-REGISTER IS NEGATIVE
+                 THEN
+                    MOVE "-" TO MSTR-ACCT-SIGN
+                 END-IF
+
+                 MOVE SORTED-TRANS-TIMESTAMP(1:8) TO
+                    TRANS-DAY-OF-TRANSACTION
+                 IF VELOCITY-ACCT-NUMBER NOT = MSTR-ACCT-NUMBER OR
+                    VELOCITY-CURRENT-DAY NOT = TRANS-DAY-OF-TRANSACTION
+                 THEN
+                    IF VELOCITY-DEBIT-COUNT > VELOCITY-COUNT-THRESHOLD
+                       OR
+                       VELOCITY-DEBIT-TOTAL > VELOCITY-AMOUNT-THRESHOLD
+                    THEN
+                       IF NOT VELOCITY-REPORT-IS-OPEN
+                       THEN
+                          IF RUN-WAS-RESUMED
+                          THEN
+                             OPEN EXTEND VELOCITY-REPORT-FILE
+                          ELSE
+                             OPEN OUTPUT VELOCITY-REPORT-FILE
+                          END-IF
+                          SET VELOCITY-REPORT-IS-OPEN TO TRUE
+                       END-IF
+                       MOVE VELOCITY-ACCT-NUMBER  TO VX-ACCT-NUMBER
+                       MOVE VELOCITY-CURRENT-DAY  TO VX-DAY
+                       MOVE VELOCITY-DEBIT-COUNT  TO VX-COUNT
+                       MOVE VELOCITY-DEBIT-TOTAL  TO VX-TOTAL
+                       WRITE VELOCITY-REPORT-RECORD FROM
+                          VELOCITY-EXCEPTION-BUFFER
+                       STRING "~~~~~~~~~~~~~~~> VELOCITY EXCEPTION: "
+                          "ACCT " VELOCITY-ACCT-NUMBER " ON "
+                          VELOCITY-CURRENT-DAY " -- "
+                          VELOCITY-DEBIT-COUNT
+                          " DEBIT(S) TOTALING " VELOCITY-DEBIT-TOTAL
+                          DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+                       PERFORM LOG-RUN-EVENT
+                       DISPLAY " "
+                    END-IF
+                    MOVE MSTR-ACCT-NUMBER        TO VELOCITY-ACCT-NUMBER
+                    MOVE TRANS-DAY-OF-TRANSACTION TO
+                       VELOCITY-CURRENT-DAY
+                    MOVE 0 TO VELOCITY-DEBIT-COUNT
+                    MOVE 0 TO VELOCITY-DEBIT-TOTAL
+                 END-IF
+                 ADD 1 TO VELOCITY-DEBIT-COUNT
+                 ADD SORTED-TRANS-AMOUNT TO VELOCITY-DEBIT-TOTAL
               END-IF
               DISPLAY "~~~~~~~~~~~~~~~>  UPDATED BALANCE: " ALU-REGISTER
               DISPLAY " "
 
               MOVE ALU-REGISTER TO MSTR-ACCT-BALANCE-UNSIGNED
+
+              MOVE SORTED-TRANS-OPERATION TO LD-OPERATION
+              MOVE SORTED-TRANS-AMOUNT    TO LD-AMOUNT
+              MOVE MSTR-ACCT-SIGN         TO LD-SIGN
+              MOVE MSTR-ACCT-BALANCE-UNSIGNED TO LD-BALANCE
+              WRITE LEDGER-RECORD FROM LEDGER-DETAIL-BUFFER
            END-IF.
 
-           GO TO UPDATE-MASTER-FILE.
+           GO TO MATCH-TRANSACTIONS.
 
        GENERATE-NEGATIVE-REPORT.
            IF 
@@ -390,23 +2276,203 @@
               OPEN OUTPUT NEGATIVE-REPORT-FILE
            END-IF.
 
-           READ UPDATED-MASTER-FILE 
-              AT END 
-                 DISPLAY "=================END REPORT================="
+           READ UPDATED-MASTER-FILE
+              AT END
+                 MOVE "=================END REPORT================="
+                    TO RUN-LOG-MESSAGE
+                 PERFORM LOG-RUN-EVENT
                  DISPLAY " "
                  CLOSE UPDATED-MASTER-FILE, NEGATIVE-REPORT-FILE
-                 STOP RUN
+                 GO TO TAKE-MASTER-BACKUP
            END-READ.
 
-           IF UPDATED-ACCT-NEGATIVE 
-           THEN 
+           MOVE UPDATED-ACCT-BALANCE-UNSIGNED TO ALU-REGISTER.
+           IF UPDATED-ACCT-NEGATIVE
+           THEN
+              MULTIPLY ALU-REGISTER BY -1 GIVING ALU-REGISTER
+           END-IF.
+           ADD ALU-REGISTER TO RECON-NEW-TOTAL.
+
+           IF ALU-REGISTER < 0 - UPDATED-ACCT-OVERDRAFT-LIMIT
+           THEN
               MOVE UPDATED-ACCT-HOLDER-NAME TO BARRED-ACCT-HOLDER-NAME
               MOVE UPDATED-ACCT-NUMBER TO BARRED-ACCT-NUMBER
               MOVE UPDATED-ACCT-BALANCE TO BARRED-BALANCE
               WRITE REPORT-RECORD FROM BARRED-ACCT-BUFFER
-              DISPLAY REPORT-RECORD 
+              DISPLAY REPORT-RECORD
            END-IF.
 
            GO TO GENERATE-NEGATIVE-REPORT.
 
+       TAKE-MASTER-BACKUP.
+           IF NOT MASTER-FILE-ALREADY-OPEN OR
+              NOT BACKUP-MASTER-FILE-ALREADY-OPEN
+           THEN
+              MOVE FUNCTION CURRENT-DATE(1:8) TO PROMOTE-DATE-STAMP
+              STRING "master_" PROMOTE-DATE-STAMP ".bak"
+                 DELIMITED BY SIZE INTO BACKUP-MASTER-FILE-NAME
+              OPEN INPUT MASTER-FILE
+              OPEN OUTPUT BACKUP-MASTER-FILE
+           END-IF.
+
+           READ MASTER-FILE
+              AT END
+                 CLOSE MASTER-FILE, BACKUP-MASTER-FILE
+                 STRING "=====> MASTER FILE BACKED UP TO: "
+                    BACKUP-MASTER-FILE-NAME DELIMITED BY SIZE
+                    INTO RUN-LOG-MESSAGE
+                 PERFORM LOG-RUN-EVENT
+                 GO TO RECONCILE-MASTER-TOTALS
+           END-READ.
+
+           MOVE MSTR-ACCT-BALANCE-UNSIGNED TO ALU-REGISTER.
+           IF MSTR-ACCT-SIGN = "-"
+           THEN
+              MULTIPLY ALU-REGISTER BY -1 GIVING ALU-REGISTER
+           END-IF.
+           ADD ALU-REGISTER TO RECON-OLD-TOTAL.
+
+           WRITE BACKUP-MASTER-RECORD FROM MASTER-RECORD.
+           GO TO TAKE-MASTER-BACKUP.
+
+       RECONCILE-MASTER-TOTALS.
+           COMPUTE RECON-EXPECTED-TOTAL =
+              RECON-OLD-TOTAL + RECON-NET-CHANGE.
+           COMPUTE RECON-DIFFERENCE =
+              RECON-NEW-TOTAL - RECON-EXPECTED-TOTAL.
+
+           IF RECON-DIFFERENCE = 0
+           THEN
+              STRING "=====> BALANCE RECONCILIATION OK -- OLD "
+                 RECON-OLD-TOTAL " + NET CHANGE " RECON-NET-CHANGE
+                 " = NEW " RECON-NEW-TOTAL
+                 DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+              PERFORM LOG-RUN-EVENT
+              GO TO PROMOTE-MASTER-FILE
+           END-IF.
+
+           SET RECON-OUT-OF-BALANCE TO TRUE.
+           OPEN OUTPUT RECONCILE-REPORT-FILE.
+           MOVE RECON-OLD-TOTAL TO RX-OLD-TOTAL.
+           MOVE RECON-EXPECTED-TOTAL TO RX-EXPECTED-TOTAL.
+           MOVE RECON-NEW-TOTAL TO RX-NEW-TOTAL.
+           MOVE RECON-DIFFERENCE TO RX-DIFFERENCE.
+           WRITE RECONCILE-REPORT-RECORD FROM
+              RECONCILE-EXCEPTION-BUFFER.
+           DISPLAY RECONCILE-REPORT-RECORD.
+           CLOSE RECONCILE-REPORT-FILE.
+
+           STRING "~~~~~~~~~~~~~~~> BALANCE RECONCILIATION FAILED -- "
+              "MASTER FILE NOT PROMOTED, SEE RECONCILE.RPT"
+              DELIMITED BY SIZE INTO RUN-LOG-MESSAGE
+           PERFORM LOG-RUN-EVENT.
+           IF RUN-LOG-IS-OPEN
+           THEN
+              CLOSE RUN-LOG-FILE
+           END-IF.
+           STOP RUN.
+
+       PROMOTE-MASTER-FILE.
+           IF NOT UPDATED-FILE-ALREADY-OPEN
+           THEN
+              OPEN INPUT UPDATED-MASTER-FILE
+              OPEN OUTPUT MASTER-FILE
+           END-IF.
+
+           READ UPDATED-MASTER-FILE
+              AT END
+                 CLOSE UPDATED-MASTER-FILE, MASTER-FILE
+                 STRING "=====> MASTER FILE PROMOTED FROM "
+                    "UPDATEDMASTER.TXT" DELIMITED BY SIZE
+                    INTO RUN-LOG-MESSAGE
+                 PERFORM LOG-RUN-EVENT
+                 GO TO CLEAR-TERMINAL-FILES
+           END-READ.
+
+           WRITE MASTER-RECORD FROM UPDATED-MASTER-RECORD.
+           GO TO PROMOTE-MASTER-FILE.
+
+       CLEAR-TERMINAL-FILES.
+           PERFORM ARCHIVE-ONE-TO-PRIOR THRU ARCHIVE-ONE-TO-PRIOR-EXIT.
+           PERFORM ARCHIVE-THREE-TO-PRIOR THRU
+              ARCHIVE-THREE-TO-PRIOR-EXIT.
+           PERFORM ARCHIVE-FIVE-TO-PRIOR THRU
+              ARCHIVE-FIVE-TO-PRIOR-EXIT.
+           OPEN OUTPUT T71-ONE-FILE.
+           CLOSE T71-ONE-FILE.
+           OPEN OUTPUT T71-THREE-FILE.
+           CLOSE T71-THREE-FILE.
+           OPEN OUTPUT T71-FIVE-FILE.
+           CLOSE T71-FIVE-FILE.
+           STRING "=====> ATM TERMINAL FILES CLEARED -- TRANSACTIONS "
+              "NOW REFLECTED IN MASTER.TXT, PRIOR CYCLE PRESERVED "
+              "FOR VOIDTRAN" DELIMITED BY SIZE
+              INTO RUN-LOG-MESSAGE.
+           PERFORM LOG-RUN-EVENT.
+           IF RUN-LOG-IS-OPEN
+           THEN
+              CLOSE RUN-LOG-FILE
+           END-IF.
+           STOP RUN.
+
+       ARCHIVE-ONE-TO-PRIOR.
+           OPEN INPUT T71-ONE-FILE.
+           OPEN OUTPUT PRIOR-ONE-FILE.
+           READ T71-ONE-FILE
+              AT END GO TO ARCHIVE-ONE-TO-PRIOR-DONE
+           END-READ.
+
+       ARCHIVE-ONE-TO-PRIOR-LOOP.
+           WRITE PRIOR-ONE-RECORD FROM T71-ONE-RECORD.
+           READ T71-ONE-FILE
+              AT END GO TO ARCHIVE-ONE-TO-PRIOR-DONE
+           END-READ.
+           GO TO ARCHIVE-ONE-TO-PRIOR-LOOP.
+
+       ARCHIVE-ONE-TO-PRIOR-DONE.
+           CLOSE T71-ONE-FILE, PRIOR-ONE-FILE.
+
+       ARCHIVE-ONE-TO-PRIOR-EXIT.
+           EXIT.
+
+       ARCHIVE-THREE-TO-PRIOR.
+           OPEN INPUT T71-THREE-FILE.
+           OPEN OUTPUT PRIOR-THREE-FILE.
+           READ T71-THREE-FILE
+              AT END GO TO ARCHIVE-THREE-TO-PRIOR-DONE
+           END-READ.
+
+       ARCHIVE-THREE-TO-PRIOR-LOOP.
+           WRITE PRIOR-THREE-RECORD FROM T71-THREE-RECORD.
+           READ T71-THREE-FILE
+              AT END GO TO ARCHIVE-THREE-TO-PRIOR-DONE
+           END-READ.
+           GO TO ARCHIVE-THREE-TO-PRIOR-LOOP.
+
+       ARCHIVE-THREE-TO-PRIOR-DONE.
+           CLOSE T71-THREE-FILE, PRIOR-THREE-FILE.
+
+       ARCHIVE-THREE-TO-PRIOR-EXIT.
+           EXIT.
+
+       ARCHIVE-FIVE-TO-PRIOR.
+           OPEN INPUT T71-FIVE-FILE.
+           OPEN OUTPUT PRIOR-FIVE-FILE.
+           READ T71-FIVE-FILE
+              AT END GO TO ARCHIVE-FIVE-TO-PRIOR-DONE
+           END-READ.
+
+       ARCHIVE-FIVE-TO-PRIOR-LOOP.
+           WRITE PRIOR-FIVE-RECORD FROM T71-FIVE-RECORD.
+           READ T71-FIVE-FILE
+              AT END GO TO ARCHIVE-FIVE-TO-PRIOR-DONE
+           END-READ.
+           GO TO ARCHIVE-FIVE-TO-PRIOR-LOOP.
+
+       ARCHIVE-FIVE-TO-PRIOR-DONE.
+           CLOSE T71-FIVE-FILE, PRIOR-FIVE-FILE.
+
+       ARCHIVE-FIVE-TO-PRIOR-EXIT.
+           EXIT.
+
        END PROGRAM CENTRAL.
