@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMAINT.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              MASTER-FILE ASSIGN DYNAMIC MASTER-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS MASTER-FILE-STATUS.
+
+           SELECT
+              NEW-MASTER-FILE ASSIGN DYNAMIC NEW-MASTER-FILE-DSN
+              ORGANIZATION IS LINE SEQUENTIAL
+              ACCESS MODE IS SEQUENTIAL
+              FILE STATUS IS NEW-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           02 MSTR-ACCT-HOLDER-NAME            PIC X(20).
+           02 MSTR-ACCT-INFO.
+              03 MSTR-ACCT-NUMBER              PIC 9(16).
+              03 MSTR-ACCT-PASSWORD            PIC 9(6).
+           02 MSTR-ACCT-SIGN                   PIC X.
+              88 MSTR-ACCT-POSITIVE            VALUE "+".
+              88 MSTR-ACCT-NEGATIVE            VALUE "-".
+           02 MSTR-ACCT-BALANCE-UNSIGNED       PIC 9(13)V9(2).
+           02 MSTR-ACCT-STATUS                 PIC X.
+              88 MSTR-ACCT-ACTIVE              VALUE "A".
+              88 MSTR-ACCT-FROZEN              VALUE "F".
+           02 MSTR-ACCT-OVERDRAFT-LIMIT        PIC 9(9)V9(2).
+
+       FD  NEW-MASTER-FILE.
+       01  NEW-MASTER-RECORD.
+           02 NEW-MSTR-ACCT-HOLDER-NAME        PIC X(20).
+           02 NEW-MSTR-ACCT-INFO.
+              03 NEW-MSTR-ACCT-NUMBER          PIC 9(16).
+              03 NEW-MSTR-ACCT-PASSWORD        PIC 9(6).
+           02 NEW-MSTR-ACCT-SIGN               PIC X.
+           02 NEW-MSTR-ACCT-BALANCE-UNSIGNED   PIC 9(13)V9(2).
+           02 NEW-MSTR-ACCT-STATUS             PIC X.
+           02 NEW-MSTR-ACCT-OVERDRAFT-LIMIT    PIC 9(9)V9(2).
+
+       WORKING-STORAGE SECTION.
+       01  MASTER-FILE-DSN                      PIC X(40).
+       01  NEW-MASTER-FILE-DSN                  PIC X(40).
+
+       01  MASTER-FILE-STATUS                  PIC 99.
+           88 MASTER-FILE-NOT-FOUND            VALUE 35.
+           88 MASTER-FILE-ALREADY-OPEN         VALUE 41.
+       01  NEW-MASTER-FILE-STATUS              PIC 99.
+           88 NEW-MASTER-FILE-ALREADY-OPEN     VALUE 41.
+
+       01  MAINT-CHOICE                        PIC X.
+           88 OPEN-NEW-ACCOUNT                 VALUE "O", "o".
+           88 CLOSE-EXISTING-ACCOUNT           VALUE "C", "c".
+           88 FREEZE-EXISTING-ACCOUNT          VALUE "F", "f".
+           88 UNFREEZE-EXISTING-ACCOUNT        VALUE "U", "u".
+           88 EXIT-MAINTENANCE                 VALUE "X", "x".
+
+       01  PENDING-OP                          PIC X VALUE " ".
+           88 PENDING-OPEN                     VALUE "O".
+           88 PENDING-CLOSE                    VALUE "C".
+           88 PENDING-FREEZE                   VALUE "F".
+           88 PENDING-UNFREEZE                 VALUE "U".
+
+       01  NEW-ACCT-HOLDER-NAME                PIC X(20).
+       01  NEW-ACCT-NUMBER                     PIC 9(16).
+       01  NEW-ACCT-PASSWORD                   PIC 9(6).
+       01  NEW-ACCT-BALANCE                    PIC 9(13)V9(2).
+       01  NEW-ACCT-OVERDRAFT-LIMIT            PIC 9(9)V9(2).
+       01  CLOSE-ACCT-NUMBER                   PIC 9(16).
+       01  FREEZE-ACCT-NUMBER                  PIC 9(16).
+
+       01  DUPLICATE-FOUND-FLAG                PIC X VALUE "N".
+           88 DUPLICATE-WAS-FOUND              VALUE "Y".
+       01  ACCOUNT-FOUND-FLAG                  PIC X VALUE "N".
+           88 ACCOUNT-WAS-FOUND                VALUE "Y".
+       01  INSERTED-FLAG                       PIC X VALUE "N".
+           88 ALREADY-INSERTED                 VALUE "Y".
+       01  CLOSE-REJECTED-FLAG                 PIC X VALUE "N".
+           88 CLOSE-WAS-REJECTED                VALUE "Y".
+
+       01  MASTER-EOF-FLAG                     PIC X VALUE "N".
+           88 MASTER-AT-EOF                    VALUE "Y".
+
+       PROCEDURE DIVISION.
+       INITIALIZE-FILE-NAMES.
+           ACCEPT MASTER-FILE-DSN FROM ENVIRONMENT "ATM_MASTER_FILE"
+              ON EXCEPTION MOVE "master.txt" TO MASTER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT NEW-MASTER-FILE-DSN
+              FROM ENVIRONMENT "ATM_MASTER_NEW_FILE"
+              ON EXCEPTION
+                 MOVE "master.txt.new" TO NEW-MASTER-FILE-DSN
+           END-ACCEPT.
+
+           GO TO MAIN-MENU.
+
+       MAIN-MENU.
+           MOVE "N" TO DUPLICATE-FOUND-FLAG.
+           MOVE "N" TO ACCOUNT-FOUND-FLAG.
+           MOVE "N" TO INSERTED-FLAG.
+           MOVE "N" TO CLOSE-REJECTED-FLAG.
+           MOVE "N" TO MASTER-EOF-FLAG.
+           MOVE " " TO PENDING-OP.
+
+           DISPLAY SPACES
+           DISPLAY "##############################################"
+           DISPLAY "##      Gringotts Wizarding Bank            ##"
+           DISPLAY "##      Account Maintenance                 ##"
+           DISPLAY "##############################################"
+           DISPLAY "=> PRESS O TO OPEN A NEW ACCOUNT"
+           DISPLAY "=> PRESS C TO CLOSE AN EXISTING ACCOUNT"
+           DISPLAY "=> PRESS F TO FREEZE AN EXISTING ACCOUNT"
+           DISPLAY "=> PRESS U TO UNFREEZE AN EXISTING ACCOUNT"
+           DISPLAY "=> PRESS X TO EXIT"
+           ACCEPT MAINT-CHOICE.
+
+           IF OPEN-NEW-ACCOUNT
+           THEN
+              GO TO INPUT-NEW-ACCOUNT
+           END-IF.
+
+           IF CLOSE-EXISTING-ACCOUNT
+           THEN
+              GO TO INPUT-CLOSE-ACCOUNT
+           END-IF.
+
+           IF FREEZE-EXISTING-ACCOUNT
+           THEN
+              GO TO INPUT-FREEZE-ACCOUNT
+           END-IF.
+
+           IF UNFREEZE-EXISTING-ACCOUNT
+           THEN
+              GO TO INPUT-UNFREEZE-ACCOUNT
+           END-IF.
+
+           IF EXIT-MAINTENANCE
+           THEN
+              STOP RUN
+           END-IF.
+
+           DISPLAY "=> INVALID INPUT"
+           GO TO MAIN-MENU.
+
+       INPUT-NEW-ACCOUNT.
+           DISPLAY "=> ACCOUNT HOLDER NAME"
+           ACCEPT NEW-ACCT-HOLDER-NAME.
+
+           DISPLAY "=> NEW ACCOUNT NUMBER (16 DIGITS)"
+           ACCEPT NEW-ACCT-NUMBER.
+
+           DISPLAY "=> NEW ACCOUNT PASSWORD (6 DIGITS)"
+           ACCEPT NEW-ACCT-PASSWORD.
+
+           DISPLAY "=> OPENING DEPOSIT AMOUNT"
+           ACCEPT NEW-ACCT-BALANCE.
+
+           DISPLAY "=> OVERDRAFT LIMIT"
+           ACCEPT NEW-ACCT-OVERDRAFT-LIMIT.
+
+           SET PENDING-OPEN TO TRUE.
+           GO TO REBUILD-MASTER-FILE.
+
+       INPUT-CLOSE-ACCOUNT.
+           DISPLAY "=> ACCOUNT NUMBER TO CLOSE"
+           ACCEPT CLOSE-ACCT-NUMBER.
+
+           SET PENDING-CLOSE TO TRUE.
+           GO TO REBUILD-MASTER-FILE.
+
+       INPUT-FREEZE-ACCOUNT.
+           DISPLAY "=> ACCOUNT NUMBER TO FREEZE"
+           ACCEPT FREEZE-ACCT-NUMBER.
+
+           SET PENDING-FREEZE TO TRUE.
+           GO TO REBUILD-MASTER-FILE.
+
+       INPUT-UNFREEZE-ACCOUNT.
+           DISPLAY "=> ACCOUNT NUMBER TO UNFREEZE"
+           ACCEPT FREEZE-ACCT-NUMBER.
+
+           SET PENDING-UNFREEZE TO TRUE.
+           GO TO REBUILD-MASTER-FILE.
+
+       REBUILD-MASTER-FILE.
+           IF NOT MASTER-FILE-ALREADY-OPEN OR
+              NOT NEW-MASTER-FILE-ALREADY-OPEN
+           THEN
+              OPEN INPUT MASTER-FILE
+              IF MASTER-FILE-NOT-FOUND
+              THEN
+                 DISPLAY "=====> NO MASTER FILE FOUND"
+                 GO TO MAIN-MENU
+              END-IF
+              OPEN OUTPUT NEW-MASTER-FILE
+           END-IF.
+
+           READ MASTER-FILE
+              AT END SET MASTER-AT-EOF TO TRUE
+           END-READ.
+
+           IF MASTER-AT-EOF
+           THEN
+              GO TO REBUILD-MASTER-FILE-DONE
+           END-IF.
+
+           GO TO REBUILD-MASTER-FILE-LOOP.
+
+       REBUILD-MASTER-FILE-LOOP.
+           IF
+              PENDING-OPEN AND NOT ALREADY-INSERTED AND
+              MSTR-ACCT-NUMBER > NEW-ACCT-NUMBER
+           THEN
+              MOVE NEW-ACCT-HOLDER-NAME TO NEW-MSTR-ACCT-HOLDER-NAME
+              MOVE NEW-ACCT-NUMBER      TO NEW-MSTR-ACCT-NUMBER
+              MOVE NEW-ACCT-PASSWORD    TO NEW-MSTR-ACCT-PASSWORD
+              MOVE "+"                  TO NEW-MSTR-ACCT-SIGN
+              MOVE NEW-ACCT-BALANCE     TO
+                 NEW-MSTR-ACCT-BALANCE-UNSIGNED
+              MOVE "A"                  TO NEW-MSTR-ACCT-STATUS
+              MOVE NEW-ACCT-OVERDRAFT-LIMIT
+                 TO NEW-MSTR-ACCT-OVERDRAFT-LIMIT
+              WRITE NEW-MASTER-RECORD
+              SET ALREADY-INSERTED TO TRUE
+           END-IF.
+
+           IF
+              PENDING-OPEN AND
+              MSTR-ACCT-NUMBER = NEW-ACCT-NUMBER
+           THEN
+              SET DUPLICATE-WAS-FOUND TO TRUE
+           END-IF.
+
+           IF
+              PENDING-CLOSE AND
+              MSTR-ACCT-NUMBER = CLOSE-ACCT-NUMBER
+           THEN
+              SET ACCOUNT-WAS-FOUND TO TRUE
+              IF
+                 MSTR-ACCT-BALANCE-UNSIGNED NOT = 0
+              THEN
+                 SET CLOSE-WAS-REJECTED TO TRUE
+                 WRITE NEW-MASTER-RECORD FROM MASTER-RECORD
+              END-IF
+           ELSE
+              IF
+                 (PENDING-FREEZE OR PENDING-UNFREEZE) AND
+                 MSTR-ACCT-NUMBER = FREEZE-ACCT-NUMBER
+              THEN
+                 SET ACCOUNT-WAS-FOUND TO TRUE
+                 MOVE MASTER-RECORD TO NEW-MASTER-RECORD
+                 IF PENDING-FREEZE
+                 THEN
+                    MOVE "F" TO NEW-MSTR-ACCT-STATUS
+                 ELSE
+                    MOVE "A" TO NEW-MSTR-ACCT-STATUS
+                 END-IF
+                 WRITE NEW-MASTER-RECORD
+              ELSE
+                 WRITE NEW-MASTER-RECORD FROM MASTER-RECORD
+              END-IF
+           END-IF.
+
+           READ MASTER-FILE
+              AT END SET MASTER-AT-EOF TO TRUE
+           END-READ.
+
+           IF MASTER-AT-EOF
+           THEN
+              GO TO REBUILD-MASTER-FILE-DONE
+           END-IF.
+
+           GO TO REBUILD-MASTER-FILE-LOOP.
+
+       REBUILD-MASTER-FILE-DONE.
+           IF PENDING-OPEN AND NOT ALREADY-INSERTED AND
+              NOT DUPLICATE-WAS-FOUND
+           THEN
+              MOVE NEW-ACCT-HOLDER-NAME TO NEW-MSTR-ACCT-HOLDER-NAME
+              MOVE NEW-ACCT-NUMBER      TO NEW-MSTR-ACCT-NUMBER
+              MOVE NEW-ACCT-PASSWORD    TO NEW-MSTR-ACCT-PASSWORD
+              MOVE "+"                  TO NEW-MSTR-ACCT-SIGN
+              MOVE NEW-ACCT-BALANCE     TO
+                 NEW-MSTR-ACCT-BALANCE-UNSIGNED
+              MOVE "A"                  TO NEW-MSTR-ACCT-STATUS
+              MOVE NEW-ACCT-OVERDRAFT-LIMIT
+                 TO NEW-MSTR-ACCT-OVERDRAFT-LIMIT
+              WRITE NEW-MASTER-RECORD
+              SET ALREADY-INSERTED TO TRUE
+           END-IF.
+
+           CLOSE MASTER-FILE, NEW-MASTER-FILE.
+
+           IF PENDING-OPEN AND DUPLICATE-WAS-FOUND
+           THEN
+              DISPLAY "=====> ACCOUNT " NEW-ACCT-NUMBER
+                 " ALREADY EXISTS -- NOT OPENED"
+              GO TO MAIN-MENU
+           END-IF.
+
+           IF PENDING-CLOSE AND NOT ACCOUNT-WAS-FOUND
+           THEN
+              DISPLAY "=====> ACCOUNT " CLOSE-ACCT-NUMBER
+                 " NOT FOUND -- NOT CLOSED"
+              GO TO MAIN-MENU
+           END-IF.
+
+           IF PENDING-CLOSE AND CLOSE-WAS-REJECTED
+           THEN
+              DISPLAY "=====> ACCOUNT " CLOSE-ACCT-NUMBER
+                 " HAS A NON-ZERO BALANCE -- NOT CLOSED"
+              GO TO MAIN-MENU
+           END-IF.
+
+           IF (PENDING-FREEZE OR PENDING-UNFREEZE) AND
+              NOT ACCOUNT-WAS-FOUND
+           THEN
+              DISPLAY "=====> ACCOUNT " FREEZE-ACCT-NUMBER
+                 " NOT FOUND"
+              GO TO MAIN-MENU
+           END-IF.
+
+           IF PENDING-OPEN
+           THEN
+              DISPLAY "=====> ACCOUNT " NEW-ACCT-NUMBER " OPENED"
+           END-IF.
+
+           IF PENDING-CLOSE
+           THEN
+              DISPLAY "=====> ACCOUNT " CLOSE-ACCT-NUMBER " CLOSED"
+           END-IF.
+
+           IF PENDING-FREEZE
+           THEN
+              DISPLAY "=====> ACCOUNT " FREEZE-ACCT-NUMBER " FROZEN"
+           END-IF.
+
+           IF PENDING-UNFREEZE
+           THEN
+              DISPLAY "=====> ACCOUNT " FREEZE-ACCT-NUMBER " UNFROZEN"
+           END-IF.
+
+           GO TO PROMOTE-MASTER-FILE.
+
+       PROMOTE-MASTER-FILE.
+           IF NOT NEW-MASTER-FILE-ALREADY-OPEN
+           THEN
+              OPEN INPUT NEW-MASTER-FILE
+              OPEN OUTPUT MASTER-FILE
+           END-IF.
+
+           READ NEW-MASTER-FILE
+              AT END
+                 CLOSE NEW-MASTER-FILE, MASTER-FILE
+                 DISPLAY "=====> MASTER FILE UPDATED"
+                 GO TO MAIN-MENU
+           END-READ.
+
+           WRITE MASTER-RECORD FROM NEW-MASTER-RECORD.
+           GO TO PROMOTE-MASTER-FILE.
+
+       END PROGRAM ACCTMAINT.
