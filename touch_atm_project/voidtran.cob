@@ -0,0 +1,552 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VOIDTRAN.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              T71-ONE-FILE ASSIGN DYNAMIC T71-ONE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS T71-ONE-FILE-STATUS.
+
+           SELECT
+              T71-THREE-FILE ASSIGN DYNAMIC T71-THREE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS T71-THREE-FILE-STATUS.
+
+           SELECT
+              T71-FIVE-FILE ASSIGN DYNAMIC T71-FIVE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS T71-FIVE-FILE-STATUS.
+
+           SELECT
+              VOID-LOG-FILE ASSIGN DYNAMIC VOID-LOG-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS VOID-LOG-FILE-STATUS.
+
+           SELECT
+              PRIOR-ONE-FILE ASSIGN DYNAMIC PRIOR-ONE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS PRIOR-ONE-FILE-STATUS.
+
+           SELECT
+              PRIOR-THREE-FILE ASSIGN DYNAMIC PRIOR-THREE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS PRIOR-THREE-FILE-STATUS.
+
+           SELECT
+              PRIOR-FIVE-FILE ASSIGN DYNAMIC PRIOR-FIVE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS PRIOR-FIVE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  T71-ONE-FILE.
+       01  T71-ONE-RECORD.
+           02 ONE-ACCT-NUMBER               PIC 9(16).
+           02 ONE-OPERATION                 PIC A.
+           02 ONE-AMOUNT                    PIC 9(5)V9(2).
+           02 ONE-TIMESTAMP                 PIC 9(14).
+
+       FD  T71-THREE-FILE.
+       01  T71-THREE-RECORD.
+           02 THREE-ACCT-NUMBER             PIC 9(16).
+           02 THREE-OPERATION               PIC A.
+           02 THREE-AMOUNT                  PIC 9(5)V9(2).
+           02 THREE-TIMESTAMP               PIC 9(14).
+
+       FD  T71-FIVE-FILE.
+       01  T71-FIVE-RECORD.
+           02 FIVE-ACCT-NUMBER              PIC 9(16).
+           02 FIVE-OPERATION                PIC A.
+           02 FIVE-AMOUNT                   PIC 9(5)V9(2).
+           02 FIVE-TIMESTAMP                PIC 9(14).
+
+       FD  VOID-LOG-FILE.
+       01  VOID-LOG-RECORD                  PIC X(100).
+
+       FD  PRIOR-ONE-FILE.
+       01  PRIOR-ONE-RECORD.
+           02 PRIOR-ONE-ACCT-NUMBER         PIC 9(16).
+           02 PRIOR-ONE-OPERATION           PIC A.
+           02 PRIOR-ONE-AMOUNT              PIC 9(5)V9(2).
+           02 PRIOR-ONE-TIMESTAMP           PIC 9(14).
+
+       FD  PRIOR-THREE-FILE.
+       01  PRIOR-THREE-RECORD.
+           02 PRIOR-THREE-ACCT-NUMBER       PIC 9(16).
+           02 PRIOR-THREE-OPERATION         PIC A.
+           02 PRIOR-THREE-AMOUNT            PIC 9(5)V9(2).
+           02 PRIOR-THREE-TIMESTAMP         PIC 9(14).
+
+       FD  PRIOR-FIVE-FILE.
+       01  PRIOR-FIVE-RECORD.
+           02 PRIOR-FIVE-ACCT-NUMBER        PIC 9(16).
+           02 PRIOR-FIVE-OPERATION          PIC A.
+           02 PRIOR-FIVE-AMOUNT             PIC 9(5)V9(2).
+           02 PRIOR-FIVE-TIMESTAMP          PIC 9(14).
+
+       WORKING-STORAGE SECTION.
+       01  T71-ONE-FILE-DSN                 PIC X(40).
+       01  T71-THREE-FILE-DSN               PIC X(40).
+       01  T71-FIVE-FILE-DSN                PIC X(40).
+       01  VOID-LOG-FILE-DSN                PIC X(40).
+       01  PRIOR-ONE-FILE-DSN               PIC X(40).
+       01  PRIOR-THREE-FILE-DSN             PIC X(40).
+       01  PRIOR-FIVE-FILE-DSN              PIC X(40).
+
+       01  T71-ONE-FILE-STATUS              PIC 99.
+           88 T71-ONE-FILE-NOT-FOUND        VALUE 35.
+       01  T71-THREE-FILE-STATUS            PIC 99.
+           88 T71-THREE-FILE-NOT-FOUND      VALUE 35.
+       01  T71-FIVE-FILE-STATUS             PIC 99.
+           88 T71-FIVE-FILE-NOT-FOUND       VALUE 35.
+       01  VOID-LOG-FILE-STATUS             PIC 99.
+           88 VOID-LOG-FILE-NOT-FOUND       VALUE 35.
+       01  PRIOR-ONE-FILE-STATUS            PIC 99.
+           88 PRIOR-ONE-FILE-NOT-FOUND      VALUE 35.
+       01  PRIOR-THREE-FILE-STATUS          PIC 99.
+           88 PRIOR-THREE-FILE-NOT-FOUND    VALUE 35.
+       01  PRIOR-FIVE-FILE-STATUS           PIC 99.
+           88 PRIOR-FIVE-FILE-NOT-FOUND     VALUE 35.
+
+       01  USER-ATM-CHOICE                  PIC 9.
+           88 ATM-71-ONE                    VALUE 1.
+           88 ATM-71-THREE                  VALUE 2.
+           88 ATM-71-FIVE                   VALUE 3.
+
+       01  VOID-ACCT-NUMBER                 PIC 9(16).
+       01  VOID-TIMESTAMP                   PIC 9(14).
+       01  VOID-NOW-TIMESTAMP               PIC 9(14).
+
+       01  FOUND-FLAG                       PIC X VALUE "N".
+           88 ORIGINAL-WAS-FOUND            VALUE "Y".
+       01  ORIGINAL-OPERATION               PIC A.
+       01  ORIGINAL-AMOUNT                  PIC 9(5)V9(2).
+       01  REVERSAL-OPERATION               PIC A.
+
+       01  IF-CONTINUE-CHOICE               PIC X.
+           88 CONTINUE-YES                  VALUE "Y", "y".
+           88 CONTINUE-NO                   VALUE "N", "n".
+
+       01  VOID-LOG-BUFFER.
+           02 VL-PREFIX-1                    PIC X(7)
+              VALUE "VOID  ".
+           02 VL-ACCT-NUMBER                 PIC 9(16).
+           02 VL-PREFIX-2                    PIC X(6)
+              VALUE " ORIG ".
+           02 VL-ORIGINAL-OPERATION          PIC A.
+           02 VL-PREFIX-3                    PIC X(8)
+              VALUE " AMOUNT ".
+           02 VL-AMOUNT                      PIC 9(5)V9(2).
+           02 VL-PREFIX-4                    PIC X(11)
+              VALUE " ORIG-TIME ".
+           02 VL-ORIGINAL-TIMESTAMP          PIC 9(14).
+           02 VL-PREFIX-5                    PIC X(11)
+              VALUE " VOID-TIME ".
+           02 VL-VOID-TIMESTAMP              PIC 9(14).
+
+       PROCEDURE DIVISION.
+       INITIALIZE-FILE-NAMES.
+           ACCEPT T71-ONE-FILE-DSN FROM ENVIRONMENT "ATM_TRANS711_FILE"
+              ON EXCEPTION MOVE "trans711.txt" TO T71-ONE-FILE-DSN
+           END-ACCEPT.
+           ACCEPT T71-THREE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS713_FILE"
+              ON EXCEPTION MOVE "trans713.txt" TO T71-THREE-FILE-DSN
+           END-ACCEPT.
+           ACCEPT T71-FIVE-FILE-DSN FROM ENVIRONMENT "ATM_TRANS715_FILE"
+              ON EXCEPTION MOVE "trans715.txt" TO T71-FIVE-FILE-DSN
+           END-ACCEPT.
+           ACCEPT VOID-LOG-FILE-DSN FROM ENVIRONMENT "ATM_VOID_LOG_FILE"
+              ON EXCEPTION MOVE "voidlog.txt" TO VOID-LOG-FILE-DSN
+           END-ACCEPT.
+           ACCEPT PRIOR-ONE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS711_PRIOR_FILE"
+              ON EXCEPTION
+                 MOVE "trans711.prior.txt" TO PRIOR-ONE-FILE-DSN
+           END-ACCEPT.
+           ACCEPT PRIOR-THREE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS713_PRIOR_FILE"
+              ON EXCEPTION
+                 MOVE "trans713.prior.txt" TO PRIOR-THREE-FILE-DSN
+           END-ACCEPT.
+           ACCEPT PRIOR-FIVE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS715_PRIOR_FILE"
+              ON EXCEPTION
+                 MOVE "trans715.prior.txt" TO PRIOR-FIVE-FILE-DSN
+           END-ACCEPT.
+           GO TO MAIN-MENU.
+
+       MAIN-MENU.
+           MOVE "N" TO FOUND-FLAG.
+           DISPLAY SPACES
+           DISPLAY "##############################################"
+           DISPLAY "##      Gringotts Wizarding Bank            ##"
+           DISPLAY "##      Transaction Void / Reversal         ##"
+           DISPLAY "##############################################"
+           DISPLAY "=> WHICH TERMINAL FILE IS THE TRANSACTION IN?"
+           DISPLAY "=> PRESS 1 FOR ATM 711"
+           DISPLAY "=> PRESS 2 FOR ATM 713"
+           DISPLAY "=> PRESS 3 FOR ATM 715"
+           ACCEPT USER-ATM-CHOICE.
+
+           IF NOT ATM-71-ONE AND NOT ATM-71-THREE AND NOT ATM-71-FIVE
+           THEN
+              DISPLAY "=> INVALID INPUT"
+              GO TO MAIN-MENU
+           END-IF.
+
+           DISPLAY "=> ACCOUNT NUMBER OF THE TRANSACTION TO VOID"
+           ACCEPT VOID-ACCT-NUMBER.
+
+           DISPLAY "=> EXACT TIMESTAMP OF THE TRANSACTION TO VOID"
+           ACCEPT VOID-TIMESTAMP.
+
+           IF ATM-71-ONE
+           THEN
+              GO TO SCAN-ONE-FOR-ORIGINAL
+           END-IF.
+
+           IF ATM-71-THREE
+           THEN
+              GO TO SCAN-THREE-FOR-ORIGINAL
+           END-IF.
+
+           GO TO SCAN-FIVE-FOR-ORIGINAL.
+
+       SCAN-ONE-FOR-ORIGINAL.
+           OPEN INPUT T71-ONE-FILE.
+           IF T71-ONE-FILE-NOT-FOUND
+           THEN
+              DISPLAY "=====> NO TRANS711.TXT FOUND"
+              GO TO MAIN-MENU
+           END-IF.
+
+           READ T71-ONE-FILE
+              AT END GO TO SCAN-ONE-DONE
+           END-READ.
+           GO TO SCAN-ONE-LOOP.
+
+       SCAN-ONE-LOOP.
+           IF
+              ONE-ACCT-NUMBER = VOID-ACCT-NUMBER AND
+              ONE-TIMESTAMP = VOID-TIMESTAMP
+           THEN
+              SET ORIGINAL-WAS-FOUND TO TRUE
+              MOVE ONE-OPERATION TO ORIGINAL-OPERATION
+              MOVE ONE-AMOUNT TO ORIGINAL-AMOUNT
+              GO TO SCAN-ONE-DONE
+           END-IF.
+
+           READ T71-ONE-FILE
+              AT END GO TO SCAN-ONE-DONE
+           END-READ.
+           GO TO SCAN-ONE-LOOP.
+
+       SCAN-ONE-DONE.
+           CLOSE T71-ONE-FILE.
+           IF NOT ORIGINAL-WAS-FOUND
+           THEN
+              GO TO SCAN-ONE-PRIOR-FOR-ORIGINAL
+           END-IF.
+           GO TO CHECK-ORIGINAL-FOUND.
+
+       SCAN-ONE-PRIOR-FOR-ORIGINAL.
+           OPEN INPUT PRIOR-ONE-FILE.
+           IF PRIOR-ONE-FILE-NOT-FOUND
+           THEN
+              GO TO CHECK-ORIGINAL-FOUND
+           END-IF.
+
+           READ PRIOR-ONE-FILE
+              AT END GO TO SCAN-ONE-PRIOR-DONE
+           END-READ.
+           GO TO SCAN-ONE-PRIOR-LOOP.
+
+       SCAN-ONE-PRIOR-LOOP.
+           IF
+              PRIOR-ONE-ACCT-NUMBER = VOID-ACCT-NUMBER AND
+              PRIOR-ONE-TIMESTAMP = VOID-TIMESTAMP
+           THEN
+              SET ORIGINAL-WAS-FOUND TO TRUE
+              MOVE PRIOR-ONE-OPERATION TO ORIGINAL-OPERATION
+              MOVE PRIOR-ONE-AMOUNT TO ORIGINAL-AMOUNT
+              GO TO SCAN-ONE-PRIOR-DONE
+           END-IF.
+
+           READ PRIOR-ONE-FILE
+              AT END GO TO SCAN-ONE-PRIOR-DONE
+           END-READ.
+           GO TO SCAN-ONE-PRIOR-LOOP.
+
+       SCAN-ONE-PRIOR-DONE.
+           CLOSE PRIOR-ONE-FILE.
+           GO TO CHECK-ORIGINAL-FOUND.
+
+       SCAN-THREE-FOR-ORIGINAL.
+           OPEN INPUT T71-THREE-FILE.
+           IF T71-THREE-FILE-NOT-FOUND
+           THEN
+              DISPLAY "=====> NO TRANS713.TXT FOUND"
+              GO TO MAIN-MENU
+           END-IF.
+
+           READ T71-THREE-FILE
+              AT END GO TO SCAN-THREE-DONE
+           END-READ.
+           GO TO SCAN-THREE-LOOP.
+
+       SCAN-THREE-LOOP.
+           IF
+              THREE-ACCT-NUMBER = VOID-ACCT-NUMBER AND
+              THREE-TIMESTAMP = VOID-TIMESTAMP
+           THEN
+              SET ORIGINAL-WAS-FOUND TO TRUE
+              MOVE THREE-OPERATION TO ORIGINAL-OPERATION
+              MOVE THREE-AMOUNT TO ORIGINAL-AMOUNT
+              GO TO SCAN-THREE-DONE
+           END-IF.
+
+           READ T71-THREE-FILE
+              AT END GO TO SCAN-THREE-DONE
+           END-READ.
+           GO TO SCAN-THREE-LOOP.
+
+       SCAN-THREE-DONE.
+           CLOSE T71-THREE-FILE.
+           IF NOT ORIGINAL-WAS-FOUND
+           THEN
+              GO TO SCAN-THREE-PRIOR-FOR-ORIGINAL
+           END-IF.
+           GO TO CHECK-ORIGINAL-FOUND.
+
+       SCAN-THREE-PRIOR-FOR-ORIGINAL.
+           OPEN INPUT PRIOR-THREE-FILE.
+           IF PRIOR-THREE-FILE-NOT-FOUND
+           THEN
+              GO TO CHECK-ORIGINAL-FOUND
+           END-IF.
+
+           READ PRIOR-THREE-FILE
+              AT END GO TO SCAN-THREE-PRIOR-DONE
+           END-READ.
+           GO TO SCAN-THREE-PRIOR-LOOP.
+
+       SCAN-THREE-PRIOR-LOOP.
+           IF
+              PRIOR-THREE-ACCT-NUMBER = VOID-ACCT-NUMBER AND
+              PRIOR-THREE-TIMESTAMP = VOID-TIMESTAMP
+           THEN
+              SET ORIGINAL-WAS-FOUND TO TRUE
+              MOVE PRIOR-THREE-OPERATION TO ORIGINAL-OPERATION
+              MOVE PRIOR-THREE-AMOUNT TO ORIGINAL-AMOUNT
+              GO TO SCAN-THREE-PRIOR-DONE
+           END-IF.
+
+           READ PRIOR-THREE-FILE
+              AT END GO TO SCAN-THREE-PRIOR-DONE
+           END-READ.
+           GO TO SCAN-THREE-PRIOR-LOOP.
+
+       SCAN-THREE-PRIOR-DONE.
+           CLOSE PRIOR-THREE-FILE.
+           GO TO CHECK-ORIGINAL-FOUND.
+
+       SCAN-FIVE-FOR-ORIGINAL.
+           OPEN INPUT T71-FIVE-FILE.
+           IF T71-FIVE-FILE-NOT-FOUND
+           THEN
+              DISPLAY "=====> NO TRANS715.TXT FOUND"
+              GO TO MAIN-MENU
+           END-IF.
+
+           READ T71-FIVE-FILE
+              AT END GO TO SCAN-FIVE-DONE
+           END-READ.
+           GO TO SCAN-FIVE-LOOP.
+
+       SCAN-FIVE-LOOP.
+           IF
+              FIVE-ACCT-NUMBER = VOID-ACCT-NUMBER AND
+              FIVE-TIMESTAMP = VOID-TIMESTAMP
+           THEN
+              SET ORIGINAL-WAS-FOUND TO TRUE
+              MOVE FIVE-OPERATION TO ORIGINAL-OPERATION
+              MOVE FIVE-AMOUNT TO ORIGINAL-AMOUNT
+              GO TO SCAN-FIVE-DONE
+           END-IF.
+
+           READ T71-FIVE-FILE
+              AT END GO TO SCAN-FIVE-DONE
+           END-READ.
+           GO TO SCAN-FIVE-LOOP.
+
+       SCAN-FIVE-DONE.
+           CLOSE T71-FIVE-FILE.
+           IF NOT ORIGINAL-WAS-FOUND
+           THEN
+              GO TO SCAN-FIVE-PRIOR-FOR-ORIGINAL
+           END-IF.
+           GO TO CHECK-ORIGINAL-FOUND.
+
+       SCAN-FIVE-PRIOR-FOR-ORIGINAL.
+           OPEN INPUT PRIOR-FIVE-FILE.
+           IF PRIOR-FIVE-FILE-NOT-FOUND
+           THEN
+              GO TO CHECK-ORIGINAL-FOUND
+           END-IF.
+
+           READ PRIOR-FIVE-FILE
+              AT END GO TO SCAN-FIVE-PRIOR-DONE
+           END-READ.
+           GO TO SCAN-FIVE-PRIOR-LOOP.
+
+       SCAN-FIVE-PRIOR-LOOP.
+           IF
+              PRIOR-FIVE-ACCT-NUMBER = VOID-ACCT-NUMBER AND
+              PRIOR-FIVE-TIMESTAMP = VOID-TIMESTAMP
+           THEN
+              SET ORIGINAL-WAS-FOUND TO TRUE
+              MOVE PRIOR-FIVE-OPERATION TO ORIGINAL-OPERATION
+              MOVE PRIOR-FIVE-AMOUNT TO ORIGINAL-AMOUNT
+              GO TO SCAN-FIVE-PRIOR-DONE
+           END-IF.
+
+           READ PRIOR-FIVE-FILE
+              AT END GO TO SCAN-FIVE-PRIOR-DONE
+           END-READ.
+           GO TO SCAN-FIVE-PRIOR-LOOP.
+
+       SCAN-FIVE-PRIOR-DONE.
+           CLOSE PRIOR-FIVE-FILE.
+           GO TO CHECK-ORIGINAL-FOUND.
+
+       CHECK-ORIGINAL-FOUND.
+           IF NOT ORIGINAL-WAS-FOUND
+           THEN
+              DISPLAY "=====> NO MATCHING TRANSACTION FOUND"
+              GO TO ASK-CONTINUE
+           END-IF.
+
+           IF ORIGINAL-OPERATION = "D"
+           THEN
+              MOVE "W" TO REVERSAL-OPERATION
+           END-IF.
+
+           IF ORIGINAL-OPERATION = "W"
+           THEN
+              MOVE "D" TO REVERSAL-OPERATION
+           END-IF.
+
+           IF ORIGINAL-OPERATION = "X"
+           THEN
+              MOVE "Y" TO REVERSAL-OPERATION
+           END-IF.
+
+           IF ORIGINAL-OPERATION = "Y"
+           THEN
+              MOVE "X" TO REVERSAL-OPERATION
+           END-IF.
+
+           IF ORIGINAL-OPERATION NOT = "D" AND
+              ORIGINAL-OPERATION NOT = "W" AND
+              ORIGINAL-OPERATION NOT = "X" AND
+              ORIGINAL-OPERATION NOT = "Y"
+           THEN
+              DISPLAY "=====> TRANSACTION TYPE " ORIGINAL-OPERATION
+                 " CANNOT BE VOIDED"
+              GO TO ASK-CONTINUE
+           END-IF.
+
+           MOVE FUNCTION CURRENT-DATE(1:14) TO VOID-NOW-TIMESTAMP.
+
+           IF ATM-71-ONE
+           THEN
+              GO TO POST-REVERSAL-ONE
+           END-IF.
+
+           IF ATM-71-THREE
+           THEN
+              GO TO POST-REVERSAL-THREE
+           END-IF.
+
+           GO TO POST-REVERSAL-FIVE.
+
+       POST-REVERSAL-ONE.
+           OPEN EXTEND T71-ONE-FILE.
+           MOVE VOID-ACCT-NUMBER TO ONE-ACCT-NUMBER.
+           MOVE REVERSAL-OPERATION TO ONE-OPERATION.
+           MOVE ORIGINAL-AMOUNT TO ONE-AMOUNT.
+           MOVE VOID-NOW-TIMESTAMP TO ONE-TIMESTAMP.
+           WRITE T71-ONE-RECORD.
+           CLOSE T71-ONE-FILE.
+           GO TO WRITE-VOID-LOG.
+
+       POST-REVERSAL-THREE.
+           OPEN EXTEND T71-THREE-FILE.
+           MOVE VOID-ACCT-NUMBER TO THREE-ACCT-NUMBER.
+           MOVE REVERSAL-OPERATION TO THREE-OPERATION.
+           MOVE ORIGINAL-AMOUNT TO THREE-AMOUNT.
+           MOVE VOID-NOW-TIMESTAMP TO THREE-TIMESTAMP.
+           WRITE T71-THREE-RECORD.
+           CLOSE T71-THREE-FILE.
+           GO TO WRITE-VOID-LOG.
+
+       POST-REVERSAL-FIVE.
+           OPEN EXTEND T71-FIVE-FILE.
+           MOVE VOID-ACCT-NUMBER TO FIVE-ACCT-NUMBER.
+           MOVE REVERSAL-OPERATION TO FIVE-OPERATION.
+           MOVE ORIGINAL-AMOUNT TO FIVE-AMOUNT.
+           MOVE VOID-NOW-TIMESTAMP TO FIVE-TIMESTAMP.
+           WRITE T71-FIVE-RECORD.
+           CLOSE T71-FIVE-FILE.
+           GO TO WRITE-VOID-LOG.
+
+       WRITE-VOID-LOG.
+           OPEN EXTEND VOID-LOG-FILE.
+           IF VOID-LOG-FILE-NOT-FOUND
+           THEN
+              OPEN OUTPUT VOID-LOG-FILE
+           END-IF.
+
+           MOVE VOID-ACCT-NUMBER TO VL-ACCT-NUMBER.
+           MOVE ORIGINAL-OPERATION TO VL-ORIGINAL-OPERATION.
+           MOVE ORIGINAL-AMOUNT TO VL-AMOUNT.
+           MOVE VOID-TIMESTAMP TO VL-ORIGINAL-TIMESTAMP.
+           MOVE VOID-NOW-TIMESTAMP TO VL-VOID-TIMESTAMP.
+           WRITE VOID-LOG-RECORD FROM VOID-LOG-BUFFER.
+           CLOSE VOID-LOG-FILE.
+
+           DISPLAY "=====> REVERSAL POSTED: ACCOUNT " VOID-ACCT-NUMBER
+              " OP " REVERSAL-OPERATION " AMOUNT " ORIGINAL-AMOUNT.
+           GO TO ASK-CONTINUE.
+
+       ASK-CONTINUE.
+           DISPLAY "=> VOID ANOTHER TRANSACTION?"
+           DISPLAY "=> N FOR NO"
+           DISPLAY "=> Y FOR YES"
+           ACCEPT IF-CONTINUE-CHOICE.
+
+           IF CONTINUE-YES
+           THEN
+              GO TO MAIN-MENU
+           END-IF.
+
+           IF NOT CONTINUE-NO
+           THEN
+              DISPLAY "=> INVALID INPUT"
+              GO TO ASK-CONTINUE
+           END-IF.
+
+           STOP RUN.
+
+       END PROGRAM VOIDTRAN.
