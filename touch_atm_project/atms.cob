@@ -6,23 +6,41 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT
-              MASTER-FILE ASSIGN TO "master.txt"
+              MASTER-FILE ASSIGN DYNAMIC MASTER-FILE-DSN
               ORGANIZATION   IS LINE SEQUENTIAL
               ACCESS MODE    IS SEQUENTIAL
               FILE STATUS    IS MASTER-FILE-STATUS.
 
            SELECT
-              T71-ONE-FILE ASSIGN TO "trans711.txt"
+              T71-ONE-FILE ASSIGN DYNAMIC T71-ONE-FILE-DSN
               ORGANIZATION   IS LINE SEQUENTIAL
               ACCESS MODE    IS SEQUENTIAL
               FILE STATUS    IS T71-ONE-FILE-STATUS.
 
            SELECT
-              T71-THREE-FILE ASSIGN TO "trans713.txt"
+              T71-THREE-FILE ASSIGN DYNAMIC T71-THREE-FILE-DSN
               ORGANIZATION   IS LINE SEQUENTIAL
               ACCESS MODE    IS SEQUENTIAL
               FILE STATUS    IS T71-THREE-FILE-STATUS.
 
+           SELECT
+              T71-FIVE-FILE ASSIGN DYNAMIC T71-FIVE-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS T71-FIVE-FILE-STATUS.
+
+           SELECT
+              LOCKOUT-FILE ASSIGN DYNAMIC LOCKOUT-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS LOCKOUT-FILE-STATUS.
+
+           SELECT
+              RECEIPT-FILE ASSIGN DYNAMIC RECEIPT-FILE-DSN
+              ORGANIZATION   IS LINE SEQUENTIAL
+              ACCESS MODE    IS SEQUENTIAL
+              FILE STATUS    IS RECEIPT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  MASTER-FILE.
@@ -33,34 +51,95 @@
               03 MSTR-ACCT-PASSWORD         PIC 9(6).
            02 MSTR-ACCT-BALANCE             PIC S9(13)V9(2)
                                             SIGN LEADING SEPARATE.
+           02 MSTR-ACCT-STATUS              PIC X.
+              88 MSTR-ACCT-ACTIVE           VALUE "A".
+              88 MSTR-ACCT-FROZEN           VALUE "F".
+           02 MSTR-ACCT-OVERDRAFT-LIMIT     PIC 9(9)V9(2).
 
        FD  T71-ONE-FILE.
        01  T71-ONE-RECORD.
            02 ONE-ACCT-NUMBER               PIC 9(16).
            02 ONE-OPERATION                 PIC A.
            02 ONE-AMOUNT                    PIC 9(5)V9(2).
-           02 ONE-TIMESTAMP                 PIC 9(5).
+           02 ONE-TIMESTAMP                 PIC 9(14).
 
        FD  T71-THREE-FILE.
        01  T71-THREE-RECORD.
            02 THREE-ACCT-NUMBER             PIC 9(16).
            02 THREE-OPERATION               PIC A.
            02 THREE-AMOUNT                  PIC 9(5)V9(2).
-           02 THREE-TIMESTAMP               PIC 9(5).
+           02 THREE-TIMESTAMP               PIC 9(14).
+
+       FD  T71-FIVE-FILE.
+       01  T71-FIVE-RECORD.
+           02 FIVE-ACCT-NUMBER              PIC 9(16).
+           02 FIVE-OPERATION                PIC A.
+           02 FIVE-AMOUNT                   PIC 9(5)V9(2).
+           02 FIVE-TIMESTAMP                PIC 9(14).
+
+       FD  LOCKOUT-FILE.
+       01  LOCKOUT-RECORD.
+           02 LOCKOUT-ACCT-NUMBER           PIC 9(16).
+           02 LOCKOUT-TIMESTAMP             PIC 9(14).
+           02 LOCKOUT-ATTEMPTS              PIC 9.
+
+       FD  RECEIPT-FILE.
+       01  RECEIPT-RECORD                   PIC X(100).
 
        WORKING-STORAGE SECTION.
+       01  MASTER-FILE-DSN                  PIC X(40).
+       01  T71-ONE-FILE-DSN                 PIC X(40).
+       01  T71-THREE-FILE-DSN               PIC X(40).
+       01  T71-FIVE-FILE-DSN                PIC X(40).
+       01  LOCKOUT-FILE-DSN                 PIC X(40).
+       01  RECEIPT-FILE-DSN                 PIC X(40).
+
        01  MASTER-FILE-STATUS               PIC 99.
            88 MASTER-FILE-EOF-REACHED       VALUE 10.
            88 MASTER-FILE-NOT-FOUND         VALUE 35.
            88 MASTER-FILE-ALREADY-OPEN      VALUE 41.
        01  T71-ONE-FILE-STATUS              PIC 99.
            88 T71-ONE-FILE-ALREADY-OPEN     VALUE 41.
+           88 T71-ONE-FILE-NOT-FOUND        VALUE 35.
        01  T71-THREE-FILE-STATUS            PIC 99.
            88 T71-THREE-FILE-ALREADY-OPEN   VALUE 41.
+           88 T71-THREE-FILE-NOT-FOUND      VALUE 35.
+       01  T71-FIVE-FILE-STATUS             PIC 99.
+           88 T71-FIVE-FILE-ALREADY-OPEN    VALUE 41.
+           88 T71-FIVE-FILE-NOT-FOUND       VALUE 35.
+       01  LOCKOUT-FILE-STATUS              PIC 99.
+           88 LOCKOUT-FILE-ALREADY-OPEN     VALUE 41.
+           88 LOCKOUT-FILE-NOT-FOUND        VALUE 35.
+       01  RECEIPT-FILE-STATUS              PIC 99.
+           88 RECEIPT-FILE-NOT-FOUND        VALUE 35.
+
+       01  LOCKOUT-OPENED                   PIC X VALUE "N".
+           88 LOCKOUT-IS-OPEN               VALUE "Y".
+
+       01  RECEIPT-OPENED                   PIC X VALUE "N".
+           88 RECEIPT-IS-OPEN               VALUE "Y".
+
+       01  RECEIPT-BUFFER.
+           02 RCPT-PREFIX-1                 PIC X(13)
+              VALUE "RECEIPT ACCT:".
+           02 RCPT-ACCT-NUMBER              PIC 9(16).
+           02 RCPT-PREFIX-2                 PIC X(4) VALUE " OP:".
+           02 RCPT-OPERATION                PIC A.
+           02 RCPT-PREFIX-3                 PIC X(8) VALUE " AMOUNT:".
+           02 RCPT-AMOUNT                   PIC 9(5)V9(2).
+           02 RCPT-PREFIX-4                 PIC X(9) VALUE " BALANCE:".
+           02 RCPT-BALANCE                  PIC S9(14)V9(2)
+                                            SIGN LEADING SEPARATE.
+           02 RCPT-PREFIX-5                 PIC X(6) VALUE " TIME:".
+           02 RCPT-TIMESTAMP                PIC 9(14).
+
+       01  MAX-PIN-ATTEMPTS                 PIC 9 VALUE 3.
+       01  PIN-ATTEMPT-COUNT                PIC 9 VALUE 0.
 
        01  USER-ATM-CHOICE                  PIC 999.
            88 ATM-71-ONE                    VALUE 711 1.
            88 ATM-71-THREE                  VALUE 713 2.
+           88 ATM-71-FIVE                   VALUE 715 3.
 
        01  VALIDATE-ACCT-INFO-FOR           PIC 9.
            88 VALIDATING-USER               VALUE 1.
@@ -71,6 +150,7 @@
               03 USER-ACCT-NUMBER           PIC 9(16).
               03 USER-ACCT-PASSWORD         PIC 9(6).
            02 USER-ACCT-BALANCE             PIC S9(14)V9(2).
+           02 USER-ACCT-OVERDRAFT-LIMIT     PIC 9(9)V9(2).
 
        01  USER-SERVICE-CHOICE              PIC A.
            88 DEPOSIT                       VALUE "D".
@@ -81,11 +161,20 @@
 
        01  TRANSAC-AMOUNT                   PIC 9(5)V9(2).
 
+       01  PER-TRANSAC-LIMIT                PIC 9(5)V9(2) VALUE 50000.
+       01  DAILY-TRANSAC-LIMIT              PIC 9(6)V9(2) VALUE 200000.
+       01  DAILY-TRANSAC-TOTAL              PIC 9(6)V9(2) VALUE 0.
+       01  LAST-VALIDATED-ACCT-NUMBER       PIC 9(16) VALUE 0.
+
+       01  LOCKOUT-LOOKUP-ACCT-NUMBER       PIC 9(16).
+       01  LOCKOUT-LOOKUP-RESULT            PIC X VALUE "N".
+           88 ACCT-IS-LOCKED-OUT            VALUE "Y".
+
        01  TRANSAC-BUFFER.
            02 TRANSAC-BUF-ACCT-NUMBER       PIC 9(16).
            02 TRANSAC-BUF-OPERATION         PIC A.
            02 TRANSAC-BUF-AMOUNT            PIC 9(5)V9(2).
-           02 TRANSAC-BUF-TIMESTAMP         PIC 9(5) VALUE 0.
+           02 TRANSAC-BUF-TIMESTAMP         PIC 9(14) VALUE 0.
 
        01  TRANSFER-STATUS                  PIC 9 VALUE 0.
            88 INITIAL-TRANSFER-STATUS       VALUE 0.
@@ -97,6 +186,34 @@
            88 CONTINUE-NO                   VALUE "N".
 
        PROCEDURE DIVISION.
+       INITIALIZE-FILE-NAMES.
+           ACCEPT MASTER-FILE-DSN FROM ENVIRONMENT "ATM_MASTER_FILE"
+              ON EXCEPTION MOVE "master.txt" TO MASTER-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT T71-ONE-FILE-DSN FROM ENVIRONMENT "ATM_TRANS711_FILE"
+              ON EXCEPTION MOVE "trans711.txt" TO T71-ONE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT T71-THREE-FILE-DSN
+              FROM ENVIRONMENT "ATM_TRANS713_FILE"
+              ON EXCEPTION MOVE "trans713.txt" TO T71-THREE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT T71-FIVE-FILE-DSN FROM ENVIRONMENT "ATM_TRANS715_FILE"
+              ON EXCEPTION MOVE "trans715.txt" TO T71-FIVE-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT LOCKOUT-FILE-DSN FROM ENVIRONMENT "ATM_LOCKOUT_FILE"
+              ON EXCEPTION MOVE "lockout.txt" TO LOCKOUT-FILE-DSN
+           END-ACCEPT.
+
+           ACCEPT RECEIPT-FILE-DSN FROM ENVIRONMENT "ATM_RECEIPT_FILE"
+              ON EXCEPTION MOVE "receipt.txt" TO RECEIPT-FILE-DSN
+           END-ACCEPT.
+
+           GO TO CHECK-MASTER-FILE-EXISTS.
+
        CHECK-MASTER-FILE-EXISTS.
            OPEN INPUT MASTER-FILE.
            IF MASTER-FILE-NOT-FOUND
@@ -119,9 +236,10 @@
            DISPLAY "=> PLEASE CHOOSE THE ATM"
            DISPLAY "=> PRESS 1 FOR ATM 711"
            DISPLAY "=> PRESS 2 FOR ATM 713"
+           DISPLAY "=> PRESS 3 FOR ATM 715"
            ACCEPT USER-ATM-CHOICE.
 
-           IF ATM-71-ONE OR ATM-71-THREE
+           IF ATM-71-ONE OR ATM-71-THREE OR ATM-71-FIVE
            THEN
               GO TO INPUT-ACCT-INFO
            END-IF.
@@ -175,12 +293,27 @@
               GO TO INPUT-AMOUNT
            END-IF.
 
-           IF NOT DEPOSIT AND TRANSAC-AMOUNT > USER-ACCT-BALANCE
+           IF NOT DEPOSIT AND
+              TRANSAC-AMOUNT > USER-ACCT-BALANCE +
+                 USER-ACCT-OVERDRAFT-LIMIT
            THEN
               DISPLAY "=> INSUFFICIENT BALANCE"
               GO TO INPUT-AMOUNT
            END-IF.
 
+           IF NOT DEPOSIT AND TRANSAC-AMOUNT > PER-TRANSAC-LIMIT
+           THEN
+              DISPLAY "=> AMOUNT EXCEEDS PER-TRANSACTION LIMIT"
+              GO TO INPUT-AMOUNT
+           END-IF.
+
+           IF NOT DEPOSIT AND
+              DAILY-TRANSAC-TOTAL + TRANSAC-AMOUNT > DAILY-TRANSAC-LIMIT
+           THEN
+              DISPLAY "=> AMOUNT EXCEEDS YOUR DAILY LIMIT"
+              GO TO INPUT-AMOUNT
+           END-IF.
+
            GO TO GENERATE-TRANSAC-RECORD.
 
        INPUT-TARGET-INFO.
@@ -202,6 +335,10 @@
               MOVE USER-ACCT-NUMBER      TO TRANSAC-BUF-ACCT-NUMBER
               MOVE USER-SERVICE-CHOICE   TO TRANSAC-BUF-OPERATION
               MOVE TRANSAC-AMOUNT        TO TRANSAC-BUF-AMOUNT
+              IF WITHDRAWAL
+              THEN
+                 ADD TRANSAC-AMOUNT TO DAILY-TRANSAC-TOTAL
+              END-IF
               GO TO WRITE-ATM-RECORD
            END-IF.
 
@@ -210,15 +347,16 @@
               IF NOT DONE-WITHDRAW
               THEN
                  MOVE USER-ACCT-NUMBER   TO TRANSAC-BUF-ACCT-NUMBER
-                 MOVE "W"                TO TRANSAC-BUF-OPERATION
+                 MOVE "X"                TO TRANSAC-BUF-OPERATION
                  MOVE TRANSAC-AMOUNT     TO TRANSAC-BUF-AMOUNT
+                 ADD TRANSAC-AMOUNT TO DAILY-TRANSAC-TOTAL
                  SET DONE-WITHDRAW TO TRUE
                  GO TO WRITE-ATM-RECORD
               END-IF
               IF DONE-WITHDRAW
               THEN
                  MOVE TARGET-ACCT-NUNBER TO TRANSAC-BUF-ACCT-NUMBER
-                 MOVE "D"                TO TRANSAC-BUF-OPERATION
+                 MOVE "Y"                TO TRANSAC-BUF-OPERATION
                  MOVE TRANSAC-AMOUNT     TO TRANSAC-BUF-AMOUNT
                  SET DONE-DEPOSIT TO TRUE
                  GO TO WRITE-ATM-RECORD
@@ -226,19 +364,40 @@
            END-IF.
 
        WRITE-ATM-RECORD.
-           IF
-              NOT T71-ONE-FILE-ALREADY-OPEN OR
-              NOT T71-THREE-FILE-ALREADY-OPEN
+           IF NOT T71-ONE-FILE-ALREADY-OPEN
+           THEN
+              OPEN EXTEND T71-ONE-FILE
+              IF T71-ONE-FILE-NOT-FOUND
+              THEN
+                 OPEN OUTPUT T71-ONE-FILE
+              END-IF
+           END-IF.
+
+           IF NOT T71-THREE-FILE-ALREADY-OPEN
+           THEN
+              OPEN EXTEND T71-THREE-FILE
+              IF T71-THREE-FILE-NOT-FOUND
+              THEN
+                 OPEN OUTPUT T71-THREE-FILE
+              END-IF
+           END-IF.
+
+           IF NOT T71-FIVE-FILE-ALREADY-OPEN
            THEN
-              OPEN OUTPUT T71-ONE-FILE, T71-THREE-FILE
+              OPEN EXTEND T71-FIVE-FILE
+              IF T71-FIVE-FILE-NOT-FOUND
+              THEN
+                 OPEN OUTPUT T71-FIVE-FILE
+              END-IF
            END-IF.
 
+           MOVE FUNCTION CURRENT-DATE(1:14) TO TRANSAC-BUF-TIMESTAMP.
+
            IF ATM-71-ONE
            THEN
               SET ATM-71-ONE TO TRUE
               WRITE T71-ONE-RECORD FROM TRANSAC-BUFFER
               DISPLAY "==> [ATM-711]: " TRANSAC-BUFFER
-              ADD 1 TO TRANSAC-BUF-TIMESTAMP
            END-IF.
 
            IF ATM-71-THREE
@@ -246,7 +405,44 @@
               SET ATM-71-THREE TO TRUE
               WRITE T71-THREE-RECORD FROM TRANSAC-BUFFER
               DISPLAY "==> [ATM-713]: " TRANSAC-BUFFER
-              ADD 1 TO TRANSAC-BUF-TIMESTAMP
+           END-IF.
+
+           IF ATM-71-FIVE
+           THEN
+              SET ATM-71-FIVE TO TRUE
+              WRITE T71-FIVE-RECORD FROM TRANSAC-BUFFER
+              DISPLAY "==> [ATM-715]: " TRANSAC-BUFFER
+           END-IF.
+
+           IF TRANSAC-BUF-ACCT-NUMBER = USER-ACCT-NUMBER
+           THEN
+              IF TRANSAC-BUF-OPERATION = "D"
+              THEN
+                 ADD TRANSAC-BUF-AMOUNT TO USER-ACCT-BALANCE
+              END-IF
+              IF TRANSAC-BUF-OPERATION = "W" OR
+                 TRANSAC-BUF-OPERATION = "X"
+              THEN
+                 SUBTRACT TRANSAC-BUF-AMOUNT FROM USER-ACCT-BALANCE
+              END-IF
+
+              IF NOT RECEIPT-IS-OPEN
+              THEN
+                 OPEN EXTEND RECEIPT-FILE
+                 IF RECEIPT-FILE-NOT-FOUND
+                 THEN
+                    OPEN OUTPUT RECEIPT-FILE
+                 END-IF
+                 SET RECEIPT-IS-OPEN TO TRUE
+              END-IF
+
+              MOVE USER-ACCT-NUMBER      TO RCPT-ACCT-NUMBER
+              MOVE TRANSAC-BUF-OPERATION TO RCPT-OPERATION
+              MOVE TRANSAC-BUF-AMOUNT    TO RCPT-AMOUNT
+              MOVE USER-ACCT-BALANCE     TO RCPT-BALANCE
+              MOVE TRANSAC-BUF-TIMESTAMP TO RCPT-TIMESTAMP
+              WRITE RECEIPT-RECORD FROM RECEIPT-BUFFER
+              DISPLAY "==> " RECEIPT-BUFFER
            END-IF.
 
            IF TRANSFER AND NOT DONE-DEPOSIT
@@ -274,7 +470,15 @@
               GO TO CHOOSE-IF-CONTINUE
            END-IF.
 
-           CLOSE T71-ONE-FILE, T71-THREE-FILE.
+           CLOSE T71-ONE-FILE, T71-THREE-FILE, T71-FIVE-FILE.
+           IF LOCKOUT-IS-OPEN
+           THEN
+              CLOSE LOCKOUT-FILE
+           END-IF.
+           IF RECEIPT-IS-OPEN
+           THEN
+              CLOSE RECEIPT-FILE
+           END-IF.
            STOP RUN.
 
        VALIDATE-ACCT-INFO.
@@ -292,6 +496,23 @@
               CLOSE MASTER-FILE
               IF VALIDATING-USER
               THEN
+                 ADD 1 TO PIN-ATTEMPT-COUNT
+                 IF PIN-ATTEMPT-COUNT NOT LESS THAN MAX-PIN-ATTEMPTS
+                 THEN
+                    IF NOT LOCKOUT-IS-OPEN
+                    THEN
+                       OPEN OUTPUT LOCKOUT-FILE
+                       SET LOCKOUT-IS-OPEN TO TRUE
+                    END-IF
+                    MOVE USER-ACCT-NUMBER TO LOCKOUT-ACCT-NUMBER
+                    MOVE FUNCTION CURRENT-DATE(1:14)
+                       TO LOCKOUT-TIMESTAMP
+                    MOVE PIN-ATTEMPT-COUNT TO LOCKOUT-ATTEMPTS
+                    WRITE LOCKOUT-RECORD
+                    DISPLAY "=> TOO MANY FAILED ATTEMPTS, CARD RETAINED"
+                    DISPLAY "=> SEE YOUR BRANCH"
+                    GO TO ATM-INITIALIZE
+                 END-IF
                  DISPLAY "=> INCORRECT ACCOUNT/PASSWORD"
                  GO TO INPUT-ACCT-INFO
               END-IF
@@ -305,13 +526,41 @@
            IF VALIDATING-USER AND
               MSTR-ACCT-INFO = USER-ACCT-INFO
            THEN
-              IF MSTR-ACCT-BALANCE IS NEGATIVE
+              IF LOCKOUT-IS-OPEN
+              THEN
+                 CLOSE LOCKOUT-FILE
+                 MOVE "N" TO LOCKOUT-OPENED
+              END-IF
+              MOVE USER-ACCT-NUMBER TO LOCKOUT-LOOKUP-ACCT-NUMBER
+              PERFORM CHECK-ACCT-LOCKOUT-LOOKUP THRU
+                 CHECK-ACCT-LOCKOUT-LOOKUP-EXIT
+              IF ACCT-IS-LOCKED-OUT
+              THEN
+                 DISPLAY "=> THIS ACCOUNT IS LOCKED, SEE YOUR BRANCH"
+                 CLOSE MASTER-FILE
+                 GO TO ATM-INITIALIZE
+              END-IF
+              IF MSTR-ACCT-FROZEN
+              THEN
+                 DISPLAY "=> THIS ACCOUNT IS FROZEN, SEE YOUR BRANCH"
+                 CLOSE MASTER-FILE
+                 GO TO ATM-INITIALIZE
+              END-IF
+              IF MSTR-ACCT-BALANCE < 0 - MSTR-ACCT-OVERDRAFT-LIMIT
               THEN
                  DISPLAY "=> NEGATIVE REMAINS TRANSACTION ABORT"
                  CLOSE MASTER-FILE
                  GO TO ATM-INITIALIZE
               END-IF
+              IF USER-ACCT-NUMBER NOT = LAST-VALIDATED-ACCT-NUMBER
+              THEN
+                 MOVE 0 TO PIN-ATTEMPT-COUNT
+                 MOVE 0 TO DAILY-TRANSAC-TOTAL
+                 MOVE USER-ACCT-NUMBER TO LAST-VALIDATED-ACCT-NUMBER
+              END-IF
               MOVE MSTR-ACCT-BALANCE TO USER-ACCT-BALANCE
+              MOVE MSTR-ACCT-OVERDRAFT-LIMIT
+                 TO USER-ACCT-OVERDRAFT-LIMIT
               CLOSE MASTER-FILE
               GO TO CHOOSE-SERVICE
            END-IF.
@@ -319,10 +568,44 @@
            IF VALIDATING-TARGET AND
               MSTR-ACCT-NUMBER = TARGET-ACCT-NUNBER
            THEN
+              IF MSTR-ACCT-FROZEN
+              THEN
+                 DISPLAY "=> TARGET ACCOUNT IS FROZEN"
+                 CLOSE MASTER-FILE
+                 GO TO INPUT-TARGET-INFO
+              END-IF
               CLOSE MASTER-FILE
               GO TO INPUT-AMOUNT
            END-IF.
 
            GO TO VALIDATE-ACCT-INFO.
 
+       CHECK-ACCT-LOCKOUT-LOOKUP.
+           MOVE "N" TO LOCKOUT-LOOKUP-RESULT.
+           OPEN INPUT LOCKOUT-FILE.
+           IF LOCKOUT-FILE-NOT-FOUND
+           THEN
+              GO TO CHECK-ACCT-LOCKOUT-LOOKUP-EXIT
+           END-IF.
+           READ LOCKOUT-FILE
+              AT END GO TO CHECK-ACCT-LOCKOUT-LOOKUP-CLOSE
+           END-READ.
+
+       CHECK-ACCT-LOCKOUT-LOOKUP-LOOP.
+           IF LOCKOUT-ACCT-NUMBER = LOCKOUT-LOOKUP-ACCT-NUMBER
+           THEN
+              MOVE "Y" TO LOCKOUT-LOOKUP-RESULT
+              GO TO CHECK-ACCT-LOCKOUT-LOOKUP-CLOSE
+           END-IF.
+           READ LOCKOUT-FILE
+              AT END GO TO CHECK-ACCT-LOCKOUT-LOOKUP-CLOSE
+           END-READ.
+           GO TO CHECK-ACCT-LOCKOUT-LOOKUP-LOOP.
+
+       CHECK-ACCT-LOCKOUT-LOOKUP-CLOSE.
+           CLOSE LOCKOUT-FILE.
+
+       CHECK-ACCT-LOCKOUT-LOOKUP-EXIT.
+           EXIT.
+
        END PROGRAM ATMS.
