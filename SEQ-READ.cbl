@@ -24,7 +24,11 @@
               03 D-O-BIRTH PIC 9(2).
            02 COURSE-CODE PIC X(4).
            02 GENDER PIC X.
-       WORKING-STORAGE SECTION. 
+           02 STUDENT-STATUS PIC X.
+              88 STUDENT-ACTIVE VALUE "A", " ".
+              88 STUDENT-WITHDRAWN VALUE "W".
+              88 STUDENT-GRADUATED VALUE "G".
+       WORKING-STORAGE SECTION.
        01  STUDENT-FILE-STATUS PIC 9(2).
            88 STUDENT-FILE-ALREADY-OPEN VALUE 41.
 
