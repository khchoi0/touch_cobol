@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUPPLIER-MAINT.
+       AUTHOR. KA HOU, CHOI.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT
+              SUPPLIER-FILE ASSIGN TO "RELSUPP.DAT"
+              ORGANIZATION IS RELATIVE
+              ACCESS MODE IS DYNAMIC
+              RELATIVE KEY IS SUPPLIER-KEY
+              FILE STATUS IS SUPPLIER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD SUPPLIER-FILE.
+       01  SUPPLIER-REC.
+           02 SUPPLIER-CODE PIC 99.
+           02 SUPPLIER-NAME PIC X(20).
+           02 SUPPLIER-ADDR PIC X(50).
+           02 SUPPLIER-PHONE PIC X(12).
+           02 SUPPLIER-EMAIL PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  SUPPLIER-STATUS PIC X(2).
+           88 RECORD-FOUND VALUE "00".
+       01  SUPPLIER-KEY PIC 99.
+       01  MAINT-ACTION PIC 9.
+           88 ADD-ACTION VALUE 1.
+           88 UPDATE-ACTION VALUE 2.
+           88 DELETE-ACTION VALUE 3.
+
+       PROCEDURE DIVISION.
+       MAIN.
+           OPEN I-O SUPPLIER-FILE.
+
+           DISPLAY "1 = ADD, 2 = UPDATE, 3 = DELETE --> "
+              WITH NO ADVANCING.
+           ACCEPT MAINT-ACTION.
+
+           DISPLAY "ENTER SUPPLIER CODE KEY (2 DIGITS) --> "
+              WITH NO ADVANCING.
+           ACCEPT SUPPLIER-KEY.
+           MOVE SUPPLIER-KEY TO SUPPLIER-CODE.
+
+           IF ADD-ACTION THEN
+              PERFORM ADD-SUPPLIER
+           END-IF.
+
+           IF UPDATE-ACTION THEN
+              PERFORM UPDATE-SUPPLIER
+           END-IF.
+
+           IF DELETE-ACTION THEN
+              PERFORM DELETE-SUPPLIER
+           END-IF.
+
+           CLOSE SUPPLIER-FILE.
+           STOP RUN.
+
+       ADD-SUPPLIER.
+           DISPLAY "ENTER SUPPLIER NAME (20 CHARS) --> "
+              WITH NO ADVANCING.
+           ACCEPT SUPPLIER-NAME.
+           DISPLAY "ENTER SUPPLIER ADDRESS (50 CHARS) --> "
+              WITH NO ADVANCING.
+           ACCEPT SUPPLIER-ADDR.
+           DISPLAY "ENTER SUPPLIER PHONE (12 CHARS) --> "
+              WITH NO ADVANCING.
+           ACCEPT SUPPLIER-PHONE.
+           DISPLAY "ENTER SUPPLIER EMAIL (30 CHARS) --> "
+              WITH NO ADVANCING.
+           ACCEPT SUPPLIER-EMAIL.
+           WRITE SUPPLIER-REC
+              INVALID KEY PERFORM DISPLAY-SUPPLIER-STATUS-MESSAGE
+              NOT INVALID KEY
+                 DISPLAY "ADDED SUPPLIER " SUPPLIER-CODE
+           END-WRITE.
+
+       UPDATE-SUPPLIER.
+           READ SUPPLIER-FILE
+              INVALID KEY PERFORM DISPLAY-SUPPLIER-STATUS-MESSAGE
+           END-READ.
+           IF RECORD-FOUND THEN
+              DISPLAY "ENTER NEW SUPPLIER NAME (20 CHARS) --> "
+                 WITH NO ADVANCING
+              ACCEPT SUPPLIER-NAME
+              DISPLAY "ENTER NEW SUPPLIER ADDRESS (50 CHARS) --> "
+                 WITH NO ADVANCING
+              ACCEPT SUPPLIER-ADDR
+              DISPLAY "ENTER NEW SUPPLIER PHONE (12 CHARS) --> "
+                 WITH NO ADVANCING
+              ACCEPT SUPPLIER-PHONE
+              DISPLAY "ENTER NEW SUPPLIER EMAIL (30 CHARS) --> "
+                 WITH NO ADVANCING
+              ACCEPT SUPPLIER-EMAIL
+              REWRITE SUPPLIER-REC
+                 INVALID KEY PERFORM DISPLAY-SUPPLIER-STATUS-MESSAGE
+                 NOT INVALID KEY
+                    DISPLAY "UPDATED SUPPLIER " SUPPLIER-CODE
+              END-REWRITE
+           END-IF.
+
+       DELETE-SUPPLIER.
+           DELETE SUPPLIER-FILE
+              INVALID KEY PERFORM DISPLAY-SUPPLIER-STATUS-MESSAGE
+              NOT INVALID KEY
+                 DISPLAY "DELETED SUPPLIER " SUPPLIER-CODE
+           END-DELETE.
+
+       DISPLAY-SUPPLIER-STATUS-MESSAGE.
+           EVALUATE SUPPLIER-STATUS
+              WHEN "23"
+                 DISPLAY "SUPPLIER RECORD NOT FOUND"
+              WHEN "22"
+                 DISPLAY "SUPPLIER CODE ALREADY EXISTS"
+              WHEN "24"
+                 DISPLAY "SUPPLIER FILE BOUNDARY VIOLATION"
+              WHEN "35"
+                 DISPLAY "SUPPLIER FILE NOT FOUND"
+              WHEN "37"
+                 DISPLAY "SUPPLIER FILE OPEN MODE ERROR"
+              WHEN OTHER
+                 DISPLAY "SUPPLIER FILE I/O ERROR, STATUS :- ",
+                    SUPPLIER-STATUS
+           END-EVALUATE.
+
+       END PROGRAM SUPPLIER-MAINT.
